@@ -1,6 +1,14 @@
       ******************************************************************
       * Author: EDWIN PAEZ
       * Purpose: PRACTICE COBOL
+      * Mod history:
+      * 09-08-26 - reject a new employee ID that is already on file
+      * 09-08-26 - serialize access to EMPLEADOS.data with a lock file,
+      *            so two clerks running this program at the same time
+      *            don't interleave their OPEN EXTEND/WRITE batches
+      * 09-08-26 - keep a checkpoint of how many employees have been
+      *            confirmed so far, so a run interrupted partway
+      *            through a batch can report where it left off
       ******************************************************************
       *----------------------------------------------------------------*
       *                      IDENTIFICATION DIVISION                   *
@@ -20,7 +28,24 @@
        FILE-CONTROL.
        SELECT OPTIONAL EMPLEADOS-ARCHIVO
               ASSIGN TO "../GENERADOS/EMPLEADOS.data"
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS VAR-ESTADO.
+       SELECT OPTIONAL AUDITORIA-ARCHIVO
+              ASSIGN TO "../GENERADOS/EMPLEADOS-AUD.data"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS VAR-ESTADO-AUD.
+      * ARCHIVO DE BLOQUEO: SU CONTENIDO ("LIBRE"/"OCUPADO") SERIALIZA
+      * EL ACCESO A EMPLEADOS-ARCHIVO ENTRE VARIOS PROCESOS
+       SELECT OPTIONAL LOCK-ARCHIVO
+              ASSIGN TO "../GENERADOS/EMPLEADOS.lock"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS VAR-ESTADO-LOCK.
+      * BITACORA DE REINICIO: GUARDA CUANTOS EMPLEADOS SE HAN CONFIRMADO
+      * EN TOTAL, PARA QUE UNA CORRIDA INTERRUMPIDA SEPA DONDE QUEDO
+       SELECT OPTIONAL CHECKPOINT-ARCHIVO
+              ASSIGN TO "../GENERADOS/EMPLEADOS.ckpt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS VAR-ESTADO-CKPT.
 
       *----------------------------------------------------------------*
       *                          DATA DIVISION                         *
@@ -28,35 +53,175 @@
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADOS-ARCHIVO.
-           01 EMPLEADOS-REGISTRO.
-               05 EMPLEADOS-ID        PIC X(6).
-               05 EMPLEADOS-NOMBRE    PIC X(25).
-               05 EMPLEADOS-APELLIDOS PIC X(35).
-               05 EMPLEADOS-EDAD      PIC X(3).
-               05 EMPLEADOS-TELEFONO  PIC X(9).
-               05 EMPLEADOS-DIRECCION PIC X(35).
+       COPY '../../COPYS/EMPLEADOS.cpy'.
+
+      * BITACORA DE ALTAS: UNA LINEA POR CADA EMPLEADO AGREGADO
+       FD AUDITORIA-ARCHIVO.
+       01  REG-AUDITORIA.
+           05 AUD-FECHA               PIC 9(6).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUD-HORA                PIC 9(6).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUD-ID                  PIC 9(6).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUD-NOMBRE              PIC X(25).
+
+       FD LOCK-ARCHIVO.
+       01  REG-LOCK                   PIC X(20).
+
+      * UNA SOLA LINEA: EL TOTAL DE EMPLEADOS CONFIRMADOS HASTA AHORA
+       FD CHECKPOINT-ARCHIVO.
+       01  REG-CHECKPOINT.
+           05 CKPT-TOTAL               PIC 9(06).
 
        WORKING-STORAGE SECTION.
        01 SI-NO PIC X.
        01 ENTRADA PIC X.
+       01 FIN-BUSQUEDA PIC X.
+       01 ID-EXISTE PIC X.
+           88 ID-YA-EXISTE VALUE "S".
+
+      * Campos capturados del nuevo empleado. Se guardan aparte del
+      * registro del archivo para poder validar el ID sin perder lo
+      * que el usuario ya digito.
+       01 NUEVO-EMPLEADO.
+           05 NUEVO-ID            PIC 9(6).
+           05 NUEVO-NOMBRE        PIC X(25).
+           05 NUEVO-APELLIDOS     PIC X(35).
+           05 NUEVO-EDAD          PIC 9(3).
+           05 NUEVO-TELEFONO      PIC X(9).
+           05 NUEVO-DIRECCION     PIC X(35).
+           05 NUEVO-SALARIO       PIC 9(9)V99.
+
+      * FECHA Y HORA DEL SISTEMA, PARA SELLAR CADA LINEA DE BITACORA
+       01 WS-FECHA-ACT            PIC 9(06) VALUE ZEROES.
+       01 WS-HORA-ACT             PIC 9(08) VALUE ZEROES.
+
+      * ESTADO DE APERTURA/CIERRE DE CADA ARCHIVO
+       01 VAR-ESTADO              PIC X(02) VALUE SPACES.
+       01 VAR-ESTADO-AUD          PIC X(02) VALUE SPACES.
+       01 VAR-ESTADO-LOCK         PIC X(02) VALUE SPACES.
+       01 VAR-ESTADO-CKPT         PIC X(02) VALUE SPACES.
+
+      * TOTAL DE EMPLEADOS CONFIRMADOS, ACUMULADO ENTRE CORRIDAS
+       01 WS-TOTAL-CONFIRMADOS    PIC 9(06) VALUE ZEROES.
+
+      * CONTROL DEL BLOQUEO DE EMPLEADOS-ARCHIVO ENTRE VARIOS PROCESOS
+       01 LOCK-OBTENIDO           PIC X(01) VALUE "N".
+           88 SW-LOCK-OBTENIDO    VALUE "S".
+       01 WS-INTENTOS             PIC 9(02) VALUE ZEROES.
+       01 WS-MAX-INTENTOS         PIC 9(02) VALUE 10.
 
       *----------------------------------------------------------------*
       *                         PROCEDURE DIVISION                     *
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
        1000-PRINCIPAL.
+       PERFORM 2015-ADQUIRIR-LOCK
        PERFORM 2001-ABRIR-ARCHIVO
+       PERFORM 2019-LEER-CHECKPOINT
        MOVE "S" TO SI-NO
        PERFORM 2003-AGREGAR-REGISTRO UNTIL SI-NO = "N"
        PERFORM 2002-CERRAR-ARCHIVO
+       PERFORM 2018-LIBERAR-LOCK
        PERFORM 3000-FINAL.
 
        2000-PROCESOS.
        2001-ABRIR-ARCHIVO.
-           OPEN EXTEND EMPLEADOS-ARCHIVO.
+           OPEN EXTEND EMPLEADOS-ARCHIVO
+           IF VAR-ESTADO NOT = "00" AND VAR-ESTADO NOT = "05"
+               DISPLAY "Error al abrir EMPLEADOS.data, estado: "
+                       VAR-ESTADO
+               PERFORM 2018-LIBERAR-LOCK
+               PERFORM 3000-FINAL.
+           OPEN EXTEND AUDITORIA-ARCHIVO
+           IF VAR-ESTADO-AUD NOT = "00" AND VAR-ESTADO-AUD NOT = "05"
+               DISPLAY "Error al abrir EMPLEADOS-AUD.data, estado: "
+                       VAR-ESTADO-AUD
+               PERFORM 2018-LIBERAR-LOCK
+               PERFORM 3000-FINAL.
 
        2002-CERRAR-ARCHIVO.
-           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE EMPLEADOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO.
+
+      *----------------------------------------------------------------*
+      * ESPERA HASTA QUE EL ARCHIVO DE BLOQUEO QUEDE LIBRE, O SE AGOTEN
+      * LOS INTENTOS, ANTES DE ABRIR EMPLEADOS-ARCHIVO
+      *----------------------------------------------------------------*
+       2015-ADQUIRIR-LOCK.
+           MOVE "N" TO LOCK-OBTENIDO
+           MOVE ZEROES TO WS-INTENTOS
+           PERFORM 2016-INTENTAR-LOCK
+               UNTIL SW-LOCK-OBTENIDO OR WS-INTENTOS >= WS-MAX-INTENTOS
+           IF NOT SW-LOCK-OBTENIDO
+               DISPLAY "EMPLEADOS.data esta ocupado por otro proceso, "
+                       "intente mas tarde"
+               PERFORM 3000-FINAL.
+
+       2016-INTENTAR-LOCK.
+           ADD 1 TO WS-INTENTOS
+           OPEN INPUT LOCK-ARCHIVO
+           IF VAR-ESTADO-LOCK = "00"
+               READ LOCK-ARCHIVO
+                   AT END
+                       MOVE SPACES TO REG-LOCK
+               END-READ
+               CLOSE LOCK-ARCHIVO
+               IF REG-LOCK(1:7) NOT = "OCUPADO"
+                   PERFORM 2017-ESCRIBIR-LOCK
+               END-IF
+           ELSE
+      * EL ARCHIVO AUN NO EXISTE: QUEDA LIBRE PARA TOMARLO
+               PERFORM 2017-ESCRIBIR-LOCK
+           END-IF.
+
+       2017-ESCRIBIR-LOCK.
+           OPEN OUTPUT LOCK-ARCHIVO
+           MOVE "OCUPADO"  TO REG-LOCK
+           WRITE REG-LOCK
+           CLOSE LOCK-ARCHIVO
+           MOVE "S" TO LOCK-OBTENIDO.
+
+      *----------------------------------------------------------------*
+      * MARCA EL ARCHIVO DE BLOQUEO COMO LIBRE PARA OTROS PROCESOS
+      *----------------------------------------------------------------*
+       2018-LIBERAR-LOCK.
+           OPEN OUTPUT LOCK-ARCHIVO
+           MOVE "LIBRE"    TO REG-LOCK
+           WRITE REG-LOCK
+           CLOSE LOCK-ARCHIVO.
+
+      *----------------------------------------------------------------*
+      * LEE EL TOTAL CONFIRMADO EN UNA CORRIDA ANTERIOR (SI LA HUBO) Y
+      * AVISA AL OPERADOR EN DONDE SE QUEDO LA CORRIDA INTERRUMPIDA
+      *----------------------------------------------------------------*
+       2019-LEER-CHECKPOINT.
+           MOVE ZEROES TO WS-TOTAL-CONFIRMADOS
+           OPEN INPUT CHECKPOINT-ARCHIVO
+           IF VAR-ESTADO-CKPT = "00"
+               READ CHECKPOINT-ARCHIVO
+                   AT END
+                       MOVE ZEROES TO CKPT-TOTAL
+               END-READ
+               CLOSE CHECKPOINT-ARCHIVO
+               MOVE CKPT-TOTAL TO WS-TOTAL-CONFIRMADOS
+               IF WS-TOTAL-CONFIRMADOS > ZEROES
+                   DISPLAY "Reanudando: " WS-TOTAL-CONFIRMADOS
+                           " empleados ya confirmados en corridas "
+                           "anteriores"
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * REESCRIBE LA BITACORA DE REINICIO CON EL NUEVO TOTAL, IGUAL A
+      * COMO 2017-ESCRIBIR-LOCK REESCRIBE EL ARCHIVO DE BLOQUEO
+      *----------------------------------------------------------------*
+       2020-ACTUALIZAR-CHECKPOINT.
+           MOVE WS-TOTAL-CONFIRMADOS TO CKPT-TOTAL
+           OPEN OUTPUT CHECKPOINT-ARCHIVO
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT-ARCHIVO.
 
        2003-AGREGAR-REGISTRO.
            MOVE "N" TO ENTRADA.
@@ -65,28 +230,109 @@
            PERFORM 2007-REINICIAR.
 
        2004-OBTENER-CAMPOS.
-           MOVE SPACE TO EMPLEADOS-REGISTRO
+           MOVE SPACES TO NUEVO-EMPLEADO
            DISPLAY "Introduce un ID del nuevo empleado: ?".
-           ACCEPT EMPLEADOS-ID
+           ACCEPT NUEVO-ID
            DISPLAY "Introduce los nombres: ?".
-           ACCEPT EMPLEADOS-NOMBRE
+           ACCEPT NUEVO-NOMBRE
            DISPLAY "Introduce los apellidos: ?".
-           ACCEPT EMPLEADOS-APELLIDOS
+           ACCEPT NUEVO-APELLIDOS
            DISPLAY "Introduce la edad: ?".
-           ACCEPT EMPLEADOS-EDAD
+           ACCEPT NUEVO-EDAD
+           PERFORM 2010-VALIDA-EDAD
            DISPLAY "Introduce un numero de telefono: ?".
-           ACCEPT EMPLEADOS-TELEFONO
+           ACCEPT NUEVO-TELEFONO
+           PERFORM 2011-VALIDA-TELEFONO
            DISPLAY "Introduce una direccion: ?".
-           ACCEPT EMPLEADOS-DIRECCION
+           ACCEPT NUEVO-DIRECCION
+           DISPLAY "Introduce el salario: ?".
+           ACCEPT NUEVO-SALARIO
            PERFORM 2005-CONTINUAR.
 
        2005-CONTINUAR.
            MOVE "S" TO ENTRADA
-           IF EMPLEADOS-NOMBRE = SPACE
-           MOVE "N" TO ENTRADA.
+           IF NUEVO-NOMBRE = SPACE
+               MOVE "N" TO ENTRADA
+           ELSE
+               PERFORM 2008-VALIDA-ID-DUPLICADO
+               IF ID-YA-EXISTE
+                   DISPLAY "Ya existe un empleado con ese ID, "
+                           "digite los datos de nuevo"
+                   MOVE "N" TO ENTRADA.
+
+      *----------------------------------------------------------------*
+      * RECORRE EL ARCHIVO PARA VERIFICAR QUE EL ID NO ESTE REPETIDO
+      *----------------------------------------------------------------*
+       2008-VALIDA-ID-DUPLICADO.
+           MOVE "N" TO ID-EXISTE
+           MOVE "N" TO FIN-BUSQUEDA
+           CLOSE EMPLEADOS-ARCHIVO
+           OPEN INPUT EMPLEADOS-ARCHIVO
+           IF VAR-ESTADO NOT = "00" AND VAR-ESTADO NOT = "05"
+               DISPLAY "Error al abrir EMPLEADOS.data, estado: "
+                       VAR-ESTADO
+               PERFORM 2018-LIBERAR-LOCK
+               PERFORM 3000-FINAL.
+           PERFORM 2009-BUSCA-SIGUIENTE
+               UNTIL FIN-BUSQUEDA = "S" OR ID-YA-EXISTE
+           CLOSE EMPLEADOS-ARCHIVO
+           OPEN EXTEND EMPLEADOS-ARCHIVO
+           IF VAR-ESTADO NOT = "00" AND VAR-ESTADO NOT = "05"
+               DISPLAY "Error al abrir EMPLEADOS.data, estado: "
+                       VAR-ESTADO
+               PERFORM 2018-LIBERAR-LOCK
+               PERFORM 3000-FINAL.
+
+       2009-BUSCA-SIGUIENTE.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIN-BUSQUEDA
+               NOT AT END
+                   IF EMPLEADOS-ID = NUEVO-ID
+                       MOVE "S" TO ID-EXISTE
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * LA EDAD DEBE SER LA DE UN EMPLEADO (18 A 99 ANOS)
+      *----------------------------------------------------------------*
+       2010-VALIDA-EDAD.
+           PERFORM 2012-REPITE-EDAD
+               UNTIL NUEVO-EDAD >= 18 AND NUEVO-EDAD <= 99.
+
+       2012-REPITE-EDAD.
+           DISPLAY "Edad invalida, digite un valor entre 18 y 99: "
+                   WITH NO ADVANCING
+           ACCEPT NUEVO-EDAD.
+
+      *----------------------------------------------------------------*
+      * EL TELEFONO DEBE SER TODO NUMERICO
+      *----------------------------------------------------------------*
+       2011-VALIDA-TELEFONO.
+           PERFORM 2013-REPITE-TELEFONO UNTIL NUEVO-TELEFONO NUMERIC.
+
+       2013-REPITE-TELEFONO.
+           DISPLAY "Telefono invalido, digite solo numeros: "
+                   WITH NO ADVANCING
+           ACCEPT NUEVO-TELEFONO.
 
        2006-ESCRIBIR-REGISTRO.
-           WRITE EMPLEADOS-REGISTRO.
+           MOVE NUEVO-EMPLEADO TO EMPLEADOS-REGISTRO
+           WRITE EMPLEADOS-REGISTRO
+           PERFORM 2014-ESCRIBIR-AUDITORIA
+           ADD 1 TO WS-TOTAL-CONFIRMADOS
+           PERFORM 2020-ACTUALIZAR-CHECKPOINT.
+
+      *----------------------------------------------------------------*
+      * REGISTRA EN LA BITACORA QUE SE AGREGO ESTE EMPLEADO
+      *----------------------------------------------------------------*
+       2014-ESCRIBIR-AUDITORIA.
+           ACCEPT WS-FECHA-ACT FROM DATE
+           ACCEPT WS-HORA-ACT FROM TIME
+           MOVE WS-FECHA-ACT TO AUD-FECHA
+           MOVE WS-HORA-ACT(1:6) TO AUD-HORA
+           MOVE NUEVO-ID TO AUD-ID
+           MOVE NUEVO-NOMBRE TO AUD-NOMBRE
+           WRITE REG-AUDITORIA.
 
        2007-REINICIAR.
            DISPLAY "Desea almacenar otro registro? y/N"
