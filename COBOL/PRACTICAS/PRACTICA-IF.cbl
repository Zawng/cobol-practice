@@ -2,14 +2,16 @@
       ******************************************************************
       * Author: EDWIN PAEZ                                             *
       * Purpose: PRACTICE COBOL                                        *
-      * TODO:                                                          *
+      * VALIDA SI UN CLIENTE ES ELEGIBLE PARA UN PRODUCTO, SEGUN SU    *
+      * RANGO DE EDAD Y, PARA LA TARJETA DE CREDITO, SEGUN LA HORA DEL *
+      * SISTEMA (SOLO SE TRAMITA DENTRO DEL HORARIO DE ATENCION)       *
       ******************************************************************
 
       *----------------------------------------------------------------*
       *                           IDENTIFICATION                       *
       *----------------------------------------------------------------*
        ID DIVISION.
-       PROGRAM-ID.                             NO0C0004.
+       PROGRAM-ID.                             PRACTICA-IF.
        AUTHOR.                                 NOVATEC (EDWIN-PAEZ).
        INSTALLATION.                           BBVA.
        DATE-WRITTEN.                           16-JUN-22.
@@ -29,23 +31,39 @@
       *----------------------------------------------------------------*
       * FECHA Y HORA DEL SISTEMA
       *----------------------------------------------------------------*
-           02 WS-FECHA-ACT               PIC 9(06) VALUE ZEROES.
+           02 WS-FECHA-ACT               PIC 9(08) VALUE ZEROES.
            02 WS-HORA-ACT                PIC 9(08) VALUE ZEROES.
            02 WS-FECHA-SIS.
               03 WS-DIA-SIS              PIC 9(02) VALUE ZEROES.
               03 FILLER                  PIC X(01) VALUE '/'.
               03 WS-MES-SIS              PIC 9(02) VALUE ZEROES.
               03 FILLER                  PIC X(01) VALUE '/'.
-              03 WS-SIG-SIS              PIC 9(02) VALUE 20.
-              03 WS-ANO-SIS              PIC 9(02) VALUE ZEROES.
+              03 WS-ANO-SIS              PIC 9(04) VALUE ZEROES.
 
            02 WS-HORA-SIS.
               03 WS-HOR-SIS              PIC 9(02) VALUE ZEROES.
+                 88 WS-DENTRO-HORARIO    VALUE 08 THRU 16.
               03 FILLER                  PIC X(01) VALUE ':'.
               03 WS-MIN-SIS              PIC 9(02) VALUE ZEROES.
               03 FILLER                  PIC X(01) VALUE ':'.
               03 WS-SEG-SIS              PIC 9(02) VALUE ZEROES.
-       
+
+      *----------------------------------------------------------------*
+      * DATOS DEL CLIENTE Y DEL PRODUCTO A EVALUAR
+      *----------------------------------------------------------------*
+       COPY '../../COPYS/EDAD-RANGOS.cpy'.
+
+       01  WS-PRODUCTO.
+           02 WS-PRODUCTO-SEL            PIC X(01) VALUE SPACES.
+              88 WS-PROD-TARJETA         VALUE '1'.
+              88 WS-PROD-HIPOTECARIO     VALUE '2'.
+
+           02 WS-RESULTADO               PIC X(01) VALUE 'N'.
+              88 WS-ELEGIBLE             VALUE 'S'.
+              88 WS-NO-ELEGIBLE          VALUE 'N'.
+
+           02 WS-MOTIVO                  PIC X(40) VALUE SPACES.
+
        SCREEN SECTION.
        01  CLEAR-SCREEN BLANK SCREEN.
 
@@ -57,16 +75,18 @@
        PERFORM 2001-FECHAS
        PERFORM 2002-PANTALLA-FECHAS
        PERFORM 2003-INFORMACION
+       PERFORM 2004-VALIDAR-ELEGIBILIDAD
+       PERFORM 2005-MOSTRAR-RESULTADO
        PERFORM 3000-FINAL.
 
       *----------------------------------------------------------------*
       * OBTENER LA FECHA Y LA HORA DEL SISTEMA
       *----------------------------------------------------------------*
        2001-FECHAS.
-           ACCEPT WS-FECHA-ACT           FROM DATE 
-           MOVE WS-FECHA-ACT(5:2)        TO WS-DIA-SIS
-           MOVE WS-FECHA-ACT(3:2)        TO WS-MES-SIS
-           MOVE WS-FECHA-ACT(1:2)        TO WS-ANO-SIS
+           ACCEPT WS-FECHA-ACT           FROM DATE YYYYMMDD
+           MOVE WS-FECHA-ACT(7:2)        TO WS-DIA-SIS
+           MOVE WS-FECHA-ACT(5:2)        TO WS-MES-SIS
+           MOVE WS-FECHA-ACT(1:4)        TO WS-ANO-SIS
            ACCEPT WS-HORA-ACT            FROM TIME
            MOVE WS-HORA-ACT(1:2)         TO WS-HOR-SIS
            MOVE WS-HORA-ACT(3:2)         TO WS-MIN-SIS
@@ -74,114 +94,64 @@
 
        2002-PANTALLA-FECHAS.
            DISPLAY 'FEC SIS: '           LINE 01 POSITION 01
-           DISPLAY WS-FECHA-SIS          LINE 01 POSITION 10          
+           DISPLAY WS-FECHA-SIS          LINE 01 POSITION 10
            DISPLAY 'HORA SIS: '          LINE 01 POSITION 62
-           DISPLAY WS-HORA-SIS           LINE 01 POSITION 72.         
+           DISPLAY WS-HORA-SIS           LINE 01 POSITION 72.
 
+      *----------------------------------------------------------------*
+      * CAPTURAR LA EDAD DEL CLIENTE Y EL PRODUCTO A EVALUAR
+      *----------------------------------------------------------------*
        2003-INFORMACION.
-           IF C1 AND (C3 OR C4) AND C2
-               S1
-               IF C3 OR C2
-                   S2
-               ELSE
-                   S3
-                   IF C1 AND (C4 OR C3) AND C1 OR C3
-                       IF C3
-                           CONTINUE
-                       ELSE
-                           IF C4 AND C3
-                               S7
-                           ELSE
-                               S4
-                               IF C3 OR C1 AND C4
-                                   S5
-                                   IF C1
-                                       IF C4
-                                           CONTINUE
-                                       ELSE
-                                           IF C2
-                                               S6
-           	                               ELSE
-                                               CONTINUE
-                                   ELSE
-                                       CONTINUE	
-                               ELSE
-                                   CONTINUE
-                   ELSE
-                        CONTINUE
-           ELSE
-               S8.
-
-       2004-OTRO.
-           IF C1 AND (C3 OR C4) AND C2
-             S1
-             IF C3 OR C2
-                 S2
-             ELSE
-                 S3
-                 IF C1 AND (C4 OR C3) AND C1 OR C3
-                     IF C3
-                         CONTINUE
-                     ELSE
-                         IF C4 AND C3
-                             S7
-                         ELSE
-                             S4
-                             IF C3 OR C1 AND C4
-                                 S5
-                                 IF C1
-                                     IF C4
-                                         CONTINUE
-                                     ELSE
-                                         IF C2
-                                             S6
-                                         END-IF
-                                     END-IF
-                                 END-IF
-                             END-IF
-                         END-IF
-                     END-IF
-                 END-IF
-             END-IF
-           ELSE
-               S8
-           END-IF.
+           DISPLAY 'INGRESE LA EDAD DEL CLIENTE: '
+                                         LINE 03 POSITION 01
+           ACCEPT  WS-EDAD               LINE 03 POSITION 32
+           DISPLAY '1) TARJETA DE CREDITO   2) CREDITO HIPOTECARIO: '
+                                         LINE 04 POSITION 01
+           ACCEPT  WS-PRODUCTO-SEL       LINE 04 POSITION 52.
 
-       2005-OTRO-IF.
-           IF C1 AND (C3 OR C4) AND C2
-             S1
-             IF C3 OR C2
-               S2
-             ELSE 
-               S3 
-               IF C1 AND (C4 AND C3) AND C1 OR C3
-                 IF C3
-                   CONTINUE
-                 ELSE 
-                   IF C4 AND C3
-                     S7
-                   ELSE 
-                     S4 
-                     IF C3 OR C1 AND C4
-                       S5
-                       IF C1 AND C3
-                         IF C4
-                           CONTINUE 
-                         ELSE
-                           IF C2
-                             S6
-                           END-IF
-                         END-IF
-                       END-IF
-                     END-IF
+      *----------------------------------------------------------------*
+      * REGLAS DE ELEGIBILIDAD POR PRODUCTO:
+      * TARJETA DE CREDITO: CLIENTE JOVEN O ADULTO (18-45), Y SOLO SE
+      *                     TRAMITA DENTRO DEL HORARIO DE ATENCION
+      * CREDITO HIPOTECARIO: CLIENTE ADULTO O MAYOR (30-65), SIN
+      *                     RESTRICCION DE HORARIO
+      *----------------------------------------------------------------*
+       2004-VALIDAR-ELEGIBILIDAD.
+           MOVE 'N'                      TO WS-RESULTADO
+           IF WS-PROD-TARJETA
+               IF WS-JOVENES OR WS-ADULTOS
+                   IF WS-DENTRO-HORARIO
+                       MOVE 'S'          TO WS-RESULTADO
+                   ELSE
+                       MOVE 'FUERA DEL HORARIO DE ATENCION'
+                                         TO WS-MOTIVO
                    END-IF
-                 END-IF
+               ELSE
+                   MOVE 'EDAD FUERA DEL RANGO PERMITIDO (18-45)'
+                                         TO WS-MOTIVO
                END-IF
-             END-IF
            ELSE
-             S8
+               IF WS-PROD-HIPOTECARIO
+                   IF WS-ADULTOS OR WS-MAYORES
+                       MOVE 'S'          TO WS-RESULTADO
+                   ELSE
+                       MOVE 'EDAD FUERA DEL RANGO PERMITIDO (30-65)'
+                                         TO WS-MOTIVO
+                   END-IF
+               ELSE
+                   MOVE 'PRODUCTO NO RECONOCIDO'
+                                         TO WS-MOTIVO
+               END-IF
            END-IF.
 
+       2005-MOSTRAR-RESULTADO.
+           IF WS-ELEGIBLE
+               DISPLAY 'EL CLIENTE ES ELEGIBLE PARA EL PRODUCTO'
+                                         LINE 06 POSITION 01
+           ELSE
+               DISPLAY 'EL CLIENTE NO ES ELEGIBLE: ' WS-MOTIVO
+                                         LINE 06 POSITION 01
+           END-IF.
 
        3000-FINAL.
            STOP RUN.
