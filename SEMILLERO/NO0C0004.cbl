@@ -40,14 +40,13 @@
       *----------------------------------------------------------------*
       * FECHA Y HORA DEL SISTEMA
       *----------------------------------------------------------------*
-           02 WS-FECHA-ACT                     PIC 9(06) VALUE ZEROES.
+           02 WS-FECHA-ACT                     PIC 9(08) VALUE ZEROES.
            02 WS-HORA-ACT                      PIC 9(08) VALUE ZEROES.
            02 WS-FECHA-SIS.
               03 WS-DIA-SIS                    PIC 9(02) VALUE ZEROES.
               03 FILLER                        PIC X(01) VALUE '/'.
               03 WS-MES-SIS                    PIC 9(02) VALUE ZEROES.
               03 FILLER                        PIC X(01) VALUE '/'.
-              03 WS-SIG-SIS                    PIC 9(02) VALUE 20.
               03 WS-ANO-SIS                    PIC 9(04) VALUE ZEROES.
 
            02 WS-HORA-SIS.
@@ -75,10 +74,10 @@
       * OBTENER LA FECHA Y LA HORA DEL SISTEMA
       *----------------------------------------------------------------*
        2001-FECHAS.
-           ACCEPT WS-FECHA-ACT           FROM DATE 
-           MOVE WS-FECHA-ACT(5:2)        TO WS-DIA-SIS
-           MOVE WS-FECHA-ACT(3:2)        TO WS-MES-SIS
-           MOVE WS-FECHA-ACT(1:2)        TO WS-ANO-SIS
+           ACCEPT WS-FECHA-ACT           FROM DATE YYYYMMDD
+           MOVE WS-FECHA-ACT(7:2)        TO WS-DIA-SIS
+           MOVE WS-FECHA-ACT(5:2)        TO WS-MES-SIS
+           MOVE WS-FECHA-ACT(1:4)        TO WS-ANO-SIS
            ACCEPT WS-HORA-ACT            FROM TIME
            MOVE WS-HORA-ACT(1:2)         TO WS-HOR-SIS
            MOVE WS-HORA-ACT(3:2)         TO WS-MIN-SIS
@@ -94,7 +93,6 @@
            ACCEPT  WS-FECHA-CLI          LINE 03 POSITION 45.
 
        2003-PROCESOS.
-           ADD 2000 TO WS-ANO-SIS
            COMPUTE WS-EDAD = WS-ANO-SIS - WS-ANO-CLI.
            IF WS-MES-SIS < WS-MES-CLI
                COMPUTE WS-EDAD = WS-EDAD - 1
