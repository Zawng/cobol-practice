@@ -1,86 +1,160 @@
-      *----------------------------------------------------------------*
-      *                           IDENTIFICATION                       *
-      * OBJETIVO: RUTINA QUE DEVUELVE EL VALOR DE LA DIVISA            *
-      *----------------------------------------------------------------*
-       ID DIVISION.
-       PROGRAM-ID.                       NO6CDIVI.
-       AUTHOR.                           NOVATEC SOLUTIONS (EDWIN PAEZ).
-       INSTALLATION.                     BBVA.
-       DATE-WRITTEN.                     18-JUL-22.
-
-      *----------------------------------------------------------------*
-      *                           ENVIRONMENT                          *
-      *----------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-
-      *----------------------------------------------------------------*
-      *                           DATA                                 *
-      *----------------------------------------------------------------*
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-CORRECTO               PIC X VALUE 'N'.
-           88 SW-INCORRECTO          VALUE 'N'.
-           88 SW-CORRECTO            VALUE 'S'.       
-
-        01 VALOR-DIVISAS-TRM.
-           02 VAL-USD PIC 9(5)V99    VALUE 4358.85.
-           02 VAL-EUR PIC 9(5)V99    VALUE 4418.00.
-           02 VAL-GBP PIC 9(5)V99    VALUE 5218.85.
-           02 VAL-JPY PIC 9(5)V99    VALUE 0031.21.
-           02 VAL-CAD PIC 9(5)V99    VALUE 3332.11.
-       01  TABLA-VAL-DIVISAS         REDEFINES VALOR-DIVISAS-TRM.
-           02 TAB-DIV-VAL            OCCURS 5 TIMES PIC 9(5)V99.
-       01  WS-DIVISAS-OK             PIC X(3) VALUE SPACES.
-           88 DIVI-OK                VALUES ARE 'USD' 'EUR' 'GBP' 
-                                                'JPY' 'CAD'.
-       01  WS-D                      PIC 9 VALUE ZEROS.
-
-       LINKAGE SECTION.
-       COPY './COPYS/NOCODIVI.CPY'.
-
-      *----------------------------------------------------------------*
-      *                           PROCEDURE                            *
-      *----------------------------------------------------------------*
-       PROCEDURE DIVISION USING NOCODIVI.
-       INICIO.
-           PERFORM 01-VALIDA-PARAMETROS-ENTRADA
-           IF SW-CORRECTO
-               PERFORM 02-CALCULAR-DIVISA
-           END-IF 
-           EXIT PROGRAM.
-
-       01-VALIDA-PARAMETROS-ENTRADA.
-      * VALIDAR SI LA OPERACION ES VALIDA 
-           IF CDIVI-E-OPERA = 'C' OR 'V'
-               SET SW-CORRECTO TO TRUE
-           ELSE
-               MOVE '01' TO CDIVI-R-CODRETO
-               SET SW-INCORRECTO TO TRUE
-           END-IF
-      * VALIDAR SI LA DIVISA ES VALIDA 
-           MOVE CDIVI-E-DIVISA TO WS-DIVISAS-OK
-           IF DIVI-OK
-               SET SW-CORRECTO TO TRUE
-           ELSE
-               MOVE '02' TO CDIVI-R-CODRETO
-               SET SW-INCORRECTO TO TRUE
-           END-IF.
-
-       02-CALCULAR-DIVISA.
-           EVALUATE CDIVI-E-DIVISA
-             WHEN 'USD' MOVE 1 TO WS-D
-             WHEN 'EUR' MOVE 2 TO WS-D
-             WHEN 'GBP' MOVE 3 TO WS-D
-             WHEN 'JPY' MOVE 4 TO WS-D
-             WHEN 'CAD' MOVE 5 TO WS-D
-           END-EVALUATE.
-
-           EVALUATE CDIVI-E-OPERA
-             WHEN 'C'
-               COMPUTE CDIVI-S-VALDIVI = TAB-DIV-VAL(WS-D) - 
-                       (TAB-DIV-VAL(WS-D) * 0.02)
-             WHEN 'V'
-               COMPUTE CDIVI-S-VALDIVI = TAB-DIV-VAL(WS-D) + 
-                       (TAB-DIV-VAL(WS-D) * 0.04)
-           END-EVALUATE
-           MOVE '00' TO CDIVI-R-CODRETO.
+      *----------------------------------------------------------------*
+      *                           IDENTIFICATION                       *
+      * OBJETIVO: RUTINA QUE DEVUELVE EL VALOR DE LA DIVISA            *
+      *----------------------------------------------------------------*
+       ID DIVISION.
+       PROGRAM-ID.                       NO6CDIVI.
+       AUTHOR.                           NOVATEC SOLUTIONS (EDWIN PAEZ).
+       INSTALLATION.                     BBVA.
+       DATE-WRITTEN.                     18-JUL-22.
+
+      *----------------------------------------------------------------*
+      *                           ENVIRONMENT                          *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * TASA REPRESENTATIVA DEL MERCADO (TRM) DEL DIA, POR DIVISA
+           SELECT TASASDIV ASSIGN TO './FILES/MONEY/TASASDIV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-TASAS.
+
+      *----------------------------------------------------------------*
+      *                           DATA                                 *
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TASASDIV LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       COPY './COPYS/TASASDIV.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ESTADO-TASAS           PIC X(02) VALUE SPACES.
+       01  SW-FDA-TASAS              PIC 9 VALUE ZEROS.
+
+       01  WS-CORRECTO               PIC X VALUE 'N'.
+           88 SW-INCORRECTO          VALUE 'N'.
+           88 SW-CORRECTO            VALUE 'S'.
+
+      * NUMERO DE DIVISAS REALMENTE CARGADAS (DEL ARCHIVO DE TASAS, O
+      * DE LAS OCHO POR DEFECTO SI EL ARCHIVO NO EXISTE TODAVIA)
+       01  WS-NUM-DIVISAS            PIC 9 VALUE ZEROS.
+
+       01  TABLA-DIVISAS-TRM.
+           02 TAB-DIVISA             OCCURS 1 TO 9 TIMES
+                                     DEPENDING ON WS-NUM-DIVISAS.
+              03 TAB-DIV-COD         PIC X(03).
+              03 TAB-DIV-NOM         PIC X(15).
+              03 TAB-DIV-VAL         PIC 9(05)V99.
+
+       01  WS-DIVISAS-OK             PIC X(3) VALUE SPACES.
+       01  WS-D                      PIC 9 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       COPY './COPYS/NOCODIVI.CPY'.
+
+      *----------------------------------------------------------------*
+      *                           PROCEDURE                            *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING NOCODIVI.
+       INICIO.
+           IF WS-NUM-DIVISAS = ZEROS
+               PERFORM 00-CARGAR-TASAS
+           END-IF
+           PERFORM 01-VALIDA-PARAMETROS-ENTRADA
+           IF SW-CORRECTO
+               PERFORM 02-CALCULAR-DIVISA
+           END-IF
+           EXIT PROGRAM.
+
+      *----------------------------------------------------------------*
+      * CARGA LAS TASAS DEL DIA DESDE EL ARCHIVO EXTERNO TASASDIV. SI EL
+      * ARCHIVO NO EXISTE TODAVIA, SE CONSERVAN LAS CINCO TASAS DE
+      * RESPALDO QUE ANTES VENIAN COMPILADAS EN EL PROGRAMA.
+      *----------------------------------------------------------------*
+       00-CARGAR-TASAS.
+           OPEN INPUT TASASDIV
+           IF WS-ESTADO-TASAS = '00'
+               MOVE 0 TO SW-FDA-TASAS
+               PERFORM 00-1-LEER-TASA UNTIL SW-FDA-TASAS = 1
+               CLOSE TASASDIV
+           ELSE
+               PERFORM 00-2-CARGAR-TASAS-DEFECTO
+           END-IF.
+
+       00-1-LEER-TASA.
+           READ TASASDIV AT END MOVE 1 TO SW-FDA-TASAS
+                NOT AT END PERFORM 00-1-1-AGREGAR-TASA
+           END-READ.
+
+       00-1-1-AGREGAR-TASA.
+           ADD 1 TO WS-NUM-DIVISAS
+           MOVE RTAS-CODIGO TO TAB-DIV-COD(WS-NUM-DIVISAS)
+           MOVE RTAS-NOMBRE TO TAB-DIV-NOM(WS-NUM-DIVISAS)
+           MOVE RTAS-VALOR  TO TAB-DIV-VAL(WS-NUM-DIVISAS).
+
+       00-2-CARGAR-TASAS-DEFECTO.
+           MOVE 8                TO WS-NUM-DIVISAS
+           MOVE 'USD'             TO TAB-DIV-COD(1)
+           MOVE 'DOLAR'           TO TAB-DIV-NOM(1)
+           MOVE 4358.85           TO TAB-DIV-VAL(1)
+           MOVE 'EUR'             TO TAB-DIV-COD(2)
+           MOVE 'EURO'            TO TAB-DIV-NOM(2)
+           MOVE 4418.00           TO TAB-DIV-VAL(2)
+           MOVE 'GBP'             TO TAB-DIV-COD(3)
+           MOVE 'LIBRA'           TO TAB-DIV-NOM(3)
+           MOVE 5218.85           TO TAB-DIV-VAL(3)
+           MOVE 'JPY'             TO TAB-DIV-COD(4)
+           MOVE 'YEN'             TO TAB-DIV-NOM(4)
+           MOVE 0031.21           TO TAB-DIV-VAL(4)
+           MOVE 'CAD'             TO TAB-DIV-COD(5)
+           MOVE 'DOLAR CANADIENSE' TO TAB-DIV-NOM(5)
+           MOVE 3332.11           TO TAB-DIV-VAL(5)
+           MOVE 'COP'             TO TAB-DIV-COD(6)
+           MOVE 'PESO COLOMBIANO' TO TAB-DIV-NOM(6)
+           MOVE 0001.00           TO TAB-DIV-VAL(6)
+           MOVE 'CHF'             TO TAB-DIV-COD(7)
+           MOVE 'FRANCO SUIZO'    TO TAB-DIV-NOM(7)
+           MOVE 4890.40           TO TAB-DIV-VAL(7)
+           MOVE 'MXN'             TO TAB-DIV-COD(8)
+           MOVE 'PESO MEXICANO'   TO TAB-DIV-NOM(8)
+           MOVE 0228.90           TO TAB-DIV-VAL(8).
+
+       01-VALIDA-PARAMETROS-ENTRADA.
+      * VALIDAR SI LA OPERACION ES VALIDA
+           IF CDIVI-E-OPERA = 'C' OR 'V' OR 'T'
+               SET SW-CORRECTO TO TRUE
+           ELSE
+               MOVE '01' TO CDIVI-R-CODRETO
+               SET SW-INCORRECTO TO TRUE
+           END-IF
+      * VALIDAR SI LA DIVISA ES VALIDA, BUSCANDOLA EN LA TABLA CARGADA
+           MOVE ZEROS TO WS-D
+           PERFORM VARYING WS-D FROM 1 BY 1
+                   UNTIL WS-D > WS-NUM-DIVISAS
+                      OR CDIVI-E-DIVISA = TAB-DIV-COD(WS-D)
+               CONTINUE
+           END-PERFORM
+           IF WS-D > WS-NUM-DIVISAS
+               MOVE '02' TO CDIVI-R-CODRETO
+               SET SW-INCORRECTO TO TRUE
+           ELSE
+               SET SW-CORRECTO TO TRUE
+           END-IF.
+
+       02-CALCULAR-DIVISA.
+           EVALUATE CDIVI-E-OPERA
+             WHEN 'C'
+               COMPUTE CDIVI-S-VALDIVI = TAB-DIV-VAL(WS-D) -
+                       (TAB-DIV-VAL(WS-D) * 0.02)
+             WHEN 'V'
+               COMPUTE CDIVI-S-VALDIVI = TAB-DIV-VAL(WS-D) +
+                       (TAB-DIV-VAL(WS-D) * 0.04)
+      * TRASLADO ENTRE SUCURSALES: MISMA CASA EN LAS DOS PUNTAS,
+      * SE VALORA A LA TASA DE COMPRA SIN MARGEN DE CLIENTE
+             WHEN 'T'
+               COMPUTE CDIVI-S-VALDIVI = TAB-DIV-VAL(WS-D) -
+                       (TAB-DIV-VAL(WS-D) * 0.02)
+           END-EVALUATE
+           MOVE '00' TO CDIVI-R-CODRETO.
