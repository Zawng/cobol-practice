@@ -58,6 +58,11 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS VAR-ESTADO.
+      * CALENDARIO DE CUPOS (COMPARTIDO CON EL ADMINISTRADOR DE CUPOS)
+           SELECT DATOSCAL ASSIGN TO './FILES/CALENDARIO/DATOSCAL'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS VAR-ESTADO.
 
       *----------------------------------------------------------------*
       *                           DATA                                 *
@@ -88,7 +93,12 @@
            BLOCK CONTAINS 0 RECORDS.
        01  REG-CONSECUT.
            02 ACON-CONSECUTIVO     PIC 9(04).
-           
+
+       FD  DATOSCAL LABEL RECORD STANDARD
+           RECORDING MODE IS FIXED
+           BLOCK CONTAINS 0 RECORDS.
+       COPY './COPYS/CALENDARIO.cpy'.
+
        WORKING-STORAGE SECTION.
        01  WS-OPC                  PIC 9(01) VALUE ZEROS.
        01  WS-SER                  PIC 9(01) VALUE ZEROS.
@@ -108,7 +118,7 @@
        01  WS-ADICION              PIC A(01) VALUE SPACES.
            88 SI-ADICION           VALUE 's' 'S'.
            88 NO-ADICION           VALUE 'n' 'N'.
-       01  VAR-ESTADO              PIC A(02) VALUE SPACES.
+       01  VAR-ESTADO              PIC X(02) VALUE SPACES.
 
       * PROCESO
        01  WS-FEC-SIS              PIC 9(06) VALUE ZEROS.
@@ -156,6 +166,14 @@
            88 WS-SI-TOM            VALUE 'S' 's'.
            88 WS-NO-TOM            VALUE 'N' 'n'.
 
+      * TABLA DE AGREGADOS CON PRECIO PROPIO (REEMPLAZA EL RECARGO FIJO)
+       01  WS-AGR-OPC              PIC 9(01) VALUE ZEROS.
+       01  WS-VAL-AGR-TABLA        PIC 9(07) VALUE ZEROS.
+           88 VAL-AGR-FLORES       VALUE 0020000.
+           88 VAL-AGR-DECORACION   VALUE 0030000.
+           88 VAL-AGR-FOTOGRAFIA   VALUE 0050000.
+           88 VAL-AGR-NINGUNO      VALUE 0000000.
+
        01  WS-VAL-AGR              PIC 9(07) VALUE ZEROS.
        01  WS-VAL-TOT              PIC 9(07) VALUE ZEROS.
        01  SW-FDA-CONSECUT         PIC 9 VALUE ZEROS.
@@ -165,6 +183,12 @@
            88 SW-SI-ENCONTRO      VALUE 'S' 's'.
            88 SW-NO-ENCONTRO      VALUE 'N' 'n'.
 
+      * DISPONIBILIDAD DEL CUPO EN EL CALENDARIO DE LA PARROQUIA
+       01  WS-CUPO-DISP            PIC A(01) VALUE SPACES.
+           88 SW-CUPO-LIBRE        VALUE 'S'.
+           88 SW-CUPO-OCUPADO      VALUE 'N'.
+       01  SW-FDA-DATOSCAL         PIC 9 VALUE ZEROS.
+
        01  WS-NUM-SER-AUX          PIC 9(04) VALUE ZEROS.
        01  WS-ESTA                 PIC A VALUE SPACES.
        01  WS-OPC2                 PIC 9(01) VALUE ZEROS.
@@ -175,6 +199,12 @@
        01  WS-SERVICIO             PIC 9(01) VALUE ZEROS.
        01  LI                      PIC 9(02) VALUE ZEROS.
 
+      * ACUMULADORES DEL CIERRE DE MES
+       01  WS-TOT-PEN               PIC 9(09) VALUE ZEROS.
+       01  WS-TOT-REA               PIC 9(09) VALUE ZEROS.
+       01  WS-TOT-CAN               PIC 9(09) VALUE ZEROS.
+       01  WS-TOT-GRAL              PIC 9(09) VALUE ZEROS.
+
       * MASCARAS
        01  WS-MASCARA              PIC $$$,$$9 VALUE ZEROS. 
 
@@ -232,6 +262,12 @@
            02 FILLER               PIC X(01) VALUE SPACES.
            02 RSAL-D02-VAL-SER     PIC $$$$,$$9 VALUE ZEROS.
 
+      * LINEA DE TOTALES DEL CIERRE DE MES
+       01  REG-SAL-TOT.
+           02 FILLER               PIC X(30) VALUE SPACES.
+           02 RSAL-TOT-ETIQUETA    PIC X(25) VALUE SPACES.
+           02 RSAL-TOT-VALOR       PIC $$$,$$$,$$9 VALUE ZEROS.
+
        SCREEN SECTION.
        01  CLEAR-SCREEN BLANK SCREEN.
 
@@ -239,7 +275,7 @@
       *                           PROCEDURE                            *
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
-           PERFORM 1-MENU-PRINCIPAL UNTIL WS-OPC = 7
+           PERFORM 1-MENU-PRINCIPAL UNTIL WS-OPC = 8
            STOP RUN.
 
        1-MENU-PRINCIPAL.
@@ -251,20 +287,22 @@
                    '4. BORRAR UN SERVICIO' LINE 11 POSITION 10
                    '5. CONSULTAS         ' LINE 12 POSITION 10
                    '6. IMPRIMIR          ' LINE 13 POSITION 10
-                   '7. SALIR             ' LINE 14 POSITION 10
-                   'OPCION ) '             LINE 16 POSITION 20
+                   '7. CIERRE DE MES     ' LINE 14 POSITION 10
+                   '8. SALIR             ' LINE 15 POSITION 10
+                   'OPCION ) '             LINE 17 POSITION 20
            MOVE ZEROS TO WS-OPC
-           PERFORM UNTIL WS-OPC > 0 AND < 8
-               ACCEPT WS-OPC               LINE 16 POSITION 30
+           PERFORM UNTIL WS-OPC > 0 AND < 9
+               ACCEPT WS-OPC               LINE 17 POSITION 30
            END-PERFORM
            EVALUATE WS-OPC
                WHEN 1 PERFORM 1-1-CREA-ARCHIVO
                WHEN 2 PERFORM 1-2-ADICIONA-SERVICIO
                WHEN 3 PERFORM 1-3-MODIFICA-SERVICIO
                WHEN 4 PERFORM 1-4-BORRA-SERVICIO
-               WHEN 5 MOVE 0 TO WS-OPC2 
+               WHEN 5 MOVE 0 TO WS-OPC2
                       PERFORM 1-5-MENU-CONSULTAS UNTIL WS-OPC2 = 5
                WHEN 6 PERFORM 1-6-IMPRIME-ARCHIVO
+               WHEN 7 PERFORM 1-7-CIERRE-MES
            END-EVALUATE.
 
        1-1-CREA-ARCHIVO.
@@ -293,8 +331,12 @@
            PERFORM 1-2-0-CAPTURA-SERVICIO
            PERFORM 1-2-1-CAPTURA-NOMBRE
            PERFORM 1-2-2-CAPTURA-TELEFONO
-           PERFORM 1-2-3-CAPTURA-FECHA
-           PERFORM 1-2-4-CAPTURA-HORA
+           SET SW-CUPO-OCUPADO TO TRUE
+           PERFORM UNTIL SW-CUPO-LIBRE
+               PERFORM 1-2-3-CAPTURA-FECHA
+               PERFORM 1-2-4-CAPTURA-HORA
+               PERFORM 1-2-4-1-VALIDA-DISPONIBILIDAD
+           END-PERFORM
            PERFORM 1-2-5-CAPTURA-VALOR
            PERFORM 1-2-6-CAPTURA-AGREGADO
            PERFORM 1-2-7-MOSTRAR-TOTAL
@@ -311,6 +353,7 @@
                END-IF
                PERFORM 1-2-9-GRABAR-SERVICIO
                CLOSE SERVICIO
+               PERFORM 1-2-9-3-OCUPAR-CUPO-CALENDARIO
            END-IF.
 
        1-2-0-CAPTURA-SERVICIO.
@@ -387,6 +430,38 @@
                END-IF
            END-PERFORM.
 
+      *----------------------------------------------------------------*
+      * VERIFICA CONTRA EL CALENDARIO DE LA PARROQUIA QUE LA FECHA/HORA
+      * ESCOGIDA NO ESTE OCUPADA NI INHABILITADA. SI EL CALENDARIO NO SE
+      * HA CREADO TODAVIA, NO SE RESTRINGE LA RESERVA.
+      *----------------------------------------------------------------*
+       1-2-4-1-VALIDA-DISPONIBILIDAD.
+           SET SW-CUPO-LIBRE TO TRUE
+           MOVE 0 TO SW-FDA-DATOSCAL
+           OPEN INPUT DATOSCAL
+           IF VAR-ESTADO = '00'
+               PERFORM 1-2-4-1-1-BUSCA-CUPO UNTIL SW-FDA-DATOSCAL = 1
+               CLOSE DATOSCAL
+           END-IF
+           IF SW-CUPO-OCUPADO
+               DISPLAY 'ESE CUPO YA ESTA OCUPADO O INHABILITADO'
+                                                     LINE 24 POSITION 15
+               ACCEPT WS-ENTER                       LINE 24 POSITION 58
+           END-IF.
+
+       1-2-4-1-1-BUSCA-CUPO.
+           READ DATOSCAL AT END MOVE 1 TO SW-FDA-DATOSCAL
+                         NOT AT END PERFORM 1-2-4-1-2-COMPARA-CUPO
+           END-READ.
+
+       1-2-4-1-2-COMPARA-CUPO.
+           IF REG-FECHA = WS-FEC AND REG-HORA = WS-HOR-HOR
+               IF REG-ESTADO = 'I' OR REG-ESTADO = 'O'
+                   SET SW-CUPO-OCUPADO TO TRUE
+               END-IF
+               MOVE 1 TO SW-FDA-DATOSCAL
+           END-IF.
+
        1-2-5-CAPTURA-VALOR.
            DISPLAY 'VALOR DEL SERVICIO :          '  LINE 16 POSITION 01
            EVALUATE WS-SER
@@ -402,17 +477,46 @@
 
        1-2-6-CAPTURA-AGREGADO.
            MOVE ZEROS TO WS-VAL-AGR
-           DISPLAY 'DESEA AGREGADOS (20%) (S/N):  '  LINE 17 POSITION 01
            MOVE SPACES TO WS-AGR
-           PERFORM UNTIL WS-SI-AGR OR WS-NO-AGR
-               ACCEPT WS-AGR                         LINE 17 POSITION 30
+           IF WS-SER = 4
+               PERFORM 1-2-6-1-AGREGADO-MATRIMONIO
+           ELSE
+               PERFORM 1-2-6-2-AGREGADO-OPCIONAL
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * EL RECARGO DEL MATRIMONIO ES AUTOMATICO, NO SE PREGUNTA
+      *----------------------------------------------------------------*
+       1-2-6-1-AGREGADO-MATRIMONIO.
+           DISPLAY 'RECARGO POR MATRIMONIO (20%):'    LINE 17 POSITION 01
+           COMPUTE WS-VAL-AGR = WS-VALORES * (WS-PORCE / 100)
+           END-COMPUTE
+           MOVE WS-VAL-AGR TO WS-MASCARA
+           DISPLAY WS-MASCARA                        LINE 17 POSITION 46
+           MOVE 'M' TO WS-AGR.
+
+      *----------------------------------------------------------------*
+      * PARA LOS DEMAS SERVICIOS SE OFRECE UNA TABLA DE AGREGADOS, CADA
+      * UNO CON SU PROPIO VALOR
+      *----------------------------------------------------------------*
+       1-2-6-2-AGREGADO-OPCIONAL.
+           DISPLAY 'AGREGADOS  1.FLORES 2.DECORACION 3.FOTOGRAFIA 4.NINGU
+      -            'NO:          '                    LINE 17 POSITION 01
+           MOVE ZEROS TO WS-AGR-OPC
+           PERFORM UNTIL WS-AGR-OPC > 0 AND < 5
+               ACCEPT WS-AGR-OPC                      LINE 17 POSITION 70
            END-PERFORM
-           IF WS-SI-AGR
-               DISPLAY 'VALOR AGREGADO (20%):      ' LINE 17 POSITION 46
-               COMPUTE WS-VAL-AGR = WS-VALORES * (WS-PORCE / 100)
-               END-COMPUTE
+           EVALUATE WS-AGR-OPC
+               WHEN 1 SET VAL-AGR-FLORES     TO TRUE  MOVE 'F' TO WS-AGR
+               WHEN 2 SET VAL-AGR-DECORACION TO TRUE  MOVE 'D' TO WS-AGR
+               WHEN 3 SET VAL-AGR-FOTOGRAFIA TO TRUE  MOVE 'P' TO WS-AGR
+               WHEN 4 SET VAL-AGR-NINGUNO    TO TRUE  MOVE 'N' TO WS-AGR
+           END-EVALUATE
+           MOVE WS-VAL-AGR-TABLA TO WS-VAL-AGR
+           IF WS-VAL-AGR > ZEROS
+               DISPLAY 'VALOR AGREGADO:            '  LINE 19 POSITION 01
                MOVE WS-VAL-AGR TO WS-MASCARA
-               DISPLAY WS-MASCARA                    LINE 17 POSITION 68
+               DISPLAY WS-MASCARA                     LINE 19 POSITION 30
            END-IF.
 
        1-2-7-MOSTRAR-TOTAL.
@@ -433,11 +537,19 @@
            PERFORM 1-2-9-2-MOVER-CAMPOS-SERVI
            WRITE REG-SERVICIO END-WRITE.
 
+      *----------------------------------------------------------------*
+      * ACON-CONSECUTIVO ES PIC 9(04): AL LLEGAR A 9999 SE REINICIA EN 1
+      * EN VEZ DE DESBORDARSE SILENCIOSAMENTE A 0000
+      *----------------------------------------------------------------*
        1-2-9-1-OBTIENE-CONSECUTIVO.
            OPEN I-O CONSECUT
                READ CONSECUT AT END MOVE 1 TO SW-FDA-CONSECUT
-                             NOT AT END ADD 1 TO ACON-CONSECUTIVO
-                             REWRITE REG-CONSECUT END-REWRITE
+                             NOT AT END
+                                 ADD 1 TO ACON-CONSECUTIVO
+                                     ON SIZE ERROR
+                                         MOVE 1 TO ACON-CONSECUTIVO
+                                 END-ADD
+                                 REWRITE REG-CONSECUT END-REWRITE
                END-READ
            CLOSE CONSECUT.
 
@@ -458,6 +570,30 @@
            MOVE WS-VAL-TOT       TO ASER-VALOR
            MOVE 'P'              TO ASER-ESTADO.
 
+      *----------------------------------------------------------------*
+      * MARCA COMO OCUPADO EL CUPO DEL CALENDARIO QUE CORRESPONDE A LA
+      * FECHA/HORA DEL SERVICIO RECIEN RESERVADO
+      *----------------------------------------------------------------*
+       1-2-9-3-OCUPAR-CUPO-CALENDARIO.
+           MOVE 0 TO SW-FDA-DATOSCAL
+           OPEN I-O DATOSCAL
+           IF VAR-ESTADO = '00'
+               PERFORM 1-2-9-3-1-BUSCA-Y-OCUPA UNTIL SW-FDA-DATOSCAL = 1
+               CLOSE DATOSCAL
+           END-IF.
+
+       1-2-9-3-1-BUSCA-Y-OCUPA.
+           READ DATOSCAL AT END MOVE 1 TO SW-FDA-DATOSCAL
+                         NOT AT END PERFORM 1-2-9-3-2-MARCA-OCUPADO
+           END-READ.
+
+       1-2-9-3-2-MARCA-OCUPADO.
+           IF REG-FECHA = WS-FEC AND REG-HORA = WS-HOR-HOR
+               MOVE 'O' TO REG-ESTADO
+               REWRITE REG-CALENDARIO END-REWRITE
+               MOVE 1 TO SW-FDA-DATOSCAL
+           END-IF.
+
        1-3-MODIFICA-SERVICIO.
            PERFORM 999-ENCABEZADO-PAN
            DISPLAY 'MODIFICACION: '         LINE 06 POSITION 01
@@ -567,6 +703,7 @@
                IF SI-SEGURO
                    MOVE 'C' TO ASER-ESTADO
                    REWRITE REG-SERVICIO END-REWRITE
+                   PERFORM 1-4-1-LIBERAR-CUPO-CALENDARIO
                END-IF
            ELSE
                IF SW-NO-ENCONTRO
@@ -582,6 +719,36 @@
            END-IF
            CLOSE SERVICIO.
 
+      *----------------------------------------------------------------*
+      * AL CANCELAR UN SERVICIO, SE LIBERA DE NUEVO EL CUPO QUE TENIA
+      * OCUPADO EN EL CALENDARIO DE LA PARROQUIA
+      *----------------------------------------------------------------*
+       1-4-1-LIBERAR-CUPO-CALENDARIO.
+           MOVE ASER-FECHA(1:2) TO WS-FEC-DIA
+           MOVE ASER-FECHA(4:2) TO WS-FEC-MES
+           MOVE ASER-FECHA(9:2) TO WS-FEC-ANO
+           MOVE ASER-HORA(1:2)  TO WS-HOR-HOR
+           MOVE 0 TO SW-FDA-DATOSCAL
+           OPEN I-O DATOSCAL
+           IF VAR-ESTADO = '00'
+               PERFORM 1-4-1-1-BUSCA-Y-LIBERA UNTIL SW-FDA-DATOSCAL = 1
+               CLOSE DATOSCAL
+           END-IF.
+
+       1-4-1-1-BUSCA-Y-LIBERA.
+           READ DATOSCAL AT END MOVE 1 TO SW-FDA-DATOSCAL
+                         NOT AT END PERFORM 1-4-1-2-MARCA-LIBRE
+           END-READ.
+
+       1-4-1-2-MARCA-LIBRE.
+           IF REG-FECHA = WS-FEC AND REG-HORA = WS-HOR-HOR
+               IF REG-ESTADO = 'O'
+                   MOVE SPACES TO REG-ESTADO
+                   REWRITE REG-CALENDARIO END-REWRITE
+               END-IF
+               MOVE 1 TO SW-FDA-DATOSCAL
+           END-IF.
+
        1-5-MENU-CONSULTAS.
            PERFORM 999-ENCABEZADO-PAN
            DISPLAY 'QUE TIPO DE CONSULTA DESEA REALIZAR?: '
@@ -795,8 +962,55 @@
                 MOVE 7 TO LI
            END-IF.
 
+      *----------------------------------------------------------------*
+      * CIERRE DE MES: TOTALIZA LOS SERVICIOS POR ESTADO (PENDIENTE,
+      * REALIZADO, CANCELADO) Y REPORTA EL INGRESO DEL MES
+      *----------------------------------------------------------------*
+       1-7-CIERRE-MES.
+           OPEN OUTPUT IMPRESOR
+           PERFORM 1-6-1-ENCABEZADO-IMP
+           MOVE ZEROS TO WS-TOT-PEN WS-TOT-REA WS-TOT-CAN WS-TOT-GRAL
+           OPEN INPUT SERVICIO
+           MOVE 0 TO SW-FDA-SERVICIO
+           PERFORM 1-7-1-ACUMULA-TODOS UNTIL SW-FDA-SERVICIO = 1
+           CLOSE SERVICIO
+           PERFORM 1-7-2-IMPRIME-TOTALES
+           CLOSE IMPRESOR
+           PERFORM 999-ENTER.
+
+       1-7-1-ACUMULA-TODOS.
+           READ SERVICIO AT END MOVE 1 TO SW-FDA-SERVICIO
+                         NOT AT END PERFORM 1-7-1-1-ACUMULA-REGISTRO
+           END-READ.
+
+       1-7-1-1-ACUMULA-REGISTRO.
+           EVALUATE TRUE
+               WHEN ASER-ESTADO = 'P' ADD ASER-VALOR TO WS-TOT-PEN
+               WHEN ASER-ESTADO = 'R' ADD ASER-VALOR TO WS-TOT-REA
+               WHEN ASER-ESTADO = 'C' ADD ASER-VALOR TO WS-TOT-CAN
+           END-EVALUATE.
+
+       1-7-2-IMPRIME-TOTALES.
+           COMPUTE WS-TOT-GRAL = WS-TOT-PEN + WS-TOT-REA + WS-TOT-CAN
+           MOVE 'SERVICIOS PENDIENTES:   ' TO RSAL-TOT-ETIQUETA
+           MOVE WS-TOT-PEN                 TO RSAL-TOT-VALOR
+           WRITE REG-IMPRESOR FROM REG-SAL-TOT AFTER 2 END-WRITE
+           MOVE 'SERVICIOS REALIZADOS:   ' TO RSAL-TOT-ETIQUETA
+           MOVE WS-TOT-REA                 TO RSAL-TOT-VALOR
+           WRITE REG-IMPRESOR FROM REG-SAL-TOT AFTER 1 END-WRITE
+           MOVE 'SERVICIOS CANCELADOS:   ' TO RSAL-TOT-ETIQUETA
+           MOVE WS-TOT-CAN                 TO RSAL-TOT-VALOR
+           WRITE REG-IMPRESOR FROM REG-SAL-TOT AFTER 1 END-WRITE
+           WRITE REG-IMPRESOR FROM REG-SAL-ENC-02 AFTER 1 END-WRITE
+           MOVE 'INGRESO DEL MES (REAL.): ' TO RSAL-TOT-ETIQUETA
+           MOVE WS-TOT-REA                 TO RSAL-TOT-VALOR
+           WRITE REG-IMPRESOR FROM REG-SAL-TOT AFTER 1 END-WRITE
+           MOVE 'VALOR TOTAL DE SERVICIOS:' TO RSAL-TOT-ETIQUETA
+           MOVE WS-TOT-GRAL                 TO RSAL-TOT-VALOR
+           WRITE REG-IMPRESOR FROM REG-SAL-TOT AFTER 1 END-WRITE.
+
        999-ENTER.
-           DISPLAY 'IMPRESION REALIZADA CON EXITO' 
+           DISPLAY 'IMPRESION REALIZADA CON EXITO'
                        LINE 24 POSITION 27
            ACCEPT WS-ENTER  LINE 24 POSITION 55.
 
