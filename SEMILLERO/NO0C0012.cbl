@@ -15,23 +15,45 @@
       *                           ENVIRONMENT                          *
       *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CADA RESPUESTA INDIVIDUAL DE LA ENCUESTA, PARA PODER RECALCULAR
+      * LOS TOTALES O AUDITARLOS DESPUES SIN DEPENDER SOLO DE LA MEMORIA
+           SELECT RESPUESTAS ASSIGN TO './FILES/ENCUESTA/RESPUESTAS'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-RESP.
+      * REPORTE IMPRESO DE LA TABULACION CRUZADA REQ-01 A REQ-11
+           SELECT REPORTE ASSIGN TO './FILES/ENCUESTA/REPORTE'
+           FILE STATUS IS WS-ESTADO-REPO.
 
       *----------------------------------------------------------------*
       *                           DATA                                 *
       *----------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD  RESPUESTAS LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-RESPUESTA.
+           02 RESP-SEVA              PIC X(01).
+           02 RESP-EDAD              PIC 999.
+           02 RESP-SEXO              PIC X(01).
+           02 RESP-ESTRATO           PIC 9(01).
+
+       FD  REPORTE LABEL RECORD OMITTED
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REPORTE                PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-ESTADO-RESP            PIC X(02) VALUE SPACES.
+       01  WS-ESTADO-REPO            PIC X(02) VALUE SPACES.
       *----------------------------------------------------------------*
       * ENTRADAS
       *----------------------------------------------------------------*
        01  WS-SEVA                   PIC A VALUE SPACES.
            88 WS-SI-SEVA             VALUE 'S' 's'.
            88 WS-NO-SEVA             VALUE 'N' 'n'.
-       01  WS-EDAD                   PIC 999 VALUE ZEROS.
-           88 WS-JOVENES             VALUE 18 THRU 29.
-           88 WS-ADULTOS             VALUE 30 THRU 45.
-           88 WS-MAYORES             VALUE 46 THRU 65.
-           88 WS-ANCIANOS            VALUE 66 THRU 999.
+       COPY '../COPYS/EDAD-RANGOS.cpy'.
        01  WS-SEXO                   PIC A VALUE SPACES.
            88 WS-HOMBRE              VALUE 'H' 'h'.
            88 WS-MUJER               VALUE 'M' 'm'.
@@ -206,15 +228,56 @@
        01  WS-TOT-NO-VAN-6-HOM       PIC 9(05) VALUE ZEROS.
        01  WS-TOT-NO-VAN-6-MUJ       PIC 9(05) VALUE ZEROS.
 
+      * REQ-12 PROMEDIO Y MEDIANA DE EDAD (GENERAL Y DE LOS QUE SE VAN)
+       01  WS-NUM-RESP               PIC 9(03) VALUE ZEROS.
+       01  WS-SUMA-EDAD              PIC 9(06) VALUE ZEROS.
+       01  WS-PROMEDIO-EDAD          PIC 999V99 VALUE ZEROS.
+       01  TABLA-EDADES.
+           02 TAB-EDAD               PIC 999 OCCURS 1 TO 999 TIMES
+                                      DEPENDING ON WS-NUM-RESP.
+
+       01  WS-NUM-SEVAN              PIC 9(03) VALUE ZEROS.
+       01  WS-SUMA-EDAD-SEVAN        PIC 9(06) VALUE ZEROS.
+       01  WS-PROMEDIO-EDAD-SEVAN    PIC 999V99 VALUE ZEROS.
+       01  TABLA-EDADES-SEVAN.
+           02 TAB-EDAD-SEVAN         PIC 999 OCCURS 1 TO 999 TIMES
+                                      DEPENDING ON WS-NUM-SEVAN.
+
+      * USADOS PARA HALLAR LA MEDIANA ORDENANDO UNA COPIA DE LA TABLA
+       01  WS-SUBI                   PIC 9(03) VALUE ZEROS.
+       01  WS-SUBJ                   PIC 9(03) VALUE ZEROS.
+       01  WS-TEMP-EDAD              PIC 999 VALUE ZEROS.
+       01  WS-MEDIANA-EDAD           PIC 999V99 VALUE ZEROS.
+       01  WS-MEDIANA-EDAD-SEVAN     PIC 999V99 VALUE ZEROS.
+       01  WS-MEDIO                  PIC 9(03) VALUE ZEROS.
+       01  WS-RESIDUO                PIC 9(01) VALUE ZEROS.
+
       *----------------------------------------------------------------*
       * UTILIDADES
       *----------------------------------------------------------------*
        01  WS-OPC                    PIC 9(02) VALUE ZEROS.
-           88 OPC-OK                 VALUE 1 THRU 12.
+           88 OPC-OK                 VALUE 1 THRU 14.
        01  WS-ERROR                  PIC X(30) VALUE SPACES.
        01  WS-MENSAJE-ERROR          PIC X(60) VALUE SPACES.
        01  WS-BLANCOS                PIC X(80) VALUE SPACES.
 
+      *----------------------------------------------------------------*
+      * RENGLONES DEL REPORTE IMPRESO DE LA TABULACION COMPLETA
+      *----------------------------------------------------------------*
+       01  REG-REP-ENC-01.
+           02 FILLER                 PIC X(20) VALUE SPACES.
+           02 FILLER                 PIC X(40) VALUE
+              'REPORTE DE TABULACION CRUZADA DE LA ENC'.
+           02 FILLER                 PIC X(06) VALUE 'UESTA'.
+           02 FILLER                 PIC X(14) VALUE SPACES.
+       01  REG-REP-ENC-02.
+           02 FILLER                 PIC X(80) VALUE ALL '*'.
+       01  REG-REP-TITULO.
+           02 REREP-TITULO           PIC X(50).
+       01  REG-REP-DETALLE.
+           02 REREP-ETIQUETA         PIC X(40).
+           02 REREP-VALOR            PIC ZZZ,ZZ9.
+
        SCREEN SECTION.
        01  CLEAR-SCREEN BLANK SCREEN.
 
@@ -224,12 +287,13 @@
        PROCEDURE DIVISION.
        1000-PRINCIPAL.
            PERFORM 1000-CAPTURA-ENCUESTA      UNTIL WS-NO-HAY
-           PERFORM 2000-RESULTADOS            UNTIL WS-OPC = 12
+           PERFORM 2000-RESULTADOS            UNTIL WS-OPC = 14
            STOP RUN.
 
        1000-CAPTURA-ENCUESTA.
            PERFORM 1000-01-CONTESTAR-PREGUNTAS
-           PERFORM 1000-02-TABULAR-ENCUESTA.
+           PERFORM 1000-02-TABULAR-ENCUESTA
+           PERFORM 1000-03-GRABAR-RESPUESTA.
           
        1000-01-CONTESTAR-PREGUNTAS.
            MOVE SPACES TO WS-SEVA
@@ -317,7 +381,8 @@
            PERFORM 1000-02-R08-TOT-SEVA-ESTR
            PERFORM 1000-02-R09-TOT-SEVA-EDAD-SEXO
            PERFORM 1000-02-R10-TOT-SEVA-EDAD-ESTR
-           PERFORM 1000-02-R11-TOT-SEVA-ESTR-SEXO.
+           PERFORM 1000-02-R11-TOT-SEVA-ESTR-SEXO
+           PERFORM 1000-02-R12-TOT-EDAD-PROM.
 
       * REQUERIMIENTO 1
        1000-02-R01-TOT-ENCU.
@@ -627,6 +692,37 @@
                END-EVALUATE
            END-EVALUATE.
 
+      * REQUERIMIENTO 12 - ACUMULA EDAD PARA EL PROMEDIO Y LA MEDIANA,
+      * GENERAL Y DE LOS QUE RESPONDIERON QUE SI SE VAN
+       1000-02-R12-TOT-EDAD-PROM.
+           ADD 1      TO WS-NUM-RESP
+           ADD WS-EDAD TO WS-SUMA-EDAD
+           MOVE WS-EDAD TO TAB-EDAD(WS-NUM-RESP)
+           IF WS-SI-SEVA
+               ADD 1      TO WS-NUM-SEVAN
+               ADD WS-EDAD TO WS-SUMA-EDAD-SEVAN
+               MOVE WS-EDAD TO TAB-EDAD-SEVAN(WS-NUM-SEVAN)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * GRABA LA RESPUESTA INDIVIDUAL PARA QUE LOS TOTALES SE PUEDAN
+      * RECALCULAR O AUDITAR DESPUES SIN DEPENDER SOLO DE LA MEMORIA
+      *----------------------------------------------------------------*
+       1000-03-GRABAR-RESPUESTA.
+           MOVE WS-SEVA                  TO RESP-SEVA
+           MOVE WS-EDAD                  TO RESP-EDAD
+           MOVE WS-SEXO                  TO RESP-SEXO
+           MOVE WS-ESTRATO               TO RESP-ESTRATO
+           OPEN EXTEND RESPUESTAS
+           IF WS-ESTADO-RESP = '00'
+               WRITE REG-RESPUESTA
+               CLOSE RESPUESTAS
+           ELSE
+               DISPLAY 'ERROR GRABANDO LA RESPUESTA: ' WS-ESTADO-RESP
+                                         LINE 24 POSITION 05
+               ACCEPT WS-ENTER           LINE 24 POSITION 50
+           END-IF.
+
 
        2000-RESULTADOS.
            DISPLAY CLEAR-SCREEN
@@ -642,15 +738,17 @@
            DISPLAY '09. SI/NO POR EDAD VS SEXO'     LINE 12 POSITION 10
            DISPLAY '10. SI/NO POR EDAD VS ESTRATO'  LINE 13 POSITION 10
            DISPLAY '11. SI/NO POR ESTRATO VS SEXO'  LINE 14 POSITION 10
-           DISPLAY '12. SALIR'                      LINE 15 POSITION 10
-           DISPLAY 'QUE OPCION DESEA?: '            LINE 16 POSITION 25
+           DISPLAY '12. PROMEDIO Y MEDIANA DE EDAD' LINE 15 POSITION 10
+           DISPLAY '13. IMPRIMIR REPORTE COMPLETO'  LINE 16 POSITION 10
+           DISPLAY '14. SALIR'                      LINE 17 POSITION 10
+           DISPLAY 'QUE OPCION DESEA?: '            LINE 18 POSITION 25
            MOVE ZEROS TO WS-OPC
            PERFORM UNTIL OPC-OK
-               ACCEPT WS-OPC                        LINE 16 POSITION 45
+               ACCEPT WS-OPC                        LINE 18 POSITION 45
                IF OPC-OK
                   CONTINUE
                ELSE
-                   DISPLAY 'OPCION INVALIDA DIGITE ENTRE 1 Y 13'
+                   DISPLAY 'OPCION INVALIDA DIGITE ENTRE 1 Y 14'
                                                     LINE 24 POSITION 15
                    ACCEPT WS-ENTER                  LINE 24 POSITION 64
                    DISPLAY WS-BLANCOS               LINE 24 POSITION 01
@@ -658,7 +756,7 @@
            END-PERFORM
 
            DISPLAY CLEAR-SCREEN
-           IF WS-OPC = 12
+           IF WS-OPC = 14
              CONTINUE
            ELSE
              DISPLAY 'RESULTADO DEL REQUERIMIENTO'    LINE 02 POSITION 26
@@ -676,6 +774,8 @@
              WHEN 09 PERFORM 2000-09-R09-TOT-SEVA-EDAD-SEXO
              WHEN 10 PERFORM 2000-10-R10-TOT-SEVA-EDAD-ESTR
              WHEN 11 PERFORM 2000-11-R11-TOT-SEVA-ESTR-SEXO
+             WHEN 12 PERFORM 2000-12-R12-TOT-EDAD-PROM
+             WHEN 13 PERFORM 2000-13-IMPRIMIR-REPORTE
            END-EVALUATE.
 
       * REQ-01 TOTAL ENCUENTADOS
@@ -1015,6 +1115,450 @@
                    WS-TOT-NO-VAN-6-MUJ        LINE 18 POSITION 62
            PERFORM 999-ENTER.
 
+      * REQ-12 PROMEDIO Y MEDIANA DE EDAD
+       2000-12-R12-TOT-EDAD-PROM.
+           PERFORM 2000-12-1-ORDENAR-EDADES
+           COMPUTE WS-PROMEDIO-EDAD ROUNDED =
+                   WS-SUMA-EDAD / WS-NUM-RESP
+           PERFORM 2000-12-3-HALLAR-MEDIANA
+
+           DISPLAY 'PROMEDIO DE EDAD (TODOS):'   LINE 04 POSITION 05
+           DISPLAY WS-PROMEDIO-EDAD              LINE 04 POSITION 35
+           DISPLAY 'MEDIANA DE EDAD (TODOS):'    LINE 06 POSITION 05
+           DISPLAY WS-MEDIANA-EDAD               LINE 06 POSITION 35
+
+           IF WS-NUM-SEVAN > ZEROS
+               PERFORM 2000-12-2-ORDENAR-EDADES-SEVAN
+               COMPUTE WS-PROMEDIO-EDAD-SEVAN ROUNDED =
+                       WS-SUMA-EDAD-SEVAN / WS-NUM-SEVAN
+               PERFORM 2000-12-4-HALLAR-MEDIANA-SEVAN
+               DISPLAY 'PROMEDIO EDAD (SE VAN):' LINE 08 POSITION 05
+               DISPLAY WS-PROMEDIO-EDAD-SEVAN    LINE 08 POSITION 35
+               DISPLAY 'MEDIANA EDAD (SE VAN):'  LINE 10 POSITION 05
+               DISPLAY WS-MEDIANA-EDAD-SEVAN     LINE 10 POSITION 35
+           ELSE
+               DISPLAY 'NINGUN ENCUESTADO RESPONDIO QUE SE VA'
+                                                  LINE 08 POSITION 05
+           END-IF
+           PERFORM 999-ENTER.
+
+      *----------------------------------------------------------------*
+      * ORDENA (BURBUJA) UNA COPIA DE LAS EDADES PARA PODER HALLAR LA
+      * MEDIANA, YA QUE LA TABLA SE LLENA EN EL ORDEN EN QUE SE CAPTURA
+      *----------------------------------------------------------------*
+       2000-12-1-ORDENAR-EDADES.
+           MOVE 1 TO WS-SUBI
+           PERFORM 2000-12-1-1-PASADA UNTIL WS-SUBI >= WS-NUM-RESP.
+
+       2000-12-1-1-PASADA.
+           MOVE 1 TO WS-SUBJ
+           PERFORM 2000-12-1-2-COMPARAR
+               UNTIL WS-SUBJ > WS-NUM-RESP - WS-SUBI
+           ADD 1 TO WS-SUBI.
+
+       2000-12-1-2-COMPARAR.
+           IF TAB-EDAD(WS-SUBJ) > TAB-EDAD(WS-SUBJ + 1)
+               MOVE TAB-EDAD(WS-SUBJ)     TO WS-TEMP-EDAD
+               MOVE TAB-EDAD(WS-SUBJ + 1) TO TAB-EDAD(WS-SUBJ)
+               MOVE WS-TEMP-EDAD          TO TAB-EDAD(WS-SUBJ + 1)
+           END-IF
+           ADD 1 TO WS-SUBJ.
+
+       2000-12-2-ORDENAR-EDADES-SEVAN.
+           MOVE 1 TO WS-SUBI
+           PERFORM 2000-12-2-1-PASADA UNTIL WS-SUBI >= WS-NUM-SEVAN.
+
+       2000-12-2-1-PASADA.
+           MOVE 1 TO WS-SUBJ
+           PERFORM 2000-12-2-2-COMPARAR
+               UNTIL WS-SUBJ > WS-NUM-SEVAN - WS-SUBI
+           ADD 1 TO WS-SUBI.
+
+       2000-12-2-2-COMPARAR.
+           IF TAB-EDAD-SEVAN(WS-SUBJ) > TAB-EDAD-SEVAN(WS-SUBJ + 1)
+               MOVE TAB-EDAD-SEVAN(WS-SUBJ)      TO WS-TEMP-EDAD
+               MOVE TAB-EDAD-SEVAN(WS-SUBJ + 1)
+                                        TO TAB-EDAD-SEVAN(WS-SUBJ)
+               MOVE WS-TEMP-EDAD
+                                        TO TAB-EDAD-SEVAN(WS-SUBJ + 1)
+           END-IF
+           ADD 1 TO WS-SUBJ.
+
+      *----------------------------------------------------------------*
+      * UNA VEZ ORDENADA LA TABLA, TOMA EL VALOR CENTRAL (O EL PROMEDIO
+      * DE LOS DOS CENTRALES SI LA CANTIDAD DE DATOS ES PAR)
+      *----------------------------------------------------------------*
+       2000-12-3-HALLAR-MEDIANA.
+           DIVIDE WS-NUM-RESP BY 2 GIVING WS-MEDIO
+                  REMAINDER WS-RESIDUO
+           IF WS-RESIDUO = ZEROS
+               COMPUTE WS-MEDIANA-EDAD ROUNDED =
+                   (TAB-EDAD(WS-MEDIO) + TAB-EDAD(WS-MEDIO + 1)) / 2
+           ELSE
+               MOVE TAB-EDAD(WS-MEDIO + 1) TO WS-MEDIANA-EDAD
+           END-IF.
+
+       2000-12-4-HALLAR-MEDIANA-SEVAN.
+           DIVIDE WS-NUM-SEVAN BY 2 GIVING WS-MEDIO
+                  REMAINDER WS-RESIDUO
+           IF WS-RESIDUO = ZEROS
+               COMPUTE WS-MEDIANA-EDAD-SEVAN ROUNDED =
+                   (TAB-EDAD-SEVAN(WS-MEDIO) +
+                    TAB-EDAD-SEVAN(WS-MEDIO + 1)) / 2
+           ELSE
+               MOVE TAB-EDAD-SEVAN(WS-MEDIO + 1) TO
+                    WS-MEDIANA-EDAD-SEVAN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * IMPRIME EN ARCHIVO LA TABULACION COMPLETA, REQ-01 A REQ-11, EN
+      * LUGAR DE SOLO DEJARLA EN LOS CONTADORES DE MEMORIA
+      *----------------------------------------------------------------*
+       2000-13-IMPRIMIR-REPORTE.
+           OPEN OUTPUT REPORTE
+           IF WS-ESTADO-REPO = '00'
+               PERFORM 2000-13-1-ENCABEZADO
+               PERFORM 2000-13-2-DETALLE-SIMPLES
+               PERFORM 2000-13-3-DETALLE-CRUZADOS
+               CLOSE REPORTE
+               DISPLAY 'REPORTE GENERADO EN ./FILES/ENCUESTA/REPORTE'
+                                                  LINE 04 POSITION 05
+           ELSE
+               DISPLAY 'ERROR GENERANDO EL REPORTE: ' WS-ESTADO-REPO
+                                                  LINE 04 POSITION 05
+           END-IF
+           PERFORM 999-ENTER.
+
+       2000-13-1-ENCABEZADO.
+           WRITE REG-REPORTE FROM REG-REP-ENC-01 AFTER PAGE END-WRITE
+           WRITE REG-REPORTE FROM REG-REP-ENC-02 AFTER 1 END-WRITE.
+
+       2000-13-2-DETALLE-SIMPLES.
+           MOVE 'REQ-01 TOTAL DE ENCUESTADOS' TO REREP-TITULO
+           WRITE REG-REPORTE FROM REG-REP-TITULO AFTER 2 END-WRITE
+           MOVE 'TOTAL ENCUESTADOS'       TO REREP-ETIQUETA
+           MOVE WS-TOT-ENCUESTA           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+
+           MOVE 'REQ-02 TOTAL POR SEXO' TO REREP-TITULO
+           WRITE REG-REPORTE FROM REG-REP-TITULO AFTER 2 END-WRITE
+           MOVE 'HOMBRES'                 TO REREP-ETIQUETA
+           MOVE WS-TOT-HOM                TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'MUJERES'                 TO REREP-ETIQUETA
+           MOVE WS-TOT-MUJ                TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+
+           MOVE 'REQ-03 TOTAL POR EDAD' TO REREP-TITULO
+           WRITE REG-REPORTE FROM REG-REP-TITULO AFTER 2 END-WRITE
+           MOVE 'JOVENES'                 TO REREP-ETIQUETA
+           MOVE WS-TOT-EDA-JOV            TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ADULTOS'                 TO REREP-ETIQUETA
+           MOVE WS-TOT-EDA-ADU            TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'MAYORES'                 TO REREP-ETIQUETA
+           MOVE WS-TOT-EDA-MAY            TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ANCIANOS'                TO REREP-ETIQUETA
+           MOVE WS-TOT-EDA-ANC            TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+
+           MOVE 'REQ-04 TOTAL POR ESTRATO' TO REREP-TITULO
+           WRITE REG-REPORTE FROM REG-REP-TITULO AFTER 2 END-WRITE
+           MOVE 'ESTRATO 1'               TO REREP-ETIQUETA
+           MOVE WS-TOT-EST-1              TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 2'               TO REREP-ETIQUETA
+           MOVE WS-TOT-EST-2              TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 3'               TO REREP-ETIQUETA
+           MOVE WS-TOT-EST-3              TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 4'               TO REREP-ETIQUETA
+           MOVE WS-TOT-EST-4              TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 5'               TO REREP-ETIQUETA
+           MOVE WS-TOT-EST-5              TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 6'               TO REREP-ETIQUETA
+           MOVE WS-TOT-EST-6              TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+
+           MOVE 'REQ-05 TOTAL SI/NO SE VAN' TO REREP-TITULO
+           WRITE REG-REPORTE FROM REG-REP-TITULO AFTER 2 END-WRITE
+           MOVE 'SI SE VAN'               TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-SEVAN           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO SE VAN'               TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-SEVAN           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE.
+
+       2000-13-3-DETALLE-CRUZADOS.
+           MOVE 'REQ-06 SI/NO SE VAN POR EDAD' TO REREP-TITULO
+           WRITE REG-REPORTE FROM REG-REP-TITULO AFTER 2 END-WRITE
+           MOVE 'SI-JOVENES'              TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-JOV         TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-ADULTOS'              TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ADU         TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-MAYORES'              TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-MAY         TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-ANCIANOS'             TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ANC         TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-JOVENES'              TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-JOV         TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-ADULTOS'              TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-ADU         TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-MAYORES'              TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-MAY         TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-ANCIANOS'             TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-ANC         TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+
+           MOVE 'REQ-07 SI/NO SE VAN POR SEXO' TO REREP-TITULO
+           WRITE REG-REPORTE FROM REG-REP-TITULO AFTER 2 END-WRITE
+           MOVE 'SI-HOMBRES'              TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-HOM         TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-MUJERES'              TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-MUJ         TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-HOMBRES'              TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-HOM         TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-MUJERES'              TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-MUJ         TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+
+           MOVE 'REQ-08 SI/NO SE VAN POR ESTRATO' TO REREP-TITULO
+           WRITE REG-REPORTE FROM REG-REP-TITULO AFTER 2 END-WRITE
+           MOVE 'SI-ESTRATO 1'            TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-1           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-ESTRATO 2'            TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-2           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-ESTRATO 3'            TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-3           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-ESTRATO 4'            TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-4           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-ESTRATO 5'            TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-5           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-ESTRATO 6'            TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-6           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-ESTRATO 1'            TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-1           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-ESTRATO 2'            TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-2           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-ESTRATO 3'            TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-3           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-ESTRATO 4'            TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-4           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-ESTRATO 5'            TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-5           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-ESTRATO 6'            TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-6           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+
+           MOVE 'REQ-09 SI/NO SE VAN POR EDAD VS SEXO' TO REREP-TITULO
+           WRITE REG-REPORTE FROM REG-REP-TITULO AFTER 2 END-WRITE
+           MOVE 'SI-JOVENES-HOMBRES'      TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-JOV-HOM     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-JOVENES-MUJERES'      TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-JOV-MUJ     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-ADULTOS-HOMBRES'      TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ADU-HOM     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-ADULTOS-MUJERES'      TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ADU-MUJ     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-MAYORES-HOMBRES'      TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-MAY-HOM     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-MAYORES-MUJERES'      TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-MAY-MUJ     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-ANCIANOS-HOMBRES'     TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ANC-HOM     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'SI-ANCIANOS-MUJERES'     TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ANC-MUJ     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-JOVENES-HOMBRES'      TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-JOV-HOM     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-JOVENES-MUJERES'      TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-JOV-MUJ     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-ADULTOS-HOMBRES'      TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-ADU-HOM     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-ADULTOS-MUJERES'      TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-ADU-MUJ     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-MAYORES-HOMBRES'      TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-MAY-HOM     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-MAYORES-MUJERES'      TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-MAY-MUJ     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-ANCIANOS-HOMBRES'     TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-ANC-HOM     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'NO-ANCIANOS-MUJERES'     TO REREP-ETIQUETA
+           MOVE WS-TOT-NO-VAN-ANC-MUJ     TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+
+           MOVE 'REQ-10 SI/NO SE VAN POR EDAD VS ESTRATO (SE VAN)'
+               TO REREP-TITULO
+           WRITE REG-REPORTE FROM REG-REP-TITULO AFTER 2 END-WRITE
+           PERFORM 2000-13-4-DETALLE-R10-R11
+
+           MOVE 'REQ-12 PROMEDIO Y MEDIANA DE EDAD' TO REREP-TITULO
+           WRITE REG-REPORTE FROM REG-REP-TITULO AFTER 2 END-WRITE
+           MOVE 'PROMEDIO GENERAL'        TO REREP-ETIQUETA
+           MOVE WS-PROMEDIO-EDAD          TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'MEDIANA GENERAL'         TO REREP-ETIQUETA
+           MOVE WS-MEDIANA-EDAD           TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE.
+
+      *----------------------------------------------------------------*
+      * REQ-10 (EDAD VS ESTRATO DE LOS QUE SE VAN) Y REQ-11 (ESTRATO VS
+      * SEXO DE LOS QUE SE VAN) SE RESUMEN JUNTOS PARA NO ALARGAR MAS
+      * EL REPORTE CON CADA COMBINACION DE "NO SE VAN"
+      *----------------------------------------------------------------*
+       2000-13-4-DETALLE-R10-R11.
+           MOVE 'JOVENES-ESTRATO 1'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-JOV-1       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'JOVENES-ESTRATO 2'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-JOV-2       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'JOVENES-ESTRATO 3'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-JOV-3       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'JOVENES-ESTRATO 4'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-JOV-4       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'JOVENES-ESTRATO 5'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-JOV-5       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'JOVENES-ESTRATO 6'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-JOV-6       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ADULTOS-ESTRATO 1'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ADU-1       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ADULTOS-ESTRATO 2'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ADU-2       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ADULTOS-ESTRATO 3'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ADU-3       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ADULTOS-ESTRATO 4'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ADU-4       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ADULTOS-ESTRATO 5'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ADU-5       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ADULTOS-ESTRATO 6'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ADU-6       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'MAYORES-ESTRATO 1'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-MAY-1       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'MAYORES-ESTRATO 2'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-MAY-2       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'MAYORES-ESTRATO 3'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-MAY-3       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'MAYORES-ESTRATO 4'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-MAY-4       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'MAYORES-ESTRATO 5'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-MAY-5       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'MAYORES-ESTRATO 6'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-MAY-6       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ANCIANOS-ESTRATO 1'      TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ANC-1       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ANCIANOS-ESTRATO 2'      TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ANC-2       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ANCIANOS-ESTRATO 3'      TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ANC-3       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ANCIANOS-ESTRATO 4'      TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ANC-4       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ANCIANOS-ESTRATO 5'      TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ANC-5       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ANCIANOS-ESTRATO 6'      TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-ANC-6       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+
+           MOVE 'REQ-11 SI SE VAN POR ESTRATO VS SEXO' TO REREP-TITULO
+           WRITE REG-REPORTE FROM REG-REP-TITULO AFTER 2 END-WRITE
+           MOVE 'ESTRATO 1-HOMBRES'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-1-HOM       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 1-MUJERES'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-1-MUJ       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 2-HOMBRES'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-2-HOM       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 2-MUJERES'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-2-MUJ       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 3-HOMBRES'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-3-HOM       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 3-MUJERES'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-3-MUJ       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 4-HOMBRES'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-4-HOM       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 4-MUJERES'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-4-MUJ       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 5-HOMBRES'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-5-HOM       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 5-MUJERES'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-5-MUJ       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 6-HOMBRES'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-6-HOM       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE
+           MOVE 'ESTRATO 6-MUJERES'       TO REREP-ETIQUETA
+           MOVE WS-TOT-SI-VAN-6-MUJ       TO REREP-VALOR
+           WRITE REG-REPORTE FROM REG-REP-DETALLE AFTER 1 END-WRITE.
+
        999-ENTER.
            DISPLAY ' <OPRIMA ENTER> '       LINE 24 POSITION 33
            ACCEPT WS-ENTER                  LINE 24 POSITION 50.
