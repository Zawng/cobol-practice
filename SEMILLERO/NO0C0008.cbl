@@ -4,10 +4,11 @@
       * PURPOSE: PRACTICE COBOL                                        *
       * TODO:                                                          *
       * ENTRADA:
-      * [X] RECIBIR 5 NUMEROS DE 5 DIG
+      * [X] RECIBIR N NUMEROS DE 5 DIG (N DIGITADO POR EL USUARIO)
       * SALIDA:
-      * [X] SUMA NUMEROS PARES:
-      * [X] SUMA NUMEROS IMPARES:
+      * [X] SUMA NUMEROS PARES (POR VALOR, NO POR POSICION):
+      * [X] SUMA NUMEROS IMPARES (POR VALOR, NO POR POSICION):
+      * [X] PROMEDIO, MAYOR Y MENOR DE LOS NUMEROS DIGITADOS
       ******************************************************************
 
       *----------------------------------------------------------------*
@@ -29,35 +30,45 @@
       *----------------------------------------------------------------*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-VARIABLES. 
+       01  WS-VARIABLES.
            02 WS-ENTER                         PIC X(01) VALUE SPACES.
 
+      * CANTIDAD DE NUMEROS A DIGITAR Y TABLA QUE LOS ALMACENA, PARA NO
+      * DEPENDER DE UNA CANTIDAD FIJA DE ENTRADAS
+           02 WS-CANTIDAD                      PIC 9(02) VALUE ZEROES.
+           02 WS-SUB                           PIC 9(02) VALUE ZEROES.
+           02 TABLA-NUMEROS.
+             03 TAB-NUMERO                     PIC 9(05)
+                                     OCCURS 1 TO 20 TIMES
+                                     DEPENDING ON WS-CANTIDAD.
+
            02 WS-NUMEROS.
-             03 WS-NUM-01                      PIC 9(05).
-             03 WS-NUM-02                      PIC 9(05).
-             03 WS-NUM-03                      PIC 9(05).
-             03 WS-NUM-04                      PIC 9(05).
-             03 WS-NUM-05                      PIC 9(05).
-             03 WS-TOT-01                      PIC 9(06).
-             03 WS-TOT-02                      PIC 9(06).
+             03 WS-TOT-01                      PIC 9(07).
+             03 WS-TOT-02                      PIC 9(07).
+             03 WS-SUMA-TOTAL                  PIC 9(07).
+             03 WS-PROMEDIO                    PIC 9(05)V99.
+             03 WS-MAYOR                       PIC 9(05).
+             03 WS-MENOR                       PIC 9(05).
+             03 WS-COCIENTE                    PIC 9(05).
+             03 WS-RESIDUO                     PIC 9(01).
 
       *----------------------------------------------------------------*
       * MASCARAS
       *----------------------------------------------------------------*
-           02 WS-MP-01                         PIC Z(05).
+           02 WS-MP-01                         PIC Z(07).
+           02 WS-MP-02                         PIC Z(05).9(02).
 
       *----------------------------------------------------------------*
       * FECHA Y HORA DEL SISTEMA
       *----------------------------------------------------------------*
-           02 WS-FECHA-ACT                     PIC 9(06) VALUE ZEROES.
+           02 WS-FECHA-ACT                     PIC 9(08) VALUE ZEROES.
            02 WS-HORA-ACT                      PIC 9(08) VALUE ZEROES.
            02 WS-FECHA-SIS.
               03 WS-DIA-SIS                    PIC 9(02) VALUE ZEROES.
               03 FILLER                        PIC X(01) VALUE '/'.
               03 WS-MES-SIS                    PIC 9(02) VALUE ZEROES.
               03 FILLER                        PIC X(01) VALUE '/'.
-              03 WS-SIG-SIS                    PIC 9(02) VALUE 20.
-              03 WS-ANO-SIS                    PIC 9(02) VALUE ZEROES.
+              03 WS-ANO-SIS                    PIC 9(04) VALUE ZEROES.
 
            02 WS-HORA-SIS.
               03 WS-HOR-SIS                    PIC 9(02) VALUE ZEROES.
@@ -84,10 +95,10 @@
       * OBTENER LA FECHA Y LA HORA DEL SISTEMA
       *----------------------------------------------------------------*
        2001-FECHAS.
-           ACCEPT WS-FECHA-ACT                 FROM DATE 
-           MOVE WS-FECHA-ACT(5:2)              TO WS-DIA-SIS
-           MOVE WS-FECHA-ACT(3:2)              TO WS-MES-SIS
-           MOVE WS-FECHA-ACT(1:2)              TO WS-ANO-SIS
+           ACCEPT WS-FECHA-ACT                 FROM DATE YYYYMMDD
+           MOVE WS-FECHA-ACT(7:2)              TO WS-DIA-SIS
+           MOVE WS-FECHA-ACT(5:2)              TO WS-MES-SIS
+           MOVE WS-FECHA-ACT(1:4)              TO WS-ANO-SIS
            ACCEPT WS-HORA-ACT                  FROM TIME
            MOVE WS-HORA-ACT(1:2)               TO WS-HOR-SIS
            MOVE WS-HORA-ACT(3:2)               TO WS-MIN-SIS
@@ -101,36 +112,77 @@
 
        2003-INFORMACION.
            INITIALIZE WS-NUMEROS
-           DISPLAY 'DIGITE CINCO NUMEROS DE CINCO DIGITOS: '
-                                               LINE 03 POSITION 20.
-           DISPLAY '1) '                       LINE 05 POSITION 01
-           ACCEPT  WS-NUM-01                   LINE 05 POSITION 04
-           DISPLAY '2) '                       LINE 05 POSITION 10
-           ACCEPT  WS-NUM-02                   LINE 05 POSITION 13
-           DISPLAY '3) '                       LINE 05 POSITION 20
-           ACCEPT  WS-NUM-03                   LINE 05 POSITION 23
-           DISPLAY '4) '                       LINE 05 POSITION 30
-           ACCEPT  WS-NUM-04                   LINE 05 POSITION 33
-           DISPLAY '5) '                       LINE 05 POSITION 40
-           ACCEPT  WS-NUM-05                   LINE 05 POSITION 43.
+           MOVE ZEROES                         TO WS-CANTIDAD
+           DISPLAY 'CUANTOS NUMEROS DE CINCO DIGITOS VA A DIGITAR '
+                   '(1-20)? '                  LINE 03 POSITION 05
+           ACCEPT  WS-CANTIDAD                 LINE 03 POSITION 55
+           PERFORM UNTIL WS-CANTIDAD > ZEROES AND WS-CANTIDAD <= 20
+               DISPLAY 'CANTIDAD INVALIDA, DIGITE ENTRE 1 Y 20: '
+                                               LINE 04 POSITION 05
+               ACCEPT  WS-CANTIDAD             LINE 04 POSITION 45
+           END-PERFORM
+           MOVE ZEROES                         TO WS-SUB
+           PERFORM 2003-1-CAPTURAR-NUMERO
+               UNTIL WS-SUB >= WS-CANTIDAD.
+
+      * CAPTURA UN NUMERO EN LA POSICION SIGUIENTE DE LA TABLA
+       2003-1-CAPTURAR-NUMERO.
+           ADD 1 TO WS-SUB
+           DISPLAY 'NUMERO '  WS-SUB ': '       LINE 06 POSITION 05
+           ACCEPT  TAB-NUMERO(WS-SUB)           LINE 06 POSITION 20.
 
        2004-PROCESOS.
-      * PARES 
-           ADD WS-NUM-02 WS-NUM-04             GIVING WS-TOT-01 
-           END-ADD 
+           MOVE ZEROES                         TO WS-TOT-01
+           MOVE ZEROES                         TO WS-TOT-02
+           MOVE ZEROES                         TO WS-SUMA-TOTAL
+           MOVE TAB-NUMERO(1)                  TO WS-MAYOR
+           MOVE TAB-NUMERO(1)                  TO WS-MENOR
+           MOVE ZEROES                         TO WS-SUB
+           PERFORM 2004-1-CLASIFICAR-NUMERO
+               UNTIL WS-SUB >= WS-CANTIDAD
+           COMPUTE WS-PROMEDIO ROUNDED = WS-SUMA-TOTAL / WS-CANTIDAD
+
            MOVE WS-TOT-01                      TO WS-MP-01
-           DISPLAY 'SUMA DE LOS NUMEROS PARES: ' 
-                                               LINE 07 POSITION 01
-           DISPLAY WS-MP-01                    LINE 07 POSITION 29
-      * IMPARES     
-           ADD WS-NUM-01 WS-NUM-03 WS-NUM-05   GIVING WS-TOT-02
-           END-ADD
+           DISPLAY 'SUMA DE LOS NUMEROS PARES: '
+                                               LINE 08 POSITION 01
+           DISPLAY WS-MP-01                    LINE 08 POSITION 29
            MOVE WS-TOT-02                      TO WS-MP-01
-           DISPLAY 'SUMA DE LOS NUMEROS IMPARES: ' 
-                                               LINE 07 POSITION 40
-           DISPLAY WS-MP-01                    LINE 07 POSITION 71
+           DISPLAY 'SUMA DE LOS NUMEROS IMPARES: '
+                                               LINE 09 POSITION 01
+           DISPLAY WS-MP-01                    LINE 09 POSITION 29
+           MOVE WS-PROMEDIO                    TO WS-MP-02
+           DISPLAY 'PROMEDIO DE LOS NUMEROS: '
+                                               LINE 10 POSITION 01
+           DISPLAY WS-MP-02                    LINE 10 POSITION 29
+           MOVE WS-MAYOR                       TO WS-MP-01
+           DISPLAY 'MAYOR NUMERO DIGITADO: '
+                                               LINE 11 POSITION 01
+           DISPLAY WS-MP-01                    LINE 11 POSITION 29
+           MOVE WS-MENOR                       TO WS-MP-01
+           DISPLAY 'MENOR NUMERO DIGITADO: '
+                                               LINE 12 POSITION 01
+           DISPLAY WS-MP-01                    LINE 12 POSITION 29
            PERFORM 2005-SALIR.
 
+      * CLASIFICA EL NUMERO POR SU PROPIO VALOR (PAR/IMPAR), NO POR LA
+      * POSICION QUE OCUPA EN LA TABLA, Y ACTUALIZA MAYOR/MENOR
+       2004-1-CLASIFICAR-NUMERO.
+           ADD 1 TO WS-SUB
+           ADD TAB-NUMERO(WS-SUB)               TO WS-SUMA-TOTAL
+           DIVIDE TAB-NUMERO(WS-SUB) BY 2 GIVING WS-COCIENTE
+                                         REMAINDER WS-RESIDUO
+           IF WS-RESIDUO = ZEROS
+               ADD TAB-NUMERO(WS-SUB)           TO WS-TOT-01
+           ELSE
+               ADD TAB-NUMERO(WS-SUB)           TO WS-TOT-02
+           END-IF
+           IF TAB-NUMERO(WS-SUB) > WS-MAYOR
+               MOVE TAB-NUMERO(WS-SUB)          TO WS-MAYOR
+           END-IF
+           IF TAB-NUMERO(WS-SUB) < WS-MENOR
+               MOVE TAB-NUMERO(WS-SUB)          TO WS-MENOR
+           END-IF.
+
        2005-SALIR.
            DISPLAY '<OPRIMA ENTER>'            LINE 24 POSITION 33      
            ACCEPT WS-ENTER                     LINE 24 POSITION 48.
