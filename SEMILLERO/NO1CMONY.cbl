@@ -1,6 +1,8 @@
       *----------------------------------------------------------------*
       *                           IDENTIFICATION                       *
       * OBJETIVO: SIMULAR LOS MOVIMIENTOS DE UNA CAJA DE CAMBIO
+      * MOD: 09-AGO-26 - TRASLADOS DE DIVISAS ENTRE SUCURSALES, CON
+      *      REGISTRO EN EL MISMO LIBRO TRANSDIV DE LAS OPERACIONES
       *----------------------------------------------------------------*
        ID DIVISION.
        PROGRAM-ID.                       NO1CMONY.
@@ -12,12 +14,44 @@
       *                           ENVIRONMENT                          *
       *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * LIBRO DIARIO DE TRANSACCIONES DE LA CASA DE CAMBIO
+           SELECT TRANSDIV ASSIGN TO './FILES/MONEY/TRANSDIV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-TRANSDIV.
+      * TASA REPRESENTATIVA DEL MERCADO (TRM) DEL DIA, POR DIVISA
+           SELECT TASASDIV ASSIGN TO './FILES/MONEY/TASASDIV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-TASAS.
+      * RECIBO IMPRESO DE LA OPERACION REALIZADA
+           SELECT RECIBO ASSIGN TO './FILES/MONEY/RECIBO'
+           FILE STATUS IS WS-ESTADO-RECIBO.
 
       *----------------------------------------------------------------*
       *                           DATA                                 *
       *----------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSDIV LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       COPY './COPYS/TRANSDIV.cpy'.
+
+       FD  TASASDIV LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       COPY './COPYS/TASASDIV.cpy'.
+
+       FD  RECIBO LABEL RECORD OMITTED
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-RECIBO                PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-ESTADO-TRANSDIV        PIC X(02) VALUE SPACES.
+       01  WS-ESTADO-TASAS           PIC X(02) VALUE SPACES.
+       01  WS-ESTADO-RECIBO          PIC X(02) VALUE SPACES.
+       01  SW-FDA-TASAS              PIC 9 VALUE ZEROS.
       *----------------------------------------------------------------*
       *                           ENTRADAS                             *
       *----------------------------------------------------------------*
@@ -25,12 +59,9 @@
            88 OPE-COMPRA             VALUE 'C' 'c'.
            88 OPE-VENTA              VALUE 'V' 'v'.
 
+      * DIVISA ELEGIDA: SUBINDICE DENTRO DE TABLA-DIVISAS (CARGADA EN
+      * 0-CARGAR-DIVISAS), YA NO UN NUMERO FIJO DE OPCIONES
        01  WS-DIVISA                 PIC 9 VALUE ZEROS.
-           88 DOLAR                  VALUE 1.
-           88 EURO                   VALUE 2.
-           88 LIBRA                  VALUE 3.
-           88 YEN                    VALUE 4.
-           88 DOLCAN                 VALUE 5.
 
        01  WS-CANTI                  PIC 9(5) VALUE ZEROS.
        01  WS-FORPAG-COM             PIC 9 VALUE ZEROS.
@@ -41,20 +72,25 @@
        01  WS-FORPAG-VEN             PIC 9 VALUE ZEROS.
            88 EFECTI-VEN             VALUE 1.
            88 CHEQUE                 VALUE 2.
-           88 TRASFER                VALUE 3.
+           88 TRANSFER               VALUE 3.
 
        01  WS-REALIZA-OPE            PIC A VALUE SPACES.
            88 SI-REALIZA             VALUE 'S' 's'.
            88 NO-REALIZA             VALUE 'N' 'n'.
-
-       01  WS-OPC                    PIC 9 VALUE ZEROS.
-
+           
+       01  RUT-NO6CDIVI              PIC X(08) VALUE 
+                                     'NO6CDIVI'.
       *----------------------------------------------------------------*
       *                           PROCESOS                             *
       *----------------------------------------------------------------*
+      * NUMERO DE DIVISAS REALMENTE CARGADAS (DEL ARCHIVO DE TASAS, O
+      * DE LAS OCHO POR DEFECTO SI EL ARCHIVO NO EXISTE TODAVIA)
+       01  WS-NUM-DIVISAS            PIC 9 VALUE ZEROS.
+
        01  TABLA-MONEY.
            02 TAB-OPE                OCCURS 2 TIMES.
-             05 TAB-DIVI             OCCURS 5 TIMES.
+             05 TAB-DIVI             OCCURS 1 TO 9 TIMES
+                                     DEPENDING ON WS-NUM-DIVISAS.
                10 TAB-FORMA          OCCURS 3 TIMES.
                  15 TAB-CANTIDA      PIC 9(7) VALUE ZEROS.
                  15 TAB-VALDIVI      PIC 9(5)V9(02) VALUE ZEROS.
@@ -62,20 +98,144 @@
 
       * O - OPERACION: 1 = COMPRAS, 2 = VENTAS
        01  O                         PIC 9 VALUE ZEROS.
-      * D- DIVISAS: 1: DOLAR, 2: EUROS, 3: LIBRAS, 4: YENES, 
-      *             5 CANADIENSES.
+      * D - DIVISA: SUBINDICE DENTRO DE TABLA-DIVISAS (1 A WS-NUM-DIVISAS)
        01  D                         PIC 9 VALUE ZEROS.
       * F - FORMA: (COMPRAS: 1 EFECTIVO, 2 DEBITO, 3 CREDITO)
       *            (VENTAS:  1 EFECTIVO, 2 CHEQUE, 3 TRANSFERENCIA )
        01  F                         PIC 9 VALUE ZEROS.
+      * R - SUBINDICE DENTRO DE TABLA-SUC-REMOTAS (1 A WS-NUM-SUC-REM.)
+       01  R                         PIC 9 VALUE ZEROS.
+
+      * SUCURSAL ORIGEN/DESTINO DE UN TRASLADO: 0 = PRINCIPAL (LA DE
+      * TAB-INVENTARIO), 1 A WS-NUM-SUC-REMOTAS = TABLA-INV-REMOTAS
+       01  WS-SUCURSAL-ORIGEN        PIC 9 VALUE ZEROS.
+       01  WS-SUCURSAL-DESTINO       PIC 9 VALUE ZEROS.
+       01  WS-POS-ORIGEN             PIC 9(7) VALUE ZEROS.
+
+      * TABLA DE DIVISAS, CARGADA EN 0-CARGAR-DIVISAS DESDE EL MISMO
+      * ARCHIVO DE TASAS QUE CONSULTA NO6CDIVI, PARA QUE EL MENU Y LOS
+      * REPORTES DE CIERRE NO QUEDEN LIMITADOS A UN NUMERO FIJO
+       01  TABLA-DIVISAS.
+           02 TAB-DIVISA             OCCURS 1 TO 9 TIMES
+                                     DEPENDING ON WS-NUM-DIVISAS.
+              03 TAB-DIVI-SIG        PIC X(03).
+              03 TAB-DIVI-NOM        PIC X(15).
+
+      * LINEA DE PANTALLA DE ARRANQUE PARA LAS LISTAS DE DIVISAS QUE SE
+      * MUESTRAN LINEA POR LINEA (MENU Y REPORTES DE CIERRE)
+       01  WS-LINEA-INICIO           PIC 99 VALUE ZEROS.
+
+      * POSICION DE CAJA: CUANTO TIENE LA CASA DE CADA DIVISA, PARA NO
+      * DEJAR VENDER MAS DE LO QUE REALMENTE TIENE EN EXISTENCIA
+       01  WS-INVENTARIO-INICIAL     PIC 9(7) VALUE 0010000.
+       01  TABLA-INVENTARIO.
+           02 TAB-INVENTARIO         PIC 9(7) VALUE ZEROS
+                                     OCCURS 1 TO 9 TIMES
+                                     DEPENDING ON WS-NUM-DIVISAS.
+
+      * SUCURSALES REMOTAS, PARA TRASLADAR POSICION ENTRE ELLAS Y ESTA
+      * (LA SUCURSAL 0 = PRINCIPAL, LA DE TAB-INVENTARIO DE ARRIBA)
+       01  WS-NUM-SUC-REMOTAS        PIC 9 VALUE 2.
+       01  TABLA-SUC-REMOTAS.
+           02 TAB-SUC-REM            OCCURS 2 TIMES.
+              03 TAB-SUC-REM-NOM     PIC X(15).
+       01  TABLA-INV-REMOTAS.
+           02 TAB-INV-REM            OCCURS 2 TIMES.
+              03 TAB-INV-REM-DIVI    PIC 9(7) VALUE ZEROS
+                                     OCCURS 1 TO 9 TIMES
+                                     DEPENDING ON WS-NUM-DIVISAS.
+
+      * MAXIMO PERMITIDO POR OPERACION, INDEPENDIENTE DE LA POSICION
+       01  WS-CANTI-MAXIMA           PIC 9(5) VALUE 05000.
+
+       01  WS-CORRECTO               PIC X VALUE SPACES.
+           88 SW-INCORRECTO          VALUE 'N'.
+           88 SW-CORRECTO            VALUE 'S'.
+
+       01  WS-VAL-OPE                PIC 9(12)V99 VALUE ZEROS.
 
       *----------------------------------------------------------------*
-      * UTILIDADES
+      * SALIDAS
       *----------------------------------------------------------------*
        01  WS-ENTER                  PIC A VALUE SPACES.
-       01  WS-ERROR                  PIC X(30) VALUE SPACES.
-       01  WS-MENSAJE-ERROR          PIC X(60) VALUE SPACES.
-       01  WS-BLANCOS                PIC X(80) VALUE SPACES.
+       01  WS-OPC                    PIC 9 VALUE ZEROS.
+       01  WS-OPC2                   PIC 9 VALUE ZEROS.
+       01  WS-ACUM-CANTI             PIC 9(7) VALUE ZEROS.
+       01  WS-ACUM-TOTDI             PIC 9(12)V99 VALUE ZEROS.
+       01  LI                        PIC 99 VALUE ZEROS.
+       01  WS-VALI-DIVIS             PIC 9(5)V99 VALUE ZEROS.
+
+      * POSICION NETA DEL DIA POR DIVISA (CANTIDAD COMPRADA MENOS
+      * CANTIDAD VENDIDA, Y SU VALOR NETO EN PESOS)
+       01  WS-NETO-CANTI             PIC S9(7) VALUE ZEROS.
+       01  WS-NETO-TOTDI             PIC S9(12)V99 VALUE ZEROS.
+       01  WS-MASCA-NETO-CANTI       PIC -ZZZ,ZZ9.99.
+       01  WS-MASCA-NETO-OPER        PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------*
+      * MASCARA
+      *----------------------------------------------------------------*
+       01  WS-MASCA-DIVI             PIC $$$,$$$.99.
+       01  WS-MASCA-OPER             PIC $$$$,$$$,$$$,$$$.99.
+       01  WS-MASCA-CANTI            PIC ZZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------*
+      * RECIBO IMPRESO, FORMATO ESTILO REG-SAL-ENC DE NO1CSANM
+      *----------------------------------------------------------------*
+       01  REG-REC-ENC-01.
+           02 FILLER               PIC X(09) VALUE 'FEC.SIS: '.
+           02 RREC-01-FEC-SIS      PIC X(11) VALUE SPACES.
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 FILLER               PIC X(10) VALUE 'HORA.SIS: '.
+           02 RREC-01-HOR-SIS      PIC X(08) VALUE SPACES.
+           02 FILLER               PIC X(39) VALUE SPACES.
+
+       01  REG-REC-ENC-02.
+           02 FILLER               PIC X(80) VALUE ALL '*'.
+
+       01  REG-REC-ENC-03.
+           02 FILLER               PIC X(25) VALUE SPACES.
+           02 FILLER               PIC X(30) VALUE 'RECIBO CASA DE CAMBIO MON
+      -                                            'EY'.
+           02 FILLER               PIC X(25) VALUE SPACES.
+
+       01  REG-REC-DET-01.
+           02 FILLER               PIC X(10) VALUE 'OPERACION'.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 FILLER               PIC X(08) VALUE 'DIVISA'.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 FILLER               PIC X(10) VALUE 'CANTIDAD'.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 FILLER               PIC X(15) VALUE 'FORMA DE PAGO'.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 FILLER               PIC X(15) VALUE 'VALOR TOTAL'.
+           02 FILLER               PIC X(14) VALUE SPACES.
+
+       01  REG-REC-DET-02.
+           02 RREC-D02-OPERA       PIC X(10) VALUE SPACES.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 RREC-D02-DIVISA      PIC X(08) VALUE SPACES.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 RREC-D02-CANTIDAD    PIC ZZZZ9 VALUE ZEROS.
+           02 FILLER               PIC X(05) VALUE SPACES.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 RREC-D02-FORMAPAG    PIC X(15) VALUE SPACES.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 RREC-D02-VALOR       PIC $$$,$$$,$$9.99 VALUE ZEROS.
+           02 FILLER               PIC X(01) VALUE SPACES.
+           02 FILLER               PIC X(16) VALUE SPACES.
+
+       01  REG-REC-PIE.
+           02 FILLER               PIC X(25) VALUE SPACES.
+           02 FILLER               PIC X(30) VALUE 'GRACIAS POR SU PREFERENC
+      -                                            'IA'.
+           02 FILLER               PIC X(25) VALUE SPACES.
+
+       COPY './COPYS/NOCODIVI.CPY'.
+
+      * RUTINA DE FECHAS
+       COPY './COPYS/VARFECHAS.CPY'.
+       01  RUT-FECHAS                PIC X(08) VALUE 'NO6CFECH'. 
 
        SCREEN SECTION.
        01  CLEAR-SCREEN BLANK SCREEN.
@@ -85,24 +245,119 @@
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
        1000-PRINCIPAL.
-           PERFORM MENU-PRINCIPAL UNTIL WS-OPC = 3
+           INITIALIZE WS-FECHAS
+           MOVE 1 TO WS-FORMATO
+           PERFORM 0-CARGAR-DIVISAS
+           PERFORM MENU-PRINCIPAL UNTIL WS-OPC = 4
            PERFORM 3000-FINAL.
 
+      *----------------------------------------------------------------*
+      * CARGA LA LISTA DE DIVISAS DEL DIA DESDE EL ARCHIVO EXTERNO
+      * TASASDIV (EL MISMO QUE CONSULTA NO6CDIVI). SI EL ARCHIVO NO
+      * EXISTE TODAVIA, SE CONSERVAN LAS DIVISAS DE RESPALDO.
+      *----------------------------------------------------------------*
+       0-CARGAR-DIVISAS.
+           OPEN INPUT TASASDIV
+           IF WS-ESTADO-TASAS = '00'
+               MOVE 0 TO SW-FDA-TASAS
+               PERFORM 0-1-LEER-DIVISA UNTIL SW-FDA-TASAS = 1
+               CLOSE TASASDIV
+           ELSE
+               PERFORM 0-2-CARGAR-DIVISAS-DEFECTO
+           END-IF
+           PERFORM 0-4-INICIALIZAR-INVENTARIO.
+
+       0-1-LEER-DIVISA.
+           READ TASASDIV AT END MOVE 1 TO SW-FDA-TASAS
+                NOT AT END PERFORM 0-1-1-AGREGAR-DIVISA
+           END-READ.
+
+       0-1-1-AGREGAR-DIVISA.
+           ADD 1 TO WS-NUM-DIVISAS
+           MOVE RTAS-CODIGO TO TAB-DIVI-SIG(WS-NUM-DIVISAS)
+           MOVE RTAS-NOMBRE TO TAB-DIVI-NOM(WS-NUM-DIVISAS).
+
+       0-2-CARGAR-DIVISAS-DEFECTO.
+           MOVE 8                  TO WS-NUM-DIVISAS
+           MOVE 'USD'               TO TAB-DIVI-SIG(1)
+           MOVE 'DOLAR'             TO TAB-DIVI-NOM(1)
+           MOVE 'EUR'               TO TAB-DIVI-SIG(2)
+           MOVE 'EURO'              TO TAB-DIVI-NOM(2)
+           MOVE 'GBP'               TO TAB-DIVI-SIG(3)
+           MOVE 'LIBRA'             TO TAB-DIVI-NOM(3)
+           MOVE 'JPY'               TO TAB-DIVI-SIG(4)
+           MOVE 'YEN'               TO TAB-DIVI-NOM(4)
+           MOVE 'CAD'               TO TAB-DIVI-SIG(5)
+           MOVE 'DOLAR CANADIENSE'  TO TAB-DIVI-NOM(5)
+           MOVE 'COP'               TO TAB-DIVI-SIG(6)
+           MOVE 'PESO COLOMBIANO'   TO TAB-DIVI-NOM(6)
+           MOVE 'CHF'               TO TAB-DIVI-SIG(7)
+           MOVE 'FRANCO SUIZO'      TO TAB-DIVI-NOM(7)
+           MOVE 'MXN'               TO TAB-DIVI-SIG(8)
+           MOVE 'PESO MEXICANO'     TO TAB-DIVI-NOM(8).
+
+      *----------------------------------------------------------------*
+      * ARRANCA LA POSICION DE CAJA DE CADA DIVISA EN SU VALOR INICIAL,
+      * EN LA PRINCIPAL Y EN CADA SUCURSAL REMOTA, Y CARGA LOS NOMBRES
+      * DE LAS SUCURSALES REMOTAS (POR AHORA NO HAY ARCHIVO EXTERNO
+      * PARA ELLAS, ASI QUE SE USAN DOS NOMBRES FIJOS DE RESPALDO)
+      *----------------------------------------------------------------*
+       0-4-INICIALIZAR-INVENTARIO.
+           PERFORM VARYING D FROM 1 BY 1 UNTIL D > WS-NUM-DIVISAS
+               MOVE WS-INVENTARIO-INICIAL TO TAB-INVENTARIO(D)
+           END-PERFORM
+           MOVE 'SUCURSAL NORTE' TO TAB-SUC-REM-NOM(1)
+           MOVE 'SUCURSAL SUR'   TO TAB-SUC-REM-NOM(2)
+           PERFORM VARYING R FROM 1 BY 1 UNTIL R > WS-NUM-SUC-REMOTAS
+               AFTER D FROM 1 BY 1 UNTIL D > WS-NUM-DIVISAS
+                   MOVE WS-INVENTARIO-INICIAL TO TAB-INV-REM-DIVI(R D)
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * MUESTRA, UNA POR LINEA A PARTIR DE WS-LINEA-INICIO, LA LISTA DE
+      * NOMBRES DE DIVISAS CARGADA EN TABLA-DIVISAS
+      *----------------------------------------------------------------*
+       0-3-MOSTRAR-NOMBRES-DIVISAS.
+           MOVE WS-LINEA-INICIO TO LI
+           PERFORM VARYING D FROM 1 BY 1 UNTIL D > WS-NUM-DIVISAS
+               DISPLAY TAB-DIVI-NOM(D) LINE LI POSITION 01
+               ADD 1 TO LI
+           END-PERFORM.
+
+       999-FECHAS.
+           CALL RUT-FECHAS USING WS-FECHAS
+           EVALUATE WS-RETORNO-FECHA
+             WHEN '00' 
+               DISPLAY 'FECHA DEL SISTEMA: '   LINE 01 POSITION 01
+               DISPLAY WS-FORMATO-FECHA        LINE 01 POSITION 20
+               DISPLAY 'HORA DEL SISTEMA: '    LINE 01 POSITION 54
+               DISPLAY WS-FORMATO-HORA         LINE 01 POSITION 72
+             WHEN '01'
+               DISPLAY 'ERROR, FORMATO NO VALIDO'
+                                            LINE 01 POSITION 01
+           END-EVALUATE.
+
        MENU-PRINCIPAL.
            DISPLAY CLEAR-SCREEN
+           PERFORM 999-FECHAS
            DISPLAY 'CASA DE CAMBIO MONEY'   LINE 02 POSITION 29
                    'MENU PRINCIPAL'         LINE 05 POSITION 33
                    '1. OPERACIONES'         LINE 07 POSITION 33
                    '2. CIERRE'              LINE 09 POSITION 33
-                   '3. SALIR'               LINE 11 POSITION 33
-                   'QUE OPCION DESEA?: '    LINE 13 POSITION 36
+                   '3. TRASLADOS ENTRE SUCURSALES'
+                                            LINE 11 POSITION 33
+                   '4. SALIR'               LINE 13 POSITION 33
+                   'QUE OPCION DESEA?: '    LINE 15 POSITION 36
            MOVE 0 TO WS-OPC
-           PERFORM UNTIL WS-OPC > 0 AND < 4
-               ACCEPT WS-OPC LINE 13 POSITION 56
+           PERFORM UNTIL WS-OPC > 0 AND < 5
+               ACCEPT WS-OPC LINE 15 POSITION 56
            END-PERFORM
            EVALUATE WS-OPC
                WHEN 1 PERFORM 1-OPERACIONES
-               WHEN 2 PERFORM 2-CIERRE
+               WHEN 2
+               MOVE 0 TO WS-OPC2
+               PERFORM 2-CIERRE
+               WHEN 3 PERFORM 3-TRASLADOS
            END-EVALUATE.
 
        1-OPERACIONES.
@@ -112,12 +367,15 @@
            PERFORM 1-03-CANTIDAD
            PERFORM 1-04-FORMA-PAGO
            PERFORM 1-05-AVERIGUO-DIVISA
-           PERFORM 1-06-MOSTRAR-OPERACION
-           IF SI-REALIZA
-               PERFORM 1-07-GUARDAR-OPERACION.
+           IF SW-CORRECTO
+               PERFORM 1-06-MOSTRAR-OPERACION
+               IF SI-REALIZA
+                   PERFORM 1-07-GUARDAR-OPERACION
+               END-IF
            END-IF.
 
        1-01-OPERACION.
+           PERFORM 999-FECHAS
            DISPLAY 'OPERACION A REALIZAR (C: COMPRA / V: VENTA):'
                                             LINE 02 POSITION 01
            MOVE SPACES TO WS-OPERA
@@ -127,39 +385,541 @@
            
        1-02-DIVISAS.
            DISPLAY 'QUE DIVISA DESEA?: '    LINE 04 POSITION 15
-                   '1) DOLAR           '    LINE 05 POSITION 05
-                   '2) EURO            '    LINE 06 POSITION 05
-                   '3) LIBRA           '    LINE 07 POSITION 05
-                   '4) YEN             '    LINE 08 POSITION 05
-                   '5) DOLAR CANADIENSE'    LINE 09 POSITION 05
-                   'QUE DIVISA DESEA?:'     LINE 10 POSITION 05
+           MOVE 5 TO LI
+           PERFORM VARYING D FROM 1 BY 1 UNTIL D > WS-NUM-DIVISAS
+               DISPLAY D                    LINE LI POSITION 05
+               DISPLAY ') '                  LINE LI POSITION 06
+               DISPLAY TAB-DIVI-NOM(D)       LINE LI POSITION 08
+               ADD 1 TO LI
+           END-PERFORM
+           DISPLAY 'QUE DIVISA DESEA?:'     LINE LI POSITION 05
            MOVE ZEROS TO WS-DIVISA
-           PERFORM UNTIL WS-DIVISA > 0 AND < 6
-               ACCEPT WS-OPERA              LINE 10 POSITION 25
+           PERFORM UNTIL WS-DIVISA > 0 AND WS-DIVISA <= WS-NUM-DIVISAS
+               ACCEPT WS-DIVISA             LINE LI POSITION 25
            END-PERFORM.
 
-       1-03-CANTIDAD. 
+       1-03-CANTIDAD.
            DISPLAY 'CANTIDAD DE LA DIVISA?: '
                                             LINE 12 POSITION 01
-           MOVE ZEROS TO WS-CANTI
-           PERFORM UNTIL WS-CANTI > 0 
-               ACCEPT WS-CANTI              LINE 12 POSITION 25
+           SET SW-INCORRECTO TO TRUE
+           PERFORM UNTIL SW-CORRECTO
+               MOVE ZEROS TO WS-CANTI
+               PERFORM UNTIL WS-CANTI > 0
+                   ACCEPT WS-CANTI          LINE 12 POSITION 25
+               END-PERFORM
+               PERFORM 1-03-1-VALIDAR-CANTIDAD
            END-PERFORM.
 
+      *----------------------------------------------------------------*
+      * RECHAZA CANTIDADES POR ENCIMA DEL MAXIMO POR OPERACION, Y VENTAS
+      * QUE DEJARIAN LA POSICION DE LA DIVISA EN NEGATIVO
+      *----------------------------------------------------------------*
+       1-03-1-VALIDAR-CANTIDAD.
+           IF WS-CANTI > WS-CANTI-MAXIMA
+               SET SW-INCORRECTO TO TRUE
+               DISPLAY 'CANTIDAD SUPERA EL MAXIMO POR OPERACION'
+                                        LINE 24 POSITION 05
+               ACCEPT WS-ENTER          LINE 24 POSITION 65
+           ELSE
+               IF OPE-VENTA AND WS-CANTI > TAB-INVENTARIO(WS-DIVISA)
+                   SET SW-INCORRECTO TO TRUE
+                   DISPLAY 'NO HAY SUFICIENTE POSICION EN ESA DIVISA'
+                                        LINE 24 POSITION 05
+                   ACCEPT WS-ENTER      LINE 24 POSITION 65
+               ELSE
+                   SET SW-CORRECTO TO TRUE
+               END-IF
+           END-IF.
+
        1-04-FORMA-PAGO.
+               DISPLAY 'FORMAS DE PAGO'     LINE 14 POSITION 15
+               EVALUATE TRUE
+               WHEN OPE-COMPRA
+                   DISPLAY '1) EFECTIVO'       LINE 15 POSITION 05
+                           '2) DEBITO'         LINE 16 POSITION 05
+                           '3) CREDITO'        LINE 17 POSITION 05
+                           'OPCION: '       LINE 18 POSITION 05
+                   MOVE ZEROS TO WS-FORPAG-COM
+                   PERFORM UNTIL WS-FORPAG-COM > 0 AND < 4
+                       ACCEPT WS-FORPAG-COM LINE 18 POSITION 18
+                   END-PERFORM
+               WHEN OPE-VENTA
+                   DISPLAY '1) EFECTIVO'       LINE 15 POSITION 05
+                           '2) CHEQUE'         LINE 16 POSITION 05
+                           '3) TRANSFERENCIA'  LINE 17 POSITION 05
+                           'OPCION: '       LINE 18 POSITION 05
+                   MOVE ZEROS TO WS-FORPAG-VEN
+                   PERFORM UNTIL WS-FORPAG-VEN > 0 AND < 4
+                       ACCEPT WS-FORPAG-VEN LINE 18 POSITION 18
+                   END-PERFORM
+           END-EVALUATE.
+
+       1-05-AVERIGUO-DIVISA.
+           INITIALIZE NOCODIVI
+           SET SW-INCORRECTO TO TRUE
+           EVALUATE TRUE
+               WHEN OPE-COMPRA
+                   MOVE 'C' TO CDIVI-E-OPERA
+               WHEN OPE-VENTA
+                   MOVE 'V' TO CDIVI-E-OPERA
+           END-EVALUATE
+           MOVE TAB-DIVI-SIG(WS-DIVISA) TO CDIVI-E-DIVISA
+           CALL RUT-NO6CDIVI USING NOCODIVI
+           EVALUATE CDIVI-R-CODRETO
+               WHEN '00' SET SW-CORRECTO TO TRUE
+               WHEN '01' DISPLAY 'ERROR, OPERACION NO INFORMADA O INEXIS
+      -             'TENTE'                 LINE 24 POSITION 25   
+                   ACCEPT WS-ENTER          LINE 24 POSITION 60
+               WHEN '02' DISPLAY 'DIVISA NO INFORMADA O INEXISTENTE'
+                                            LINE 24 POSITION 25   
+                   ACCEPT WS-ENTER          LINE 24 POSITION 60
+           END-EVALUATE.
+
+       1-06-MOSTRAR-OPERACION.
+           MOVE CDIVI-S-VALDIVI             TO WS-MASCA-DIVI
+           DISPLAY 'EL VALOR DE LA DIVISA ES:' 
+                                            LINE 19 POSITION 05
+                   WS-MASCA-DIVI            LINE 19 POSITION 50
+           MULTIPLY WS-CANTI BY CDIVI-S-VALDIVI GIVING WS-VAL-OPE 
+                    ROUNDED
+           MOVE WS-VAL-OPE TO WS-MASCA-OPER
+           DISPLAY 'TOTAL A PAGAR:'         LINE 20 POSITION 30
+                   WS-MASCA-OPER            LINE 20 POSITION 50
+                   'REALIZA LA OPERACION (S/N)::'
+                                            LINE 22 POSITION 35
+           MOVE SPACES TO WS-REALIZA-OPE
+           PERFORM UNTIL SI-REALIZA OR NO-REALIZA
+               ACCEPT WS-REALIZA-OPE        LINE 22 POSITION 65
+           END-PERFORM.
+
+       1-07-GUARDAR-OPERACION.
+           EVALUATE TRUE
+               WHEN OPE-COMPRA
+                   MOVE 1             TO O
+                   MOVE WS-FORPAG-COM TO F
+               WHEN OPE-VENTA
+                   MOVE 2             TO O
+                   MOVE WS-FORPAG-VEN TO F
+           END-EVALUATE
+           MOVE WS-DIVISA             TO D
+           ADD WS-CANTI               TO TAB-CANTIDA(O D F)
+           MOVE CDIVI-S-VALDIVI       TO TAB-VALDIVI(O D F)
+           ADD WS-VAL-OPE             to TAB-TOTDIVI(O D F)
+           PERFORM 1-07-2-ACTUALIZAR-INVENTARIO
+           PERFORM 1-07-1-GRABAR-TRANSACCION
+           PERFORM 1-08-IMPRIMIR-RECIBO.
+
+      *----------------------------------------------------------------*
+      * ACTUALIZA LA POSICION DE CAJA DE LA DIVISA CON LA OPERACION QUE
+      * SE ACABA DE REALIZAR
+      *----------------------------------------------------------------*
+       1-07-2-ACTUALIZAR-INVENTARIO.
+           EVALUATE TRUE
+               WHEN OPE-COMPRA
+                   ADD WS-CANTI      TO TAB-INVENTARIO(WS-DIVISA)
+               WHEN OPE-VENTA
+                   SUBTRACT WS-CANTI FROM TAB-INVENTARIO(WS-DIVISA)
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      * DEJA CONSTANCIA DE LA OPERACION EN EL LIBRO DIARIO, PARA QUE
+      * 2-CIERRE Y AUDITORIAS FUTURAS PUEDAN CONSULTARLA DESPUES DE QUE
+      * EL PROGRAMA TERMINE
+      *----------------------------------------------------------------*
+       1-07-1-GRABAR-TRANSACCION.
+           PERFORM 999-FECHAS
+           MOVE WS-FORMATO-FECHA        TO RTRA-FECHA
+           MOVE WS-FORMATO-HORA         TO RTRA-HORA
+           MOVE CDIVI-E-OPERA           TO RTRA-OPERA
+           MOVE CDIVI-E-DIVISA          TO RTRA-DIVISA
+           MOVE F                       TO RTRA-FORMA-PAGO
+           MOVE WS-CANTI                TO RTRA-CANTIDAD
+           MOVE WS-VAL-OPE              TO RTRA-VALOR
+           OPEN EXTEND TRANSDIV
+           IF WS-ESTADO-TRANSDIV = '00'
+               WRITE REG-TRANSDIV
+               CLOSE TRANSDIV
+           ELSE
+               DISPLAY 'ERROR ABRIENDO EL LIBRO DE TRANSACCIONES'
+                                        LINE 23 POSITION 10
+                       WS-ESTADO-TRANSDIV
+                                        LINE 24 POSITION 25
+               ACCEPT WS-ENTER         LINE 24 POSITION 30
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * IMPRIME EL RECIBO DE LA OPERACION PARA QUE EL CLIENTE SE LO
+      * LLEVE, CON EL MISMO ESTILO DE ENCABEZADO QUE USA NO1CSANM
+      *----------------------------------------------------------------*
+       1-08-IMPRIMIR-RECIBO.
+           MOVE WS-FORMATO-FECHA        TO RREC-01-FEC-SIS
+           MOVE WS-FORMATO-HORA         TO RREC-01-HOR-SIS
+           PERFORM 1-08-1-ARMAR-DETALLE
+           OPEN OUTPUT RECIBO
+           IF WS-ESTADO-RECIBO = '00'
+               WRITE REG-RECIBO FROM REG-REC-ENC-01 AFTER PAGE END-WRITE
+               WRITE REG-RECIBO FROM REG-REC-ENC-02 AFTER 1 END-WRITE
+               WRITE REG-RECIBO FROM REG-REC-ENC-03 AFTER 1 END-WRITE
+               WRITE REG-RECIBO FROM REG-REC-ENC-02 AFTER 1 END-WRITE
+               WRITE REG-RECIBO FROM REG-REC-DET-01 AFTER 2 END-WRITE
+               WRITE REG-RECIBO FROM REG-REC-DET-02 AFTER 1 END-WRITE
+               WRITE REG-RECIBO FROM REG-REC-ENC-02 AFTER 2 END-WRITE
+               WRITE REG-RECIBO FROM REG-REC-PIE    AFTER 1 END-WRITE
+               CLOSE RECIBO
+           ELSE
+               DISPLAY 'ERROR GENERANDO EL RECIBO'
+                                        LINE 23 POSITION 10
+                       WS-ESTADO-RECIBO
+                                        LINE 24 POSITION 25
+               ACCEPT WS-ENTER         LINE 24 POSITION 30
+           END-IF.
+
+       1-08-1-ARMAR-DETALLE.
+           EVALUATE TRUE
+               WHEN OPE-COMPRA MOVE 'COMPRA' TO RREC-D02-OPERA
+               WHEN OPE-VENTA  MOVE 'VENTA'  TO RREC-D02-OPERA
+           END-EVALUATE
+           MOVE CDIVI-E-DIVISA        TO RREC-D02-DIVISA
+           MOVE WS-CANTI              TO RREC-D02-CANTIDAD
+           EVALUATE TRUE
+               WHEN OPE-COMPRA
+                   EVALUATE TRUE
+                       WHEN EFECTI-COM
+                           MOVE 'EFECTIVO' TO RREC-D02-FORMAPAG
+                       WHEN DEBITO
+                           MOVE 'DEBITO'   TO RREC-D02-FORMAPAG
+                       WHEN CREDITO
+                           MOVE 'CREDITO'  TO RREC-D02-FORMAPAG
+                   END-EVALUATE
+               WHEN OPE-VENTA
+                   EVALUATE TRUE
+                       WHEN EFECTI-VEN
+                           MOVE 'EFECTIVO'      TO RREC-D02-FORMAPAG
+                       WHEN CHEQUE
+                           MOVE 'CHEQUE'        TO RREC-D02-FORMAPAG
+                       WHEN TRANSFER
+                           MOVE 'TRANSFERENCIA' TO RREC-D02-FORMAPAG
+                   END-EVALUATE
+           END-EVALUATE
+           MOVE WS-VAL-OPE            TO RREC-D02-VALOR.
+
+       2-CIERRE.
+           PERFORM 2-01-MENU-CIERRE UNTIL WS-OPC2 = 3.
+
+       2-01-MENU-CIERRE.
+           DISPLAY CLEAR-SCREEN
+           PERFORM 999-FECHAS
+           DISPLAY 'CASA DE CAMBIO MONEY'   LINE 02 POSITION 29
+                   'MENU DEL CIERRE DIARIO' LINE 05 POSITION 33
+                   '1. COMPRAS Y VENTAS POR DIVISAS'
+                                            LINE 07 POSITION 33
+                   '2. FORMAS DE PAGO'      LINE 09 POSITION 33
+                   '3. SALIR'               LINE 11 POSITION 33
+                   'QUE OPCION DESEA?: '    LINE 13 POSITION 36
+           MOVE ZEROS TO WS-OPC2
+           PERFORM UNTIL WS-OPC2 > 0 AND < 4
+               ACCEPT WS-OPC2 LINE 13 POSITION 56
+           END-PERFORM
+           EVALUATE WS-OPC2
+               WHEN 1 PERFORM 02-01-01-COMPRA-VENTA
+               WHEN 2 PERFORM 02-01-02-FORMAS-PAGO
+           END-EVALUATE.
+
+       02-01-01-COMPRA-VENTA.
+           PERFORM 02-01-01-1-COMPRAS
+           PERFORM 02-01-01-2-VENTAS
+           PERFORM 02-01-01-3-POSICION-NETA
+           DISPLAY 'OPRIMA ENTER PARA CONTINUAR'
+                                            LINE 24 POSITION 30
+           ACCEPT WS-ENTER                  LINE 24 POSITION 65.
+
+      *----------------------------------------------------------------*
+      * POSICION NETA DEL DIA: POR CADA DIVISA, CANTIDAD Y VALOR
+      * COMPRADO MENOS LO VENDIDO (SUMANDO LAS TRES FORMAS DE PAGO)
+      *----------------------------------------------------------------*
+       02-01-01-3-POSICION-NETA.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY 'POSICION NETA DEL DIA'  LINE 03 POSITION 05
+                   'CANTIDAD            VALOR NETO'
+                                            LINE 04 POSITION 12
+           MOVE 5 TO WS-LINEA-INICIO
+           PERFORM 0-3-MOSTRAR-NOMBRES-DIVISAS
+           MOVE 5 TO LI
+           PERFORM VARYING D FROM 1 BY 1 UNTIL D > WS-NUM-DIVISAS
+               PERFORM 02-01-01-3-1-ACUM-NETO-DIVISA
+               PERFORM 02-01-01-3-2-MOSTRAR-NETO
+               ADD 1 TO LI
+           END-PERFORM.
+
+       02-01-01-3-1-ACUM-NETO-DIVISA.
+           MOVE ZEROS TO WS-NETO-CANTI WS-NETO-TOTDI
+           PERFORM VARYING F FROM 1 BY 1 UNTIL F > 3
+               MOVE 1 TO O
+               ADD TAB-CANTIDA(O D F) TO WS-NETO-CANTI
+               ADD TAB-TOTDIVI(O D F) TO WS-NETO-TOTDI
+               MOVE 2 TO O
+               SUBTRACT TAB-CANTIDA(O D F) FROM WS-NETO-CANTI
+               SUBTRACT TAB-TOTDIVI(O D F) FROM WS-NETO-TOTDI
+           END-PERFORM.
+
+       02-01-01-3-2-MOSTRAR-NETO.
+           MOVE WS-NETO-CANTI TO WS-MASCA-NETO-CANTI
+           DISPLAY WS-MASCA-NETO-CANTI      LINE LI POSITION 13
+           MOVE WS-NETO-TOTDI TO WS-MASCA-NETO-OPER
+           DISPLAY WS-MASCA-NETO-OPER       LINE LI POSITION 34.
+
+       02-01-01-1-COMPRAS.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY 'COMPRAS'                LINE 03 POSITION 05
+                   'CANTIDAD        VALOR DIVISA     VALOR TOTAL'
+                                            LINE 04 POSITION 12
+           MOVE 5 TO WS-LINEA-INICIO
+           PERFORM 0-3-MOSTRAR-NOMBRES-DIVISAS
+           MOVE 1 TO O
+           MOVE 5 TO LI
+           PERFORM VARYING D FROM 1 BY 1 UNTIL D > WS-NUM-DIVISAS
+               AFTER F FROM 1 BY 1 UNTIL F > 3
+                   ADD TAB-CANTIDA(O D F) TO WS-ACUM-CANTI
+                   ADD TAB-TOTDIVI(O D F) TO WS-ACUM-TOTDI
+                   IF WS-VALI-DIVIS = ZEROS
+                       MOVE TAB-VALDIVI(O D F) TO WS-VALI-DIVIS
+                   END-IF
+                   IF F = 3
+                       IF D > 1
+                           ADD 1 TO LI
+                       END-IF
+                       PERFORM 02-01-01-1-MOSTRAR-PAN
+                   END-IF
+           END-PERFORM.
+
+       02-01-01-2-VENTAS.
+           PERFORM 999-FECHAS
+           DISPLAY 'VENTAS'                LINE 12 POSITION 05
+                   'CANTIDAD        VALOR DIVISA     VALOR TOTAL'
+                                            LINE 13 POSITION 12
+           MOVE 14 TO WS-LINEA-INICIO
+           PERFORM 0-3-MOSTRAR-NOMBRES-DIVISAS
+           MOVE 2 TO O
+           MOVE 14 TO LI
+           PERFORM VARYING D FROM 1 BY 1 UNTIL D > WS-NUM-DIVISAS
+               AFTER F FROM 1 BY 1 UNTIL F > 3
+                   ADD TAB-CANTIDA(O D F) TO WS-ACUM-CANTI
+                   ADD TAB-TOTDIVI(O D F) TO WS-ACUM-TOTDI
+                   IF WS-VALI-DIVIS = ZEROS
+                       MOVE TAB-VALDIVI(O D F) TO WS-VALI-DIVIS
+                   END-IF
+                   IF F = 3
+                       IF D > 1
+                           ADD 1 TO LI
+                       END-IF
+                       PERFORM 02-01-01-1-MOSTRAR-PAN
+                   END-IF
+           END-PERFORM.
+
+       02-01-01-1-MOSTRAR-PAN.
+          MOVE WS-ACUM-CANTI TO WS-MASCA-CANTI
+          DISPLAY WS-MASCA-CANTI 
+                                LINE LI POSITION 16
+          MOVE WS-VALI-DIVIS TO WS-MASCA-DIVI
+          DISPLAY WS-MASCA-DIVI LINE LI POSITION 33
+          MOVE WS-ACUM-TOTDI TO WS-MASCA-OPER
+          DISPLAY WS-MASCA-OPER LINE LI POSITION 56
+          MOVE ZEROS TO WS-ACUM-CANTI WS-ACUM-TOTDI WS-VALI-DIVIS. 
+                           
+       02-01-02-FORMAS-PAGO.
+           DISPLAY CLEAR-SCREEN
+           PERFORM 999-FECHAS
+           DISPLAY 'FORMAS DE PAGO'         line 03 position 05
+                    'COMPRAS'               LINE 04 POSITION 05
+                    'CANTIDAD        VALOR TOTAL'
+                                            LINE 05 POSITION 12
+                    'EFECTIVO'              LINE 06 POSITION 01
+                    'DEBITO  '              LINE 07 POSITION 01
+                    'CREDITO '              LINE 08 POSITION 01
+           MOVE 1 TO O
+           MOVE 06 TO LI
+           PERFORM VARYING F FROM 1 BY 1 UNTIL F > 3
+               AFTER D FROM 1 BY 1 UNTIL D > WS-NUM-DIVISAS
+                   ADD TAB-CANTIDA(O D F) TO WS-ACUM-CANTI
+                   ADD TAB-TOTDIVI(O D F) TO WS-ACUM-TOTDI
+                   IF D = WS-NUM-DIVISAS
+                       IF F > 1
+                           ADD 1 TO LI
+                       END-IF
+                       PERFORM 02-01-01-1-MOSTRAR-PAN2
+                   END-IF
+           END-PERFORM
+           DISPLAY 'VENTAS'                 LINE 11 POSITION 05
+                    'CANTIDAD        VALOR TOTAL'
+                                            LINE 13 POSITION 12
+                    'EFECTIVO'              LINE 14 POSITION 01
+                    'CHEQUES '              LINE 15 POSITION 01
+                    'TRASNFER'              LINE 16 POSITION 01
+           MOVE 2 TO O
+           MOVE 14 TO LI
+           PERFORM VARYING F FROM 1 BY 1 UNTIL F > 3
+               AFTER D FROM 1 BY 1 UNTIL D > WS-NUM-DIVISAS
+                   ADD TAB-CANTIDA(O D F) TO WS-ACUM-CANTI
+                   ADD TAB-TOTDIVI(O D F) TO WS-ACUM-TOTDI
+                   IF D = WS-NUM-DIVISAS
+                       IF F > 1
+                           ADD 1 TO LI
+                       END-IF
+                       PERFORM 02-01-01-1-MOSTRAR-PAN2
+                   END-IF
+           END-PERFORM
+           DISPLAY 'OPRIMA ENTER PARA CONTINUAR'
+                                            LINE 24 POSITION 30
+           ACCEPT WS-ENTER                  LINE 24 POSITION 65.
+                  
+       02-01-01-1-MOSTRAR-PAN2.
+           MOVE WS-ACUM-CANTI TO WS-MASCA-CANTI
+           DISPLAY WS-MASCA-CANTI 
+                                LINE LI POSITION 16
+           MOVE WS-ACUM-TOTDI TO WS-MASCA-OPER
+           DISPLAY WS-MASCA-OPER LINE LI POSITION 33
+           MOVE ZEROS TO WS-ACUM-CANTI WS-ACUM-TOTDI.
+
+      *----------------------------------------------------------------*
+      * TRASLADO DE DIVISAS ENTRE SUCURSALES: DESCUENTA LA POSICION DE
+      * LA SUCURSAL QUE ENVIA, ABONA LA DE LA QUE RECIBE, Y DEJA
+      * CONSTANCIA EN EL MISMO LIBRO TRANSDIV DE LAS OPERACIONES CON
+      * CLIENTES (OPERA 'T', SIN FORMA DE PAGO)
+      *----------------------------------------------------------------*
+       3-TRASLADOS.
+           DISPLAY CLEAR-SCREEN
+           PERFORM 1-02-DIVISAS
+           PERFORM 3-01-SUCURSAL-ORIGEN
+           PERFORM 3-02-SUCURSAL-DESTINO
+           PERFORM 3-03-CANTIDAD-TRASLADO
+           PERFORM 3-04-VALORAR-TRASLADO
+           IF SW-CORRECTO
+               PERFORM 3-05-MOSTRAR-TRASLADO
+               IF SI-REALIZA
+                   PERFORM 3-06-GRABAR-TRASLADO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * MUESTRA LA LISTA DE SUCURSALES (0=PRINCIPAL, 1 A N = REMOTAS)
+      *----------------------------------------------------------------*
+       3-00-MOSTRAR-SUCURSALES.
+           DISPLAY '0) PRINCIPAL'            LINE 19 POSITION 05
+           MOVE 20 TO LI
+           PERFORM VARYING R FROM 1 BY 1 UNTIL R > WS-NUM-SUC-REMOTAS
+               DISPLAY R                     LINE LI POSITION 05
+               DISPLAY ') '                   LINE LI POSITION 06
+               DISPLAY TAB-SUC-REM-NOM(R)     LINE LI POSITION 08
+               ADD 1 TO LI
+           END-PERFORM.
+
+       3-01-SUCURSAL-ORIGEN.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY 'SUCURSAL QUE ENVIA:'      LINE 17 POSITION 05
+           PERFORM 3-00-MOSTRAR-SUCURSALES
+           MOVE 99 TO WS-SUCURSAL-ORIGEN
+           PERFORM UNTIL WS-SUCURSAL-ORIGEN <= WS-NUM-SUC-REMOTAS
+               ACCEPT WS-SUCURSAL-ORIGEN      LINE LI POSITION 25
+           END-PERFORM.
+
+       3-02-SUCURSAL-DESTINO.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY 'SUCURSAL QUE RECIBE:'     LINE 17 POSITION 05
+           PERFORM 3-00-MOSTRAR-SUCURSALES
+           MOVE 99 TO WS-SUCURSAL-DESTINO
+           PERFORM UNTIL WS-SUCURSAL-DESTINO <= WS-NUM-SUC-REMOTAS
+                     AND WS-SUCURSAL-DESTINO NOT = WS-SUCURSAL-ORIGEN
+               ACCEPT WS-SUCURSAL-DESTINO     LINE LI POSITION 25
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * CANTIDAD A TRASLADAR: NO PUEDE SUPERAR EL MAXIMO POR OPERACION
+      * NI LA POSICION QUE TIENE LA SUCURSAL QUE ENVIA
+      *----------------------------------------------------------------*
+       3-03-CANTIDAD-TRASLADO.
+           IF WS-SUCURSAL-ORIGEN = 0
+               MOVE TAB-INVENTARIO(WS-DIVISA) TO WS-POS-ORIGEN
+           ELSE
+               MOVE TAB-INV-REM-DIVI(WS-SUCURSAL-ORIGEN WS-DIVISA)
+                                               TO WS-POS-ORIGEN
+           END-IF
+           DISPLAY 'CANTIDAD A TRASLADAR?: '
+                                            LINE 12 POSITION 01
+           SET SW-INCORRECTO TO TRUE
+           PERFORM UNTIL SW-CORRECTO
+               MOVE ZEROS TO WS-CANTI
+               PERFORM UNTIL WS-CANTI > 0
+                   ACCEPT WS-CANTI          LINE 12 POSITION 25
+               END-PERFORM
+               IF WS-CANTI > WS-CANTI-MAXIMA
+                   SET SW-INCORRECTO TO TRUE
+                   DISPLAY 'CANTIDAD SUPERA EL MAXIMO POR OPERACION'
+                                        LINE 24 POSITION 05
+                   ACCEPT WS-ENTER      LINE 24 POSITION 65
+               ELSE
+                   IF WS-CANTI > WS-POS-ORIGEN
+                       SET SW-INCORRECTO TO TRUE
+                       DISPLAY 'LA SUCURSAL QUE ENVIA NO TIENE '
+                               'SUFICIENTE POSICION EN ESA DIVISA'
+                                        LINE 24 POSITION 05
+                       ACCEPT WS-ENTER  LINE 24 POSITION 65
+                   ELSE
+                       SET SW-CORRECTO TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * VALORA EL TRASLADO A LA TASA DE COMPRA (ES LA MISMA CASA EN LAS
+      * DOS PUNTAS, NO HAY MARGEN DE CLIENTE QUE COBRAR)
+      *----------------------------------------------------------------*
+       3-04-VALORAR-TRASLADO.
+           INITIALIZE NOCODIVI
+           SET SW-INCORRECTO TO TRUE
+           MOVE 'C' TO CDIVI-E-OPERA
+           MOVE TAB-DIVI-SIG(WS-DIVISA) TO CDIVI-E-DIVISA
+           CALL RUT-NO6CDIVI USING NOCODIVI
+           EVALUATE CDIVI-R-CODRETO
+               WHEN '00' SET SW-CORRECTO TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR CONSULTANDO LA TASA DE LA DIVISA'
+                                            LINE 24 POSITION 15
+                   ACCEPT WS-ENTER          LINE 24 POSITION 65
+           END-EVALUATE.
+
+       3-05-MOSTRAR-TRASLADO.
+           MOVE CDIVI-S-VALDIVI             TO WS-MASCA-DIVI
+           DISPLAY 'EL VALOR DE LA DIVISA ES:'
+                                            LINE 19 POSITION 05
+                   WS-MASCA-DIVI            LINE 19 POSITION 50
+           MULTIPLY WS-CANTI BY CDIVI-S-VALDIVI GIVING WS-VAL-OPE
+                    ROUNDED
+           MOVE WS-VAL-OPE TO WS-MASCA-OPER
+           DISPLAY 'VALOR DEL TRASLADO:'    LINE 20 POSITION 30
+                   WS-MASCA-OPER            LINE 20 POSITION 50
+                   'REALIZA EL TRASLADO (S/N)::'
+                                            LINE 22 POSITION 35
+           MOVE SPACES TO WS-REALIZA-OPE
+           PERFORM UNTIL SI-REALIZA OR NO-REALIZA
+               ACCEPT WS-REALIZA-OPE        LINE 22 POSITION 65
+           END-PERFORM.
 
-       999-ENTER.
-           DISPLAY ' <OPRIMA ENTER> '       LINE 24 POSITION 33
-           ACCEPT WS-ENTER                  LINE 24 POSITION 50.
-
-       999-MENSAJE-ERROR.
-           STRING 'ERROR EN TAMANO EN LA VARIABLE : '
-               WS-ERROR DELIMITED BY SIZE
-               INTO WS-MENSAJE-ERROR
-           END-STRING
-           DISPLAY WS-MENSAJE-ERROR         LINE 24 POSITION 05
-           ACCEPT WS-ENTER                  LINE 24 POSITION 67
-           DISPLAY WS-BLANCOS               LINE 24 POSITION 01.
+       3-06-GRABAR-TRASLADO.
+           IF WS-SUCURSAL-ORIGEN = 0
+               SUBTRACT WS-CANTI FROM TAB-INVENTARIO(WS-DIVISA)
+           ELSE
+               SUBTRACT WS-CANTI
+                   FROM TAB-INV-REM-DIVI(WS-SUCURSAL-ORIGEN WS-DIVISA)
+           END-IF
+           IF WS-SUCURSAL-DESTINO = 0
+               ADD WS-CANTI TO TAB-INVENTARIO(WS-DIVISA)
+           ELSE
+               ADD WS-CANTI
+                   TO TAB-INV-REM-DIVI(WS-SUCURSAL-DESTINO WS-DIVISA)
+           END-IF
+           MOVE 0 TO F
+           MOVE 'T' TO CDIVI-E-OPERA
+           PERFORM 1-07-1-GRABAR-TRANSACCION.
 
        3000-FINAL.
            STOP RUN.
