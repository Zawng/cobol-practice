@@ -16,12 +16,41 @@
       *                           ENVIRONMENT                          *
       *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * COTIZACIONES GUARDADAS PARA QUE EL CLIENTE LAS CONSULTE DESPUES
+           SELECT COTIZACIONES ASSIGN TO './FILES/CREDITO/COTIZACIONES'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-COTIZA.
+      * REPORTE DE AMORTIZACION MES A MES DE LA COTIZACION
+           SELECT AMORTIZA ASSIGN TO './FILES/CREDITO/AMORTIZA'
+           FILE STATUS IS WS-ESTADO-AMORT.
 
       *----------------------------------------------------------------*
       *                           DATA                                 *
       *----------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD  COTIZACIONES LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-COTIZACION.
+           02 RCOT-FECHA              PIC X(10).
+           02 RCOT-HORA               PIC X(08).
+           02 RCOT-PRODUCTO           PIC X(24).
+           02 RCOT-CAPITAL            PIC 9(15)V9(02).
+           02 RCOT-ANOS               PIC 9(02).
+           02 RCOT-CUOTAS             PIC 9(03).
+           02 RCOT-CUOTA-MEN          PIC 9(15)V9(02).
+           02 RCOT-TOTAL              PIC 9(15)V9(02).
+
+       FD  AMORTIZA LABEL RECORD OMITTED
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-AMORTIZA               PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-ESTADO-COTIZA           PIC X(02) VALUE SPACES.
+       01  WS-ESTADO-AMORT            PIC X(02) VALUE SPACES.
 
       *----------------------------------------------------------------*
       * MASCARAS
@@ -48,10 +77,60 @@
            02 FILLER                  PIC X(15) VALUE ALL '-'.
        01  WS-MENSAJE-ERROR           PIC X(255) VALUE SPACES.
 
+      *----------------------------------------------------------------*
+      * ENCABEZADOS Y DETALLE DEL REPORTE DE AMORTIZACION
+      *----------------------------------------------------------------*
+       01  REG-AMOR-ENC-01.
+           02 FILLER                  PIC X(25) VALUE SPACES.
+           02 FILLER                  PIC X(30) VALUE
+              'TABLA DE AMORTIZACION DEL CRE'.
+           02 FILLER                  PIC X(04) VALUE 'DITO'.
+           02 FILLER                  PIC X(21) VALUE SPACES.
+
+       01  REG-AMOR-ENC-02.
+           02 FILLER                  PIC X(80) VALUE ALL '*'.
+
+       01  REG-AMOR-DET-01.
+           02 FILLER                  PIC X(05) VALUE 'MES'.
+           02 FILLER                  PIC X(05) VALUE SPACES.
+           02 FILLER                  PIC X(15) VALUE 'CAPITAL'.
+           02 FILLER                  PIC X(15) VALUE 'INTERES'.
+           02 FILLER                  PIC X(15) VALUE 'SEGURO'.
+           02 FILLER                  PIC X(15) VALUE 'CUOTA'.
+           02 FILLER                  PIC X(10) VALUE 'SALDO'.
+
+       01  REG-AMOR-DET-02.
+           02 RAMO-D02-MES            PIC ZZ9.
+           02 FILLER                  PIC X(07) VALUE SPACES.
+           02 RAMO-D02-CAPITAL        PIC $$,$$$,$$9.99.
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 RAMO-D02-INTERES        PIC $$,$$$,$$9.99.
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 RAMO-D02-SEGURO         PIC $$,$$$,$$9.99.
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 RAMO-D02-CUOTA          PIC $$,$$$,$$9.99.
+           02 FILLER                  PIC X(01) VALUE SPACES.
+           02 RAMO-D02-SALDO          PIC $$,$$$,$$$,$$9.99.
+
       *----------------------------------------------------------------*
       * FECHA Y HORA DEL SISTEMA
       *----------------------------------------------------------------*
-       COPY './RUTINAS/VARFECHAS.CPY'.
+       01  WS-FECHA-ACT               PIC 9(06) VALUE ZEROES.
+       01  WS-HORA-ACT                PIC 9(08) VALUE ZEROES.
+       01  WS-FECHA-SIS.
+           02 WS-DIA-SIS              PIC 9(02) VALUE ZEROES.
+           02 FILLER                  PIC X(01) VALUE '/'.
+           02 WS-MES-SIS              PIC 9(02) VALUE ZEROES.
+           02 FILLER                  PIC X(01) VALUE '/'.
+           02 WS-SIG-SIS              PIC 9(02) VALUE 20.
+           02 WS-ANO-SIS              PIC 9(02) VALUE ZEROES.
+
+       01  WS-HORA-SIS.
+           02 WS-HOR-SIS              PIC 9(02) VALUE ZEROES.
+           02 FILLER                  PIC X(01) VALUE ':'.
+           02 WS-MIN-SIS              PIC 9(02) VALUE ZEROES.
+           02 FILLER                  PIC X(01) VALUE ':'.
+           02 WS-SEG-SIS              PIC 9(02) VALUE ZEROES.
 
       *----------------------------------------------------------------*
       * UTILIDADES
@@ -70,6 +149,13 @@
            88 WS-DST-HOM              VALUE 0.015.
            88 WS-DST-MUJ              VALUE 0.020.
            88 WS-DST-NO               VALUE 0.000.
+      * NOMBRE DEL DESCUENTO QUE QUEDO APLICADO, PARA MOSTRARSELO AL
+      * CLIENTE EN EL RESULTADO JUNTO CON LA CIFRA
+       01  WS-DESC-SEL                PIC X(38) VALUE SPACES.
+
+      * IVA SOBRE EL INTERES MENSUAL DE LA CUOTA
+       01  WS-IVA-TASA                PIC 9V9(03) VALUE 0.190.
+       01  WS-IVA-TOT                 PIC 9(15)V9(02) VALUE ZEROS.
 
        01  WS-INTERES-PAN             PIC 99V99 VALUE ZEROS.
       * ASI VAN LOS PORCENTAJES DE INTERESES 
@@ -91,9 +177,20 @@
            88 WS-PRO-INV              VALUE 'PRESTAMO LIBRE INVERSION'.
            88 WS-PRO-EDU              VALUE 'PRESTAMO EDUCACION'.
        01  WS-CAPITAL                 PIC 9(15)V9(02) VALUE ZEROS.
-       01  WS-CAP-MES                 PIC 9(15)V9(02) VALUE ZEROS.                 
+       01  WS-CAP-MES                 PIC 9(15)V9(02) VALUE ZEROS.
        01  WS-ANO-TOT                 PIC 9(02) VALUE ZEROS.
        01  WS-CUOTAS                  PIC 9(03) VALUE ZEROS.
+
+      * PLAZO ANUNCIADO PARA EL PRODUCTO SELECCIONADO (EN ANOS)
+       01  WS-TERMINO-PRODUCTO        PIC 9(02) VALUE ZEROS.
+
+      * RANGO DE CAPITAL PERMITIDO PARA EL PRODUCTO SELECCIONADO
+       01  WS-CAP-MIN                 PIC 9(15)V9(02) VALUE ZEROS.
+       01  WS-CAP-MAX                 PIC 9(15)V9(02) VALUE ZEROS.
+
+      * MES QUE SE ESTA ESCRIBIENDO EN LA TABLA DE AMORTIZACION
+       01  WS-MES-NUM                 PIC 9(03) VALUE ZEROS.
+       01  WS-SALDO                   PIC 9(15)V9(02) VALUE ZEROS.
        01  WS-GENERO                  PIC A(01) VALUE SPACES.
        01  WS-GEN-SEL                 PIC A(23) VALUE SPACES
                                       JUSTIFIED RIGHT.
@@ -104,7 +201,18 @@
        01  WS-INTERES-TOT             PIC 9(15)V9(02) VALUE ZEROS.
        01  WS-CUOTA-MEN               PIC 9(15)V9(02) VALUE ZEROS.
        01  WS-VALIDADOR               PIC 9 VALUE ZEROS.
-       
+
+      *----------------------------------------------------------------*
+      * CONVERSION OPCIONAL DE LA CUOTA A DOLARES, CONSULTANDO LA TASA
+      * DE LA CASA DE CAMBIO
+      *----------------------------------------------------------------*
+       01  RUT-NO6CDIVI               PIC X(08) VALUE 'NO6CDIVI'.
+       COPY './COPYS/NOCODIVI.CPY'.
+       01  WS-CUOTA-USD               PIC 9(15)V99 VALUE ZEROS.
+       01  WS-DESEA-USD               PIC A VALUE SPACES.
+           88 SI-DESEA-USD            VALUE 'S' 's'.
+           88 NO-DESEA-USD            VALUE 'N' 'n'.
+
        SCREEN SECTION.
        01  CLEAR-SCREEN BLANK SCREEN.
 
@@ -120,15 +228,26 @@
            PERFORM 2011-HALLAR-INTERESES-MENSUALES
            PERFORM 2013-HALLAR-MENSUALES-TOTALES
            PERFORM 2014-HALLAR-CAPITAL-MENSUAL
+           PERFORM 2015-1-HALLAR-IVA
            PERFORM 2015-HALLAR-CUOTA-MENSUAL
            PERFORM 2012-HALLAR-TOTAL
            PERFORM 2016-SALIDA
+           PERFORM 2019-GRABAR-COTIZACION
+           PERFORM 2020-REPORTE-AMORTIZACION
            PERFORM 3000-FINAL.
 
       *----------------------------------------------------------------*
       * OBTENER LA FECHA Y LA HORA DEL SISTEMA
       *----------------------------------------------------------------*
-       COPY './RUTINAS/PARFECHAS.CPY'.
+       2001-FECHAS.
+           ACCEPT WS-FECHA-ACT           FROM DATE
+           MOVE WS-FECHA-ACT(5:2)        TO WS-DIA-SIS
+           MOVE WS-FECHA-ACT(3:2)        TO WS-MES-SIS
+           MOVE WS-FECHA-ACT(1:2)        TO WS-ANO-SIS
+           ACCEPT WS-HORA-ACT            FROM TIME
+           MOVE WS-HORA-ACT(1:2)         TO WS-HOR-SIS
+           MOVE WS-HORA-ACT(3:2)         TO WS-MIN-SIS
+           MOVE WS-HORA-ACT(5:2)         TO WS-SEG-SIS.
 
        2002-PANTALLA-FECHAS.
            DISPLAY 'FEC SIS: '           LINE 01 POSITION 01
@@ -148,7 +267,8 @@
 
        2005-CAPTURA-CAMPOS.
            PERFORM 2005-01-CAPTURA-PRODUCTO UNTIL WS-VALIDADOR = 1
-           PERFORM 2005-02-CAPTURA-CAPITAL
+           MOVE 0 TO WS-VALIDADOR
+           PERFORM 2005-02-CAPTURA-CAPITAL UNTIL WS-VALIDADOR = 1
            MOVE 0 TO WS-VALIDADOR
            PERFORM 2005-03-CAPTURA-TIEMPO UNTIL WS-VALIDADOR = 1
            MOVE 0 TO WS-VALIDADOR
@@ -176,7 +296,8 @@
        2005-02-CAPTURA-CAPITAL.
            DISPLAY 'INGRESE EL CAPITAL:' LINE 15 POSITION 01
            ACCEPT WS-CAPITAL             LINE 15 POSITION 21
-           DIVIDE 100 INTO WS-CAPITAL    END-DIVIDE.
+           DIVIDE 100 INTO WS-CAPITAL    END-DIVIDE
+           PERFORM 2006-EVALUAR-CAPITAL.
 
        2005-03-CAPTURA-TIEMPO.
            DISPLAY 'TIEMPO EN ANOS:'     LINE 17 POSITION 01
@@ -199,71 +320,55 @@
            ACCEPT WS-HOGAR               LINE 24 POSITION 09
            PERFORM 2008-HALLAR-DESCUENTOS.
 
+      *----------------------------------------------------------------*
+      * EL PLAZO DIGITADO DEBE SER EXACTAMENTE EL ANUNCIADO EN EL MENU
+      * PARA EL PRODUCTO ELEGIDO (WS-TERMINO-PRODUCTO), NO UN RANGO
+      *----------------------------------------------------------------*
        2006-EVALUAR-ANOS.
-           EVALUATE  WS-PRODUCTO
-               WHEN 1
-                 IF WS-ANO-TOT <= 0 OR > 5 THEN
-                   MOVE 'EN LOS ANOS, INTENTE DE NUEVO' 
-                   TO WS-MENSAJE-ERROR
-                   PERFORM 2017-OPCION-NO-ENCONTRADA
-                 ELSE
-                   MOVE 1 TO WS-VALIDADOR
-                 END-IF
-               WHEN 2
-                 IF WS-ANO-TOT <= 0 OR > 20 THEN
-                   MOVE 'EN LOS ANOS, INTENTE DE NUEVO'
-                   TO WS-MENSAJE-ERROR
-                   PERFORM 2017-OPCION-NO-ENCONTRADA
-                 ELSE
-                   MOVE 1 TO WS-VALIDADOR
-                 END-IF
-               WHEN 3
-                 IF WS-ANO-TOT <= 0 OR > 6 THEN
-                   MOVE 'EN LOS ANOS, INTENTE DE NUEVO'
-                   TO WS-MENSAJE-ERROR
-                   PERFORM 2017-OPCION-NO-ENCONTRADA
-                 ELSE
-                   MOVE 1 TO WS-VALIDADOR
-                 END-IF
-               WHEN 4
-                 IF WS-ANO-TOT <= 0 OR > 5 THEN
-                   MOVE 'EN LOS ANOS, INTENTE DE NUEVO'
-                   TO WS-MENSAJE-ERROR
-                   PERFORM 2017-OPCION-NO-ENCONTRADA
-                 ELSE
-                   MOVE 1 TO WS-VALIDADOR
-                 END-IF
-                WHEN 5
-                 IF WS-ANO-TOT <= 0 OR > 7 THEN
-                   MOVE 'EN LOS ANOS, INTENTE DE NUEVO'
-                   TO WS-MENSAJE-ERROR
-                   PERFORM 2017-OPCION-NO-ENCONTRADA
-                 ELSE
-                   MOVE 1 TO WS-VALIDADOR
-                 END-IF
-           END-EVALUATE.
+           IF WS-ANO-TOT = WS-TERMINO-PRODUCTO
+               MOVE 1 TO WS-VALIDADOR
+           ELSE
+               MOVE 'EL PLAZO DEBE SER EL ANUNCIADO PARA EL PRODUCTO'
+               TO WS-MENSAJE-ERROR
+               PERFORM 2017-OPCION-NO-ENCONTRADA
+           END-IF.
 
        2006-ACTIVAR-TASA-PRODUCTO.
            EVALUATE WS-PRODUCTO
                WHEN 1
                  SET WS-INT-TDC TO TRUE
                  SET WS-PRO-TDC TO TRUE
+                 MOVE 05             TO WS-TERMINO-PRODUCTO
+                 MOVE 0000500000.00  TO WS-CAP-MIN
+                 MOVE 0020000000.00  TO WS-CAP-MAX
                  MOVE 1 TO WS-VALIDADOR
                WHEN 2
                  SET WS-INT-HIP TO TRUE
                  SET WS-PRO-HIP TO TRUE
+                 MOVE 20             TO WS-TERMINO-PRODUCTO
+                 MOVE 0050000000.00  TO WS-CAP-MIN
+                 MOVE 0500000000.00  TO WS-CAP-MAX
                  MOVE 1 TO WS-VALIDADOR
                WHEN 3
                  SET WS-INT-VEH TO TRUE
                  SET WS-PRO-VEH TO TRUE
+                 MOVE 06             TO WS-TERMINO-PRODUCTO
+                 MOVE 0010000000.00  TO WS-CAP-MIN
+                 MOVE 0150000000.00  TO WS-CAP-MAX
                  MOVE 1 TO WS-VALIDADOR
                WHEN 4
                  SET WS-INT-INV TO TRUE
                  SET WS-PRO-INV TO TRUE
+                 MOVE 05             TO WS-TERMINO-PRODUCTO
+                 MOVE 0001000000.00  TO WS-CAP-MIN
+                 MOVE 0080000000.00  TO WS-CAP-MAX
                  MOVE 1 TO WS-VALIDADOR
                WHEN 5
                  SET WS-INT-EDU TO TRUE
                  SET WS-PRO-EDU TO TRUE
+                 MOVE 07             TO WS-TERMINO-PRODUCTO
+                 MOVE 0001000000.00  TO WS-CAP-MIN
+                 MOVE 0060000000.00  TO WS-CAP-MAX
                  MOVE 1 TO WS-VALIDADOR
                WHEN OTHER
                  MOVE 'EN PRODUCTO, INTENTE DE NUEVO'
@@ -271,6 +376,30 @@
                  PERFORM 2017-OPCION-NO-ENCONTRADA
            END-EVALUATE.
 
+      *----------------------------------------------------------------*
+      * EL CAPITAL DEBE CAER DENTRO DEL RANGO DEL PRODUCTO ELEGIDO
+      *----------------------------------------------------------------*
+       2006-EVALUAR-CAPITAL.
+           IF WS-CAPITAL >= WS-CAP-MIN AND WS-CAPITAL <= WS-CAP-MAX
+               MOVE 1 TO WS-VALIDADOR
+           ELSE
+               MOVE 'EN CAPITAL, FUERA DEL RANGO DEL PRODUCTO'
+               TO WS-MENSAJE-ERROR
+               PERFORM 2017-OPCION-NO-ENCONTRADA
+               PERFORM 2006-01-MOSTRAR-RANGO-CAPITAL
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * MUESTRA EL MINIMO Y MAXIMO PERMITIDO PARA EL PRODUCTO ELEGIDO
+      *----------------------------------------------------------------*
+       2006-01-MOSTRAR-RANGO-CAPITAL.
+           DISPLAY 'MINIMO:'            LINE 13 POSITION 50
+           MOVE WS-CAP-MIN TO WS-MAS-DINERO
+           DISPLAY WS-MAS-DINERO        LINE 13 POSITION 58
+           DISPLAY 'MAXIMO:'            LINE 14 POSITION 50
+           MOVE WS-CAP-MAX TO WS-MAS-DINERO
+           DISPLAY WS-MAS-DINERO        LINE 14 POSITION 58.
+
        2007-HALLAR-INTERESES.
           *>  INTERESES= TASA DE INTERES - DESCUENTOS
            SUBTRACT WS-DESCUENTO FROM WS-INTERES ROUNDED
@@ -280,7 +409,14 @@
                MOVE WS-INTERES-PAN TO WS-MAS-INTERES
            END-SUBTRACT.
 
+      *----------------------------------------------------------------*
+      * EL DESCUENTO SE REINICIA Y SE VUELVE A HALLAR DESDE CERO EN
+      * CADA PASADA, PARA QUE UNA CAPTURA ANTERIOR NUNCA QUEDE MEZCLADA
+      * CON LA ACTUAL
+      *----------------------------------------------------------------*
        2008-HALLAR-DESCUENTOS.
+           MOVE ZEROS  TO WS-DESCUENTO
+           MOVE SPACES TO WS-DESC-SEL
            EVALUATE WS-HOGAR
              WHEN 'S'
              WHEN 's'
@@ -288,14 +424,18 @@
               MOVE 1 TO WS-VALIDADOR
               IF WS-GENERO = 'H' OR 'h' THEN
                 SET WS-DST-HOM TO TRUE
+                MOVE 'HOMBRE CABEZA DE HOGAR (1.5%)' TO WS-DESC-SEL
               ELSE
                 SET WS-DST-MUJ TO TRUE
+                MOVE 'MUJER CABEZA DE HOGAR (2.0%)'  TO WS-DESC-SEL
               END-IF
              WHEN 'N'
              WHEN 'n'
                MOVE 1 TO WS-VALIDADOR
                MOVE 'NO' TO WS-HOGAR
                 SET WS-DST-NO TO TRUE
+                MOVE 'SIN DESCUENTO, NO ES CABEZA DE HOGAR'
+                TO WS-DESC-SEL
              WHEN OTHER
                MOVE 'EN HOGAR, INTENTE DE NUEVO'
                TO WS-MENSAJE-ERROR
@@ -351,10 +491,18 @@
                ON SIZE ERROR PERFORM 2017-OPCION-NO-ENCONTRADA
            END-DIVIDE.
 
+      *----------------------------------------------------------------*
+      * IVA SOBRE EL INTERES MENSUAL, COMO LINEA APARTE DE LA CUOTA
+      *----------------------------------------------------------------*
+       2015-1-HALLAR-IVA.
+           COMPUTE WS-IVA-TOT ROUNDED = WS-MES-TOT * WS-IVA-TASA
+               ON SIZE ERROR PERFORM 2017-OPCION-NO-ENCONTRADA
+           END-COMPUTE.
+
        2015-HALLAR-CUOTA-MENSUAL.
-      *     SEGURO + INTERES + CAPITAL
-           ADD WS-CAP-MES WS-MES-TOT WS-SEG-TOT GIVING WS-CUOTA-MEN
-               ROUNDED
+      *     SEGURO + INTERES + CAPITAL + IVA
+           ADD WS-CAP-MES WS-MES-TOT WS-SEG-TOT WS-IVA-TOT
+               GIVING WS-CUOTA-MEN ROUNDED
                ON SIZE ERROR PERFORM 2017-OPCION-NO-ENCONTRADA
                NOT ON SIZE ERROR MOVE WS-CUOTA-MEN TO WS-MAS-DINERO
            END-ADD.
@@ -374,9 +522,12 @@
            PERFORM 2016-09-RESULTADO-INTERES-MEN
            PERFORM 2016-10-RESULTADO-CAPITAL-MEN
            PERFORM 2016-11-RESULTADO-TOTAL-MEN
+           PERFORM 2016-11-1-RESULTADO-IVA-MEN
            PERFORM 2016-12-RESULTADO-SEGURO-TOT
            PERFORM 2016-13-RESULTADO-INTERES-TOT
-           PERFORM 2016-14-TOTAL-PAGAR.
+           PERFORM 2016-14-TOTAL-PAGAR
+           PERFORM 2016-15-SALIDA-DESCUENTO
+           PERFORM 2016-16-CONVERTIR-USD.
 
        2016-01-SALIDA-CAPITAL.
            DISPLAY 'CAPITAL:'            LINE 07 POSITION 01 
@@ -437,7 +588,14 @@
            DISPLAY 'VALOR MENSUAL: '     LINE 19 POSITION 01
            MOVE WS-CUOTA-MEN             TO WS-MAS-DINERO
            DISPLAY WS-MAS-DINERO         LINE 19 POSITION 25.
-           
+
+      * IVA INCLUIDO EN LA CUOTA MENSUAL
+       2016-11-1-RESULTADO-IVA-MEN.
+           DISPLAY 'IVA MENSUAL:'        LINE 20 POSITION 01
+           MOVE WS-IVA-TOT               TO WS-MAS-DINERO
+           DISPLAY WS-MAS-DINERO         LINE 20 POSITION 25.
+
+
       * VALOR SEGURO TOTAL
        2016-12-RESULTADO-SEGURO-TOT.
            DISPLAY 'SEGURO TOTAL:'       LINE 21 POSITION 01
@@ -455,6 +613,40 @@
            MOVE WS-TOTAL                 TO WS-MAS-DINERO
            DISPLAY WS-MAS-DINERO         LINE 23 POSITION 25.
 
+      * TIPO DE DESCUENTO QUE SE APLICO Y POR QUE, PARA QUE EL CLIENTE
+      * VEA QUE NO SE LE CONTO DOS VECES
+       2016-15-SALIDA-DESCUENTO.
+           DISPLAY 'DESCUENTO APLICADO:' LINE 06 POSITION 01
+           DISPLAY WS-DESC-SEL           LINE 06 POSITION 22.
+
+      *----------------------------------------------------------------*
+      * LE PREGUNTA AL CLIENTE SI QUIERE VER LA CUOTA CONVERTIDA A USD,
+      * CONSULTANDO LA TASA VIGENTE EN LA CASA DE CAMBIO
+      *----------------------------------------------------------------*
+       2016-16-CONVERTIR-USD.
+           DISPLAY 'DESEA VER LA CUOTA EN USD? (S/N): '
+                                         LINE 24 POSITION 01
+           ACCEPT WS-DESEA-USD          LINE 24 POSITION 36
+           IF SI-DESEA-USD
+               PERFORM 2016-16-1-CONSULTAR-TASA-USD
+           END-IF.
+
+       2016-16-1-CONSULTAR-TASA-USD.
+           INITIALIZE NOCODIVI
+           MOVE 'V'    TO CDIVI-E-OPERA
+           MOVE 'USD'  TO CDIVI-E-DIVISA
+           CALL RUT-NO6CDIVI USING NOCODIVI
+           IF CDIVI-R-CODRETO = '00'
+               COMPUTE WS-CUOTA-USD ROUNDED =
+                       WS-CUOTA-MEN / CDIVI-S-VALDIVI
+               DISPLAY 'CUOTA EN USD: '  LINE 24 POSITION 01
+               MOVE WS-CUOTA-USD         TO WS-MAS-DINERO
+               DISPLAY WS-MAS-DINERO     LINE 24 POSITION 20
+           ELSE
+               DISPLAY 'NO SE PUDO CONSULTAR LA TASA EN USD'
+                                         LINE 24 POSITION 01
+           END-IF.
+
        2017-OPCION-NO-ENCONTRADA.
            DISPLAY 'ERROR: '
                                          LINE 12 POSITION 50
@@ -463,7 +655,63 @@
        2018-OPCION.
            DISPLAY 'PRESIONE UNA TECLA: '
                                          LINE 14 POSITION 50
-           ACCEPT WS-OPCION              LINE 14 POSITION 70. 
+           ACCEPT WS-OPCION              LINE 14 POSITION 70.
+
+      *----------------------------------------------------------------*
+      * GUARDA LA COTIZACION SIMULADA PARA QUE EL CLIENTE LA CONSULTE
+      * DESPUES SIN TENER QUE VOLVER A DIGITAR TODOS LOS DATOS
+      *----------------------------------------------------------------*
+       2019-GRABAR-COTIZACION.
+           MOVE WS-FECHA-SIS             TO RCOT-FECHA
+           MOVE WS-HORA-SIS              TO RCOT-HORA
+           MOVE WS-PRO-SEL               TO RCOT-PRODUCTO
+           MOVE WS-CAPITAL               TO RCOT-CAPITAL
+           MOVE WS-ANO-TOT               TO RCOT-ANOS
+           MOVE WS-CUOTAS                TO RCOT-CUOTAS
+           MOVE WS-CUOTA-MEN             TO RCOT-CUOTA-MEN
+           MOVE WS-TOTAL                 TO RCOT-TOTAL
+           OPEN EXTEND COTIZACIONES
+           IF WS-ESTADO-COTIZA = '00'
+               WRITE REG-COTIZACION
+               CLOSE COTIZACIONES
+           ELSE
+               DISPLAY 'ERROR GUARDANDO LA COTIZACION'
+                                         LINE 24 POSITION 01
+                       WS-ESTADO-COTIZA  LINE 24 POSITION 32
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * GENERA LA TABLA DE AMORTIZACION MES A MES DE LA COTIZACION
+      *----------------------------------------------------------------*
+       2020-REPORTE-AMORTIZACION.
+           MOVE WS-CAPITAL TO WS-SALDO
+           OPEN OUTPUT AMORTIZA
+           IF WS-ESTADO-AMORT = '00'
+               WRITE REG-AMORTIZA FROM REG-AMOR-ENC-01 AFTER PAGE
+                   END-WRITE
+               WRITE REG-AMORTIZA FROM REG-AMOR-ENC-02 AFTER 1
+                   END-WRITE
+               WRITE REG-AMORTIZA FROM REG-AMOR-DET-01 AFTER 2
+                   END-WRITE
+               PERFORM 2020-1-ESCRIBIR-MES
+                   VARYING WS-MES-NUM FROM 1 BY 1
+                   UNTIL WS-MES-NUM > WS-CUOTAS
+               CLOSE AMORTIZA
+           ELSE
+               DISPLAY 'ERROR GENERANDO LA AMORTIZACION'
+                                         LINE 24 POSITION 01
+                       WS-ESTADO-AMORT   LINE 24 POSITION 33
+           END-IF.
+
+       2020-1-ESCRIBIR-MES.
+           SUBTRACT WS-CAP-MES FROM WS-SALDO
+           MOVE WS-MES-NUM                TO RAMO-D02-MES
+           MOVE WS-CAP-MES                TO RAMO-D02-CAPITAL
+           MOVE WS-MES-TOT                TO RAMO-D02-INTERES
+           MOVE WS-SEG-TOT                TO RAMO-D02-SEGURO
+           MOVE WS-CUOTA-MEN              TO RAMO-D02-CUOTA
+           MOVE WS-SALDO                  TO RAMO-D02-SALDO
+           WRITE REG-AMORTIZA FROM REG-AMOR-DET-02 AFTER 1 END-WRITE.
 
        3000-FINAL.
            STOP RUN.
