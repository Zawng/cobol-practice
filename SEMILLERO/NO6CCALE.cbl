@@ -1,6 +1,10 @@
       *----------------------------------------------------------------*
       * OBJETIVO: CREAR UN APLICATIVO QUE VALIDE LA DISPONIBILIDAD     *
       * PARA SOLICITAR CUPOS EN LA IGLESIA                             *
+      * MOD: 09-AGO-26 - BUSCAR EL PROXIMO CUPO DISPONIBLE, DADA UNA   *
+      *      DURACION EN HORAS, SIN TENER QUE CONSULTAR DIA POR DIA    *
+      * MOD: 09-AGO-26 - INHABILITAR UN RANGO DE FECHAS DE UNA SOLA    *
+      *      VEZ, SIN TENER QUE REPETIR LA OPCION DIA POR DIA          *
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
       *                           IDENTIFICATION                       *
@@ -29,15 +33,12 @@
        FD  DATOSCAL LABEL RECORD STANDARD
            RECORDING MODE IS FIXED
            BLOCK CONTAINS 0 RECORDS.
-       01  REG-CALENDARIO.
-           02 REG-FECHA             PIC 9(06).
-           02 REG-HORA              PIC 9(02).
-           02 REG-ESTADO            PIC A(01).
-           
+       COPY './COPYS/CALENDARIO.cpy'.
+
        WORKING-STORAGE SECTION.
       *                           UTILIDADES                           *
        01  WS-ENTER                 PIC X(01) VALUE SPACES.
-       01  VAR-ESTADO               PIC A(02) VALUE SPACES.
+       01  VAR-ESTADO               PIC X(02) VALUE SPACES.
 
       *                           SALIDAS                              *
       * FECHA Y HORA
@@ -82,10 +83,9 @@
       * YA QUE SERÁ TOMATDO AUTOMÁTICAMENTE POR EL SISTEMA
       * M: MESES, D: DIAS, H: HORAS.
        01  M                        PIC 9(02) VALUE ZEROS.
-           88 M-30                  VALUE '04' '06' '09' '11'.
-           88 M-31                  VALUE '01' '03' '05' '07' '08' '10'
-                                    '12'.
-           88 M-28                  VALUE '02'.
+           88 M-30                  VALUE 04 06 09 11.
+           88 M-31                  VALUE 01 03 05 07 08 10 12.
+           88 M-28                  VALUE 02.
        01  D                        PIC 9(02) VALUE ZEROS.
        01  H                        PIC 9(02) VALUE ZEROS. 
        01  LI                       PIC 9(02) VALUE ZEROS.
@@ -95,6 +95,41 @@
        01  WS-R                     PIC 9(02) VALUE ZEROS.
        01  WS-RTA                   PIC 9(02) VALUE ZEROS.
 
+      * NUMERO DE ANOS A GENERAR, A PARTIR DEL ANO ACTUAL DEL SISTEMA
+       01  WS-ANOS                  PIC 9(01) VALUE ZEROS.
+       01  Y                        PIC 9(02) VALUE ZEROS.
+       01  WS-ANIO-GEN              PIC 9(02) VALUE ZEROS.
+
+      * SUBMENU DE CONSULTAS
+       01  WS-CONS                  PIC 9(01) VALUE ZEROS.
+
+      * BUSQUEDA DEL PROXIMO CUPO DISPONIBLE, DADA UNA DURACION EN
+      * HORAS: WS-RACHA CUENTA HORAS LIBRES CONSECUTIVAS DEL MISMO DIA
+       01  WS-DURACION              PIC 9(02) VALUE ZEROS.
+       01  WS-RACHA                 PIC 9(02) VALUE ZEROS.
+       01  WS-FECHA-ANT             PIC 9(06) VALUE ZEROS.
+       01  WS-RACHA-FECHA           PIC 9(06) VALUE ZEROS.
+       01  WS-RACHA-HORA            PIC 9(02) VALUE ZEROS.
+       01  WS-RES-FECHA             PIC 9(06) VALUE ZEROS.
+       01  WS-RES-HORA              PIC 9(02) VALUE ZEROS.
+       01  WS-ENCONTRO              PIC X(01) VALUE 'N'.
+           88 SW-ENCONTRO           VALUE 'S'.
+      * FECHAS EN FORMATO AAMMDD, PARA QUE SI SE PUEDAN COMPARAR COMO
+      * NUMERO Y SABER CUAL ES ANTERIOR (REG-FECHA VIENE EN DDMMAA)
+       01  WS-HOY-COMPARABLE        PIC 9(06) VALUE ZEROS.
+       01  WS-REG-COMPARABLE        PIC 9(06) VALUE ZEROS.
+      * HORA ACTUAL, PARA NO OFRECER HOY UN CUPO QUE YA PASO
+       01  WS-HOY-HORA              PIC 9(02) VALUE ZEROS.
+
+      * INHABILITAR UN RANGO DE FECHAS (DESDE/HASTA) EN UNA SOLA
+      * PASADA, EN LUGAR DE REPETIR LA OPCION "DIA" VARIAS VECES
+       01  WS-DIA-INI               PIC 9(02) VALUE ZEROS.
+       01  WS-MES-INI               PIC 9(02) VALUE ZEROS.
+       01  WS-DIA-FIN               PIC 9(02) VALUE ZEROS.
+       01  WS-MES-FIN               PIC 9(02) VALUE ZEROS.
+       01  WS-INI-COMPARABLE        PIC 9(04) VALUE ZEROS.
+       01  WS-FIN-COMPARABLE        PIC 9(04) VALUE ZEROS.
+
        SCREEN SECTION.
        01  CLEAR-SCREEN BLANK SCREEN.
       *----------------------------------------------------------------*
@@ -119,8 +154,25 @@
            EVALUATE WS-OPC
                WHEN 1 PERFORM 1000-1-CREA-ARCHIVO
                WHEN 2 MOVE ZEROS TO WS-INHA
-                      PERFORM 1000-2-MENU-INHABILITAR UNTIL WS-INHA = 4
-               WHEN 3 PERFORM 1000-3-1-CONSULTAR-DIA
+                      PERFORM 1000-2-MENU-INHABILITAR UNTIL WS-INHA = 5
+               WHEN 3 MOVE ZEROS TO WS-CONS
+                      PERFORM 1000-3-MENU-CONSULTAS UNTIL WS-CONS = 3
+           END-EVALUATE.
+
+       1000-3-MENU-CONSULTAS.
+           PERFORM 999-ENCABEZADO-PAN
+           DISPLAY 'CONSULTAS'                      LINE 06 POSITION 34
+                   '1. CONSULTAR UN DIA          '   LINE 08 POSITION 10
+                   '2. PROXIMO CUPO DISPONIBLE   '   LINE 09 POSITION 10
+                   '3. SALIR                     '   LINE 10 POSITION 10
+                   'OPCION )                     '   LINE 12 POSITION 20
+           MOVE ZEROS TO WS-CONS
+           PERFORM UNTIL WS-CONS > 0 AND < 4
+               ACCEPT WS-CONS                        LINE 12 POSITION 30
+           END-PERFORM
+           EVALUATE WS-CONS
+               WHEN 1 PERFORM 1000-3-1-CONSULTAR-DIA
+               WHEN 2 PERFORM 1000-3-2-PROXIMO-CUPO
            END-EVALUATE.
 
        1000-1-CREA-ARCHIVO.
@@ -134,27 +186,41 @@
                ACCEPT WS-CREAR                      LINE 07 POSITION 25
            END-PERFORM
            IF SI-CREAR
+             PERFORM 999-SOLICITAR-ANOS
              OPEN OUTPUT DATOSCAL
              PERFORM 1000-1-1-GENERAR-INFORMACION
              CLOSE DATOSCAL
-             DISPLAY 'ARCHIVO CREADO CON EXITO!' 
+             DISPLAY 'ARCHIVO CREADO CON EXITO!'
                                                     LINE 12 POSITION 23
              PERFORM 999-ENTER
            END-IF.
 
+      *----------------------------------------------------------------*
+      * GENERA EL CALENDARIO DESDE EL ANO ACTUAL HASTA WS-ANOS ANOS
+      * DESPUES, PARA QUE LA PARROQUIA PUEDA RESERVAR CUPOS CON TIEMPO
+      *----------------------------------------------------------------*
        1000-1-1-GENERAR-INFORMACION.
-           PERFORM 1000-1-1-1-MESES VARYING M FROM 01 BY 01 
+           PERFORM 1000-1-1-0-ANIO VARYING Y FROM 0 BY 1
+                   UNTIL Y > WS-ANOS - 1.
+
+       1000-1-1-0-ANIO.
+           MOVE WS-FEC-SIS(1:2) TO WS-ANIO-GEN
+           ADD Y TO WS-ANIO-GEN
+           IF WS-ANIO-GEN > 99
+             SUBTRACT 100 FROM WS-ANIO-GEN
+           END-IF
+           PERFORM 1000-1-1-1-MESES VARYING M FROM 01 BY 01
                    UNTIL M > 12.
 
        1000-1-1-1-MESES.
-           IF M-30 
+           IF M-30
              MOVE 30 TO WS-M
            ELSE
              IF M-31
                MOVE 31 TO WS-M
              ELSE
                MOVE 20                 TO ANIO(1:2)
-               MOVE WS-FEC-SIS(1:2)    TO ANIO(3:2)
+               MOVE WS-ANIO-GEN        TO ANIO(3:2)
                DIVIDE ANIO BY 4 GIVING WS-RTA REMAINDER WS-R END-DIVIDE
                IF WS-R = 0
                  MOVE 29 TO WS-M
@@ -167,28 +233,39 @@
                AFTER H FROM 06 BY 01 UNTIL H > 20
                  MOVE D               TO REG-FECHA(1:2)
                  MOVE M               TO REG-FECHA(3:2)
-                 MOVE WS-FEC-SIS(1:2) TO REG-FECHA(5:2)
+                 MOVE WS-ANIO-GEN     TO REG-FECHA(5:2)
                  MOVE H               TO REG-HORA
                  MOVE SPACES          TO REG-ESTADO
                  WRITE REG-CALENDARIO
-           END-PERFORM. 
+           END-PERFORM.
+
+       999-SOLICITAR-ANOS.
+           PERFORM 999-ENCABEZADO-PAN
+           DISPLAY 'ANOS A GENERAR (1/5)'    LINE 06 POSITION 34
+                   'ANOS) '                  LINE 07 POSITION 10
+           MOVE ZEROS TO WS-ANOS
+           PERFORM UNTIL WS-ANOS > 0 AND < 6
+             ACCEPT WS-ANOS                    LINE 07 POSITION 16
+           END-PERFORM.
 
        1000-2-MENU-INHABILITAR.
            PERFORM 999-ENCABEZADO-PAN
            DISPLAY 'INHABILITAR'                    LINE 06 POSITION 34
-                   '1. MES     '                    LINE 08 POSITION 10
-                   '2. DIA     '                    LINE 09 POSITION 10
-                   '3. HORAS   '                    LINE 10 POSITION 10
-                   '4. SALIR   '                    LINE 11 POSITION 10
-                   'OPCION )   '                    LINE 12 POSITION 20
+                   '1. MES          '                LINE 08 POSITION 10
+                   '2. DIA          '                LINE 09 POSITION 10
+                   '3. HORAS        '                LINE 10 POSITION 10
+                   '4. RANGO DE DIAS'                LINE 11 POSITION 10
+                   '5. SALIR        '                LINE 12 POSITION 10
+                   'OPCION )        '                LINE 13 POSITION 20
            MOVE ZEROS TO WS-INHA
-           PERFORM UNTIL WS-INHA > 0 AND < 5
-               ACCEPT WS-INHA                       LINE 12 POSITION 30
+           PERFORM UNTIL WS-INHA > 0 AND < 6
+               ACCEPT WS-INHA                       LINE 13 POSITION 30
            END-PERFORM
            EVALUATE WS-INHA
                WHEN 1 PERFORM 1000-2-1-INHABILITAR-MES
                WHEN 2 PERFORM 1000-2-2-INHABILITAR-DIA
                WHEN 3 PERFORM 1000-2-3-INHABILITAR-HORAS
+               WHEN 4 PERFORM 1000-2-4-INHABILITAR-RANGO
            END-EVALUATE.
 
        1000-2-1-INHABILITAR-MES.
@@ -261,6 +338,62 @@
               REWRITE REG-CALENDARIO END-REWRITE
            END-IF.
 
+      *----------------------------------------------------------------*
+      * INHABILITA TODOS LOS REGISTROS ENTRE UN DIA/MES INICIAL Y UN
+      * DIA/MES FINAL, SIN IMPORTAR EL ANO, EN UNA SOLA PASADA AL
+      * ARCHIVO (EN LUGAR DE REPETIR LA OPCION "DIA" VARIAS VECES)
+      *----------------------------------------------------------------*
+       1000-2-4-INHABILITAR-RANGO.
+           PERFORM 999-ENCABEZADO-PAN
+           PERFORM 999-SOLICITAR-DIA
+           MOVE WS-DIA TO WS-DIA-INI
+           PERFORM 999-SOLICITAR-MES
+           MOVE WS-MES TO WS-MES-INI
+           PERFORM 999-SOLICITAR-DIA
+           MOVE WS-DIA TO WS-DIA-FIN
+           PERFORM 999-SOLICITAR-MES
+           MOVE WS-MES TO WS-MES-FIN
+           MOVE WS-MES-INI TO WS-INI-COMPARABLE(1:2)
+           MOVE WS-DIA-INI  TO WS-INI-COMPARABLE(3:2)
+           MOVE WS-MES-FIN  TO WS-FIN-COMPARABLE(1:2)
+           MOVE WS-DIA-FIN  TO WS-FIN-COMPARABLE(3:2)
+           MOVE 0 TO WS-FIN-ARCHIVO
+           OPEN I-O DATOSCAL
+           PERFORM 1000-2-4-1-LEER-ARCHIVO-RANGO
+               UNTIL WS-FIN-ARCHIVO = 1
+           CLOSE DATOSCAL
+           DISPLAY 'REGISTROS ACTUALIZADOS CON EXITO'
+                                                    LINE 22 POSITION 24
+           PERFORM 999-ENTER.
+
+       1000-2-4-1-LEER-ARCHIVO-RANGO.
+           READ DATOSCAL AT END MOVE 1 TO WS-FIN-ARCHIVO
+                         NOT AT END PERFORM 1000-2-4-2-MODIFICAR-RANGO
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * EL RANGO IGNORA EL ANO, ASI QUE PUEDE CRUZAR DE DICIEMBRE A
+      * ENERO (INI > FIN); EN ESE CASO EL REGISTRO CAE EN EL RANGO SI
+      * ESTA DESDE EL INICIO EN ADELANTE O HASTA EL FIN, NO AMBOS A LA
+      * VEZ COMO EN UN RANGO NORMAL DENTRO DEL MISMO ANO
+      *----------------------------------------------------------------*
+       1000-2-4-2-MODIFICAR-RANGO.
+           MOVE REG-FECHA(3:2) TO WS-REG-COMPARABLE(1:2)
+           MOVE REG-FECHA(1:2) TO WS-REG-COMPARABLE(3:2)
+           IF WS-INI-COMPARABLE <= WS-FIN-COMPARABLE
+               IF WS-REG-COMPARABLE(1:4) >= WS-INI-COMPARABLE
+                  AND WS-REG-COMPARABLE(1:4) <= WS-FIN-COMPARABLE
+                 MOVE 'I' TO REG-ESTADO
+                 REWRITE REG-CALENDARIO END-REWRITE
+               END-IF
+           ELSE
+               IF WS-REG-COMPARABLE(1:4) >= WS-INI-COMPARABLE
+                  OR WS-REG-COMPARABLE(1:4) <= WS-FIN-COMPARABLE
+                 MOVE 'I' TO REG-ESTADO
+                 REWRITE REG-CALENDARIO END-REWRITE
+               END-IF
+           END-IF.
+
        1000-3-1-CONSULTAR-DIA.
            PERFORM 999-ENCABEZADO-PAN
            PERFORM 999-SOLICITAR-DIA
@@ -291,9 +424,92 @@
              IF REG-ESTADO = 'I'
                DISPLAY 'INHABILITADO'     LINE LI POSITION 40
              END-IF
+             IF REG-ESTADO = 'O'
+               DISPLAY 'OCUPADO'          LINE LI POSITION 40
+             END-IF
              ADD 1 TO LI
            END-IF.
 
+      *----------------------------------------------------------------*
+      * BUSCA, A PARTIR DE HOY, EL PRIMER BLOQUE DE HORAS CONSECUTIVAS
+      * LIBRES (REG-ESTADO EN BLANCO) DEL MISMO DIA QUE ALCANCE LA
+      * DURACION SOLICITADA, Y MUESTRA LA FECHA Y HORA EN QUE EMPIEZA
+      *----------------------------------------------------------------*
+       1000-3-2-PROXIMO-CUPO.
+           PERFORM 999-ENCABEZADO-PAN
+           PERFORM 999-SOLICITAR-DURACION
+           MOVE WS-FEC-SIS TO WS-HOY-COMPARABLE
+           MOVE WS-HOR-SIS(1:2) TO WS-HOY-HORA
+           MOVE ZEROS TO WS-RACHA
+           MOVE ZEROS TO WS-FECHA-ANT
+           MOVE 'N' TO WS-ENCONTRO
+           MOVE 0 TO WS-FIN-ARCHIVO
+           OPEN INPUT DATOSCAL
+           PERFORM 1000-3-2-1-LEER-PROXIMO
+               UNTIL WS-FIN-ARCHIVO = 1 OR SW-ENCONTRO
+           CLOSE DATOSCAL
+           PERFORM 999-ENCABEZADO-PAN
+           IF SW-ENCONTRO
+               DISPLAY 'PROXIMO CUPO DISPONIBLE:' LINE 06 POSITION 20
+                       WS-RES-FECHA(1:2)          LINE 08 POSITION 25
+                       '/'                        LINE 08 POSITION 27
+                       WS-RES-FECHA(3:2)          LINE 08 POSITION 28
+                       '/'                        LINE 08 POSITION 30
+                       WS-RES-FECHA(5:2)          LINE 08 POSITION 31
+                       'A LAS'                     LINE 08 POSITION 40
+                       WS-RES-HORA                LINE 08 POSITION 46
+                       ':00'                       LINE 08 POSITION 48
+           ELSE
+               DISPLAY 'NO HAY UN CUPO DISPONIBLE CON ESA DURACION'
+                                                    LINE 06 POSITION 10
+           END-IF
+           PERFORM 999-ENTER.
+
+       1000-3-2-1-LEER-PROXIMO.
+           READ DATOSCAL AT END MOVE 1 TO WS-FIN-ARCHIVO
+                         NOT AT END PERFORM 1000-3-2-2-EVALUAR-REGISTRO
+           END-READ.
+
+       1000-3-2-2-EVALUAR-REGISTRO.
+           MOVE REG-FECHA(5:2) TO WS-REG-COMPARABLE(1:2)
+           MOVE REG-FECHA(3:2) TO WS-REG-COMPARABLE(3:2)
+           MOVE REG-FECHA(1:2) TO WS-REG-COMPARABLE(5:2)
+           IF WS-REG-COMPARABLE >= WS-HOY-COMPARABLE
+               AND NOT (WS-REG-COMPARABLE = WS-HOY-COMPARABLE
+                        AND REG-HORA <= WS-HOY-HORA)
+               IF REG-FECHA NOT = WS-FECHA-ANT
+                   MOVE REG-FECHA TO WS-FECHA-ANT
+                   MOVE ZEROS TO WS-RACHA
+               END-IF
+               IF REG-ESTADO = SPACES
+                   PERFORM 1000-3-2-3-ACUMULAR-RACHA
+               ELSE
+                   MOVE ZEROS TO WS-RACHA
+               END-IF
+           END-IF.
+
+       1000-3-2-3-ACUMULAR-RACHA.
+           IF WS-RACHA = ZEROS
+               MOVE REG-FECHA TO WS-RACHA-FECHA
+               MOVE REG-HORA  TO WS-RACHA-HORA
+           END-IF
+           ADD 1 TO WS-RACHA
+           IF WS-RACHA >= WS-DURACION
+               MOVE WS-RACHA-FECHA TO WS-RES-FECHA
+               MOVE WS-RACHA-HORA  TO WS-RES-HORA
+               MOVE 'S' TO WS-ENCONTRO
+           END-IF.
+
+       999-SOLICITAR-DURACION.
+           PERFORM 999-ENCABEZADO-PAN
+           DISPLAY 'DURACION DEL SERVICIO EN HORAS (1/15)'
+                                                    LINE 06 POSITION 20
+                   'HORAS) '                        LINE 07 POSITION 10
+           MOVE ZEROS TO WS-DURACION
+           PERFORM UNTIL WS-DURACION > 0 AND < 16
+               ACCEPT WS-DURACION                  LINE 07 POSITION 18
+           END-PERFORM.
+
        999-SOLICITAR-HORA.
            PERFORM 999-ENCABEZADO-PAN
            DISPLAY 'SELLECCIONE LA HORA (06/20)'    LINE 06 POSITION 34
