@@ -0,0 +1,11 @@
+      ******************************************************************
+      * NOCODIVI - Parametros de enlace para NO6CDIVI (consulta del
+      * valor de una divisa). Compartido por NO6CDIVI, que la declara
+      * en su LINKAGE SECTION, y por todo programa que haga CALL a
+      * NO6CDIVI, para que ambos lados del CALL usen el mismo layout.
+      ******************************************************************
+       01  NOCODIVI.
+           05 CDIVI-E-OPERA           PIC X(01).
+           05 CDIVI-E-DIVISA          PIC X(03).
+           05 CDIVI-R-CODRETO         PIC X(02).
+           05 CDIVI-S-VALDIVI         PIC 9(05)V99.
