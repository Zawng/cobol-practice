@@ -0,0 +1,10 @@
+      ******************************************************************
+      * TASASDIV - Registro de la tasa representativa del mercado (TRM)
+      * de una divisa, compartido por NO6CDIVI (que calcula el valor de
+      * compra/venta) y por NO1CMONY (que arma la lista de divisas del
+      * menu y de los reportes de cierre) contra el mismo archivo.
+      ******************************************************************
+       01  REG-TASASDIV.
+           02 RTAS-CODIGO            PIC X(03).
+           02 RTAS-NOMBRE            PIC X(15).
+           02 RTAS-VALOR             PIC 9(05)V99.
