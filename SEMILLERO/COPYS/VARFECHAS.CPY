@@ -0,0 +1,21 @@
+      ******************************************************************
+      * WS-FECHAS - Parametros de enlace para NO6CFECH (fecha/hora del
+      * sistema en varios formatos). Compartido por NO6CFECH, que la
+      * declara en su LINKAGE SECTION, y por todo programa que haga
+      * CALL a NO6CFECH, para que ambos lados del CALL usen el mismo
+      * layout.
+      ******************************************************************
+       01  WS-FECHAS.
+           05 WS-FORMATO              PIC 9(01).
+           05 WS-RETORNO-FECHA        PIC X(02).
+           05 WS-FORMATO-FECHA        PIC X(11).
+           05 WS-FORMATO-HORA         PIC X(08).
+      * FORMATO 9: NOMBRE DEL DIA DE LA SEMANA + FECHA (EJ. 'LUNES
+      * 09/AGO/2026'), DEMASIADO LARGO PARA WS-FORMATO-FECHA
+           05 WS-FORMATO-FECHA-DIA    PIC X(21).
+      * FECHA BASE (AAAAMMDD) SOBRE LA QUE SE CALCULA EL FORMATO; SI
+      * VIENE EN CEROS SE USA LA FECHA DEL SISTEMA
+           05 WS-FECHA-BASE           PIC 9(08) VALUE ZEROS.
+      * DIAS A SUMAR (O RESTAR, SI ES NEGATIVO) A LA FECHA BASE ANTES
+      * DE FORMATEARLA
+           05 WS-DIAS-OFFSET          PIC S9(05) VALUE ZEROS.
