@@ -0,0 +1,15 @@
+      ******************************************************************
+      * TRANSDIV - Registro de una transaccion de la casa de cambio
+      * (fecha, hora, operacion, divisa, forma de pago, cantidad y
+      * valor), compartido por NO1CMONY (que lo graba), NO7CRESU (que
+      * lo lee para la posicion neta del dia) y NO6CDILO (que lo lee
+      * para revaluar un lote completo contra la TRM del dia).
+      ******************************************************************
+       01  REG-TRANSDIV.
+           02 RTRA-FECHA             PIC X(11).
+           02 RTRA-HORA              PIC X(08).
+           02 RTRA-OPERA             PIC X(01).
+           02 RTRA-DIVISA            PIC X(03).
+           02 RTRA-FORMA-PAGO        PIC 9(01).
+           02 RTRA-CANTIDAD          PIC 9(07).
+           02 RTRA-VALOR             PIC 9(12)V99.
