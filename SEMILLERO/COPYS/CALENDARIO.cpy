@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CALENDARIO - Registro de un cupo del calendario de la parroquia
+      * (fecha DDMMAA, hora e indicador de estado), compartido por el
+      * generador/administrador del calendario y por los programas que
+      * reservan cupos contra el mismo archivo.
+      ******************************************************************
+       01  REG-CALENDARIO.
+           02 REG-FECHA             PIC 9(06).
+           02 REG-HORA              PIC 9(02).
+           02 REG-ESTADO            PIC A(01).
