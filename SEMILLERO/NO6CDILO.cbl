@@ -0,0 +1,140 @@
+      *----------------------------------------------------------------*
+      *                           IDENTIFICATION                       *
+      * OBJETIVO: REVALUAR EN UN SOLO LOTE TODAS LAS TRANSACCIONES
+      * GRABADAS EN TRANSDIV CONTRA LA TRM DEL DIA, LLAMANDO A
+      * NO6CDIVI UNA VEZ POR CADA LINEA EN LUGAR DE OBLIGAR AL
+      * LLAMADOR A HACERLO UNA POR UNA. EL RESULTADO QUEDA EN UN
+      * NUEVO ARCHIVO REVALUADAS (MISMOS DATOS DE TRANSDIV MAS EL
+      * VALOR REVALUADO Y LA DIFERENCIA CONTRA EL VALOR ORIGINAL).
+      *----------------------------------------------------------------*
+       ID DIVISION.
+       PROGRAM-ID.                       NO6CDILO.
+       AUTHOR.                           NOVATEC SOLUTIONS (EDWIN PAEZ).
+       INSTALLATION.                     BBVA.
+       DATE-WRITTEN.                     09-AGO-26.
+
+      *----------------------------------------------------------------*
+      *                           ENVIRONMENT                          *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * LIBRO DE TRANSACCIONES A REVALUAR
+           SELECT TRANSDIV ASSIGN TO './FILES/MONEY/TRANSDIV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-TRANSDIV.
+      * SALIDA: UNA LINEA REVALUADA POR CADA TRANSACCION DE ENTRADA
+           SELECT REVALUADAS ASSIGN TO './FILES/MONEY/REVALUADAS'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-REVALUADAS.
+
+      *----------------------------------------------------------------*
+      *                           DATA                                 *
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSDIV LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       COPY './COPYS/TRANSDIV.cpy'.
+
+       FD  REVALUADAS LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REVALUADA.
+           02 RREV-FECHA             PIC X(11).
+           02 RREV-HORA              PIC X(08).
+           02 RREV-OPERA             PIC X(01).
+           02 RREV-DIVISA            PIC X(03).
+           02 RREV-FORMA-PAGO        PIC 9(01).
+           02 RREV-CANTIDAD          PIC 9(07).
+           02 RREV-VALOR-ORIGINAL    PIC 9(12)V99.
+           02 RREV-VALOR-REVALUADO   PIC 9(12)V99.
+           02 RREV-DIFERENCIA        PIC S9(12)V99.
+           02 RREV-CODRETO           PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ESTADO-TRANSDIV        PIC X(02) VALUE SPACES.
+       01  WS-ESTADO-REVALUADAS      PIC X(02) VALUE SPACES.
+       01  SW-FDA-TRANSDIV           PIC 9 VALUE ZEROS.
+
+       01  WS-TOT-LEIDAS             PIC 9(07) VALUE ZEROS.
+       01  WS-TOT-REVALUADAS         PIC 9(07) VALUE ZEROS.
+       01  WS-TOT-RECHAZADAS         PIC 9(07) VALUE ZEROS.
+
+       01  RUT-NO6CDIVI              PIC X(08) VALUE
+                                     'NO6CDIVI'.
+
+       COPY './COPYS/NOCODIVI.CPY'.
+
+      *----------------------------------------------------------------*
+      *                           PROCEDURE                            *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-ABRIR-ARCHIVOS
+           MOVE 0 TO SW-FDA-TRANSDIV
+           PERFORM 2000-LEER-TRANSACCION UNTIL SW-FDA-TRANSDIV = 1
+           PERFORM 9000-CERRAR-ARCHIVOS
+           DISPLAY 'LEIDAS: '       WS-TOT-LEIDAS
+           DISPLAY 'REVALUADAS: '   WS-TOT-REVALUADAS
+           DISPLAY 'RECHAZADAS: '   WS-TOT-RECHAZADAS
+           STOP RUN.
+
+       1000-ABRIR-ARCHIVOS.
+           OPEN INPUT TRANSDIV
+           IF WS-ESTADO-TRANSDIV NOT = '00'
+               DISPLAY 'ERROR ABRIENDO TRANSDIV: '
+                       WS-ESTADO-TRANSDIV
+               MOVE 1 TO SW-FDA-TRANSDIV
+           ELSE
+               OPEN OUTPUT REVALUADAS
+               IF WS-ESTADO-REVALUADAS NOT = '00'
+                   DISPLAY 'ERROR ABRIENDO REVALUADAS: '
+                           WS-ESTADO-REVALUADAS
+                   CLOSE TRANSDIV
+                   MOVE 1 TO SW-FDA-TRANSDIV
+               END-IF
+           END-IF.
+
+       2000-LEER-TRANSACCION.
+           READ TRANSDIV
+               AT END MOVE 1 TO SW-FDA-TRANSDIV
+               NOT AT END PERFORM 2010-REVALUAR-TRANSACCION
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * LLAMA A NO6CDIVI CON LA MISMA OPERACION/DIVISA DE LA LINEA Y
+      * ESCRIBE EL RESULTADO, CONSERVANDO LOS DATOS ORIGINALES
+      *----------------------------------------------------------------*
+       2010-REVALUAR-TRANSACCION.
+           ADD 1 TO WS-TOT-LEIDAS
+           INITIALIZE NOCODIVI
+           MOVE RTRA-OPERA          TO CDIVI-E-OPERA
+           MOVE RTRA-DIVISA         TO CDIVI-E-DIVISA
+           CALL RUT-NO6CDIVI USING NOCODIVI
+           MOVE RTRA-FECHA          TO RREV-FECHA
+           MOVE RTRA-HORA           TO RREV-HORA
+           MOVE RTRA-OPERA          TO RREV-OPERA
+           MOVE RTRA-DIVISA         TO RREV-DIVISA
+           MOVE RTRA-FORMA-PAGO     TO RREV-FORMA-PAGO
+           MOVE RTRA-CANTIDAD       TO RREV-CANTIDAD
+           MOVE RTRA-VALOR          TO RREV-VALOR-ORIGINAL
+           MOVE CDIVI-R-CODRETO     TO RREV-CODRETO
+           IF CDIVI-R-CODRETO = '00'
+               ADD 1 TO WS-TOT-REVALUADAS
+               COMPUTE RREV-VALOR-REVALUADO =
+                       CDIVI-S-VALDIVI * RTRA-CANTIDAD
+               COMPUTE RREV-DIFERENCIA =
+                       RREV-VALOR-REVALUADO - RREV-VALOR-ORIGINAL
+           ELSE
+               ADD 1 TO WS-TOT-RECHAZADAS
+               MOVE ZEROS TO RREV-VALOR-REVALUADO RREV-DIFERENCIA
+           END-IF
+           WRITE REG-REVALUADA.
+
+       9000-CERRAR-ARCHIVOS.
+           CLOSE TRANSDIV
+           CLOSE REVALUADAS.
+
+       END PROGRAM NO6CDILO.
