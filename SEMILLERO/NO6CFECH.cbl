@@ -11,8 +11,15 @@
       * 6) DD/MM/AAAA                                                  *
       * 7) DD/JUL/AAAA (MES EN LETRAS (3))                             *
       * 8) DD-JUL-AAAA (MES EN LETRAS (3))                             *
-      * FORMATO HORA:                                                  *
-      * 9) DD-JUL-AAAA (MES EN LETRAS (3))                             *
+      * 9) LUNES DD/JUL/AAAA (DIA DE LA SEMANA EN LETRAS, DEVUELTO EN  *
+      *    WS-FORMATO-FECHA-DIA)                                       *
+      *----------------------------------------------------------------*
+      * WS-FECHA-BASE/WS-DIAS-OFFSET: SI SE INFORMA UNA FECHA BASE SE  *
+      * FORMATEA ESA FECHA EN LUGAR DE LA DEL SISTEMA, Y SI ADEMAS SE  *
+      * INFORMA UN NUMERO DE DIAS (POSITIVO O NEGATIVO) ESE NUMERO SE  *
+      * SUMA A LA FECHA BASE (O A LA DEL SISTEMA, SI NO SE DIO BASE)   *
+      * ANTES DE FORMATEAR. DEJAR AMBOS EN CERO EQUIVALE AL COMPORTA-  *
+      * MIENTO ORIGINAL DE REFORMATEAR SOLO LA FECHA DE HOY.           *
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -40,14 +47,19 @@
       *----------------------------------------------------------------*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      * OBTENER FECHAS Y HORAS ACTUALES 
-       01  WS-FECHA-ACT               PIC 9(06) VALUE ZEROS.    
+      * OBTENER FECHAS Y HORAS ACTUALES, YA CON EL SIGLO INCLUIDO
+      * (AAAAMMDD), PARA NO DEPENDER DE UN LITERAL '20' FIJO
+       01  WS-FECHA-ACT               PIC 9(08) VALUE ZEROS.
        01  WS-HORA-ACT                PIC 9(08) VALUE ZEROS.
 
+      * USADOS PARA SUMAR/RESTAR DIAS A LA FECHA BASE
+       01  WS-JULIANO                 PIC 9(07) VALUE ZEROS.
+       01  WS-DOW                     PIC 9(01) VALUE ZEROS.
+
       * SWITCH PARA VALIDAR SI LAS ENTRADAS SON CORRECTAS
        01  WS-CORRECTO               PIC X VALUE 'N'.
            88 SW-INCORRECTO          VALUE 'N'.
-           88 SW-CORRECTO            VALUE 'S'.   
+           88 SW-CORRECTO            VALUE 'S'.
 
       * FORMATOS:
       * 1) HORA DEL SISTEMA:
@@ -61,7 +73,7 @@
       * TABLA MESES
        01  WS-M                      PIC 99 VALUE ZEROS.
        01  WS-TABLA-MESES.
-           02 WS-LISTA-MESES. 
+           02 WS-LISTA-MESES.
               05 FILLER              PIC X(03) VALUE 'ENE'.
               05 FILLER              PIC X(03) VALUE 'FEB'.
               05 FILLER              PIC X(03) VALUE 'MAR'.
@@ -77,6 +89,22 @@
            02 WS-MESES               REDEFINES WS-LISTA-MESES.
               05 MES                 OCCURS 12 TIMES PIC X(03).
 
+      * TABLA DIAS DE LA SEMANA, EN EL MISMO ESTILO DE WS-TABLA-MESES.
+      * FUNCTION INTEGER-OF-DATE DEVUELVE UN DIA JULIANO QUE CAE EN
+      * LUNES CUANDO (JULIANO MOD 7) = 1, ASI QUE LA TABLA EMPIEZA EN
+      * DOMINGO PARA QUE EL RESIDUO INDIQUE DIRECTAMENTE LA POSICION
+       01  WS-TABLA-DIAS.
+           02 WS-LISTA-DIAS.
+              05 FILLER              PIC X(09) VALUE 'DOMINGO'.
+              05 FILLER              PIC X(09) VALUE 'LUNES'.
+              05 FILLER              PIC X(09) VALUE 'MARTES'.
+              05 FILLER              PIC X(09) VALUE 'MIERCOLES'.
+              05 FILLER              PIC X(09) VALUE 'JUEVES'.
+              05 FILLER              PIC X(09) VALUE 'VIERNES'.
+              05 FILLER              PIC X(09) VALUE 'SABADO'.
+           02 WS-DIAS                REDEFINES WS-LISTA-DIAS.
+              05 NOM-DIA             OCCURS 7 TIMES PIC X(09).
+
        LINKAGE SECTION.
        COPY './COPYS/VARFECHAS.CPY'.
 
@@ -87,12 +115,13 @@
        INICIO.
            PERFORM 01-VALIDA-PARAMETROS-ENTRADA
            IF SW-CORRECTO
+               PERFORM 01-1-OBTENER-FECHA
                PERFORM 02-HALLAR-FORMATO
-           END-IF 
+           END-IF
            EXIT PROGRAM.
 
        01-VALIDA-PARAMETROS-ENTRADA.
-           IF WS-FORMATO > 0 AND < 9 THEN
+           IF WS-FORMATO > 0 AND < 10 THEN
                PERFORM 999-HORAS
                SET SW-CORRECTO TO TRUE
            ELSE
@@ -100,6 +129,23 @@
                SET SW-INCORRECTO TO TRUE
            END-IF.
 
+      * HALLA LA FECHA A FORMATEAR: LA DEL SISTEMA, O LA FECHA BASE
+      * RECIBIDA DEL LLAMADOR, DESPLAZADA POR WS-DIAS-OFFSET DIAS SI
+      * ESTE VIENE INFORMADO
+       01-1-OBTENER-FECHA.
+           IF WS-FECHA-BASE = ZEROS
+               ACCEPT WS-FECHA-ACT        FROM DATE YYYYMMDD
+           ELSE
+               MOVE WS-FECHA-BASE         TO WS-FECHA-ACT
+           END-IF
+           IF WS-DIAS-OFFSET NOT = ZEROS
+               COMPUTE WS-JULIANO =
+                       FUNCTION INTEGER-OF-DATE(WS-FECHA-ACT)
+               COMPUTE WS-JULIANO = WS-JULIANO + WS-DIAS-OFFSET
+               COMPUTE WS-FECHA-ACT =
+                       FUNCTION DATE-OF-INTEGER(WS-JULIANO)
+           END-IF.
+
        02-HALLAR-FORMATO.
            EVALUATE WS-FORMATO
              WHEN 1 PERFORM 02-01-FORMATO
@@ -110,74 +156,77 @@
              WHEN 6 PERFORM 02-06-FORMATO
              WHEN 7
              WHEN 8 PERFORM 02-07-FORMATO
+             WHEN 9 PERFORM 02-08-FORMATO
            END-EVALUATE
            MOVE '00' TO WS-RETORNO-FECHA.
 
       * 1) DDMMAA:
        02-01-FORMATO.
-           ACCEPT WS-FECHA-ACT           FROM DATE
-           MOVE WS-FECHA-ACT(1:2)        TO WS-FORMATO-FECHA(5:2)
-           MOVE WS-FECHA-ACT(3:2)        TO WS-FORMATO-FECHA(3:2)
-           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(1:2).
+           MOVE WS-FECHA-ACT(7:2)        TO WS-FORMATO-FECHA(1:2)
+           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(3:2)
+           MOVE WS-FECHA-ACT(3:2)        TO WS-FORMATO-FECHA(5:2).
 
-      * DATE: AAMMDD
+      * 2) DDMMAAAA
        02-02-FORMATO.
-           ACCEPT WS-FECHA-ACT           FROM DATE
-           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(1:2)
-           MOVE WS-FECHA-ACT(3:2)        TO WS-FORMATO-FECHA(3:2)
-           MOVE 20                       TO WS-FORMATO-FECHA(5:2)
-           MOVE WS-FECHA-ACT(1:2)        TO WS-FORMATO-FECHA(7:2).
+           MOVE WS-FECHA-ACT(7:2)        TO WS-FORMATO-FECHA(1:2)
+           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(3:2)
+           MOVE WS-FECHA-ACT(1:4)        TO WS-FORMATO-FECHA(5:4).
 
        02-03-FORMATO.
-           ACCEPT WS-FECHA-ACT           FROM DATE
-           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(1:2)
+           MOVE WS-FECHA-ACT(7:2)        TO WS-FORMATO-FECHA(1:2)
            MOVE '-'                      TO WS-FORMATO-FECHA(3:1)
-           MOVE WS-FECHA-ACT(3:2)        TO WS-FORMATO-FECHA(4:2)
+           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(4:2)
            MOVE '-'                      TO WS-FORMATO-FECHA(6:1)
-           MOVE WS-FECHA-ACT(1:2)        TO WS-FORMATO-FECHA(7:2).
+           MOVE WS-FECHA-ACT(3:2)        TO WS-FORMATO-FECHA(7:2).
 
        02-04-FORMATO.
-           ACCEPT WS-FECHA-ACT           FROM DATE
-           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(1:2)
+           MOVE WS-FECHA-ACT(7:2)        TO WS-FORMATO-FECHA(1:2)
            MOVE '-'                      TO WS-FORMATO-FECHA(3:1)
-           MOVE WS-FECHA-ACT(3:2)        TO WS-FORMATO-FECHA(4:2)
+           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(4:2)
            MOVE '-'                      TO WS-FORMATO-FECHA(6:1)
-           MOVE 20                       TO WS-FORMATO-FECHA(7:2)
-           MOVE WS-FECHA-ACT(1:2)        TO WS-FORMATO-FECHA(9:2).
+           MOVE WS-FECHA-ACT(1:4)        TO WS-FORMATO-FECHA(7:4).
 
        02-05-FORMATO.
-           ACCEPT WS-FECHA-ACT           FROM DATE
-           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(1:2)
+           MOVE WS-FECHA-ACT(7:2)        TO WS-FORMATO-FECHA(1:2)
            MOVE '/'                      TO WS-FORMATO-FECHA(3:1)
-           MOVE WS-FECHA-ACT(3:2)        TO WS-FORMATO-FECHA(4:2)
+           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(4:2)
            MOVE '/'                      TO WS-FORMATO-FECHA(6:1)
-           MOVE WS-FECHA-ACT(1:2)        TO WS-FORMATO-FECHA(7:2).
+           MOVE WS-FECHA-ACT(3:2)        TO WS-FORMATO-FECHA(7:2).
 
        02-06-FORMATO.
-           ACCEPT WS-FECHA-ACT           FROM DATE
-           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(1:2)
+           MOVE WS-FECHA-ACT(7:2)        TO WS-FORMATO-FECHA(1:2)
            MOVE '/'                      TO WS-FORMATO-FECHA(3:1)
-           MOVE WS-FECHA-ACT(3:2)        TO WS-FORMATO-FECHA(4:2)
+           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(4:2)
            MOVE '/'                      TO WS-FORMATO-FECHA(6:1)
-           MOVE 20                       TO WS-FORMATO-FECHA(7:2)
-           MOVE WS-FECHA-ACT(1:2)        TO WS-FORMATO-FECHA(9:2).
+           MOVE WS-FECHA-ACT(1:4)        TO WS-FORMATO-FECHA(7:4).
 
        02-07-FORMATO.
-           ACCEPT WS-FECHA-ACT           FROM DATE
-           MOVE WS-FECHA-ACT(3:2)        TO WS-M
-           MOVE WS-FECHA-ACT(5:2)        TO WS-FORMATO-FECHA(1:2)
+           MOVE WS-FECHA-ACT(5:2)        TO WS-M
+           MOVE WS-FECHA-ACT(7:2)        TO WS-FORMATO-FECHA(1:2)
            IF WS-FORMATO = 7 THEN
               MOVE '/'                   TO WS-FORMATO-FECHA(3:1)
               MOVE '/'                   TO WS-FORMATO-FECHA(7:1)
-           ELSE 
+           ELSE
               IF WS-FORMATO = 8 THEN
                 MOVE '-'                 TO WS-FORMATO-FECHA(3:1)
                 MOVE '-'                 TO WS-FORMATO-FECHA(7:1)
               END-IF
            END-IF
-           MOVE MES(WS-M)                TO WS-FORMATO-FECHA(4:3)       
-           MOVE 20                       TO WS-FORMATO-FECHA(8:2)
-           MOVE WS-FECHA-ACT(1:2)        TO WS-FORMATO-FECHA(10:2).
+           MOVE MES(WS-M)                TO WS-FORMATO-FECHA(4:3)
+           MOVE WS-FECHA-ACT(1:4)        TO WS-FORMATO-FECHA(8:4).
+
+      * 9) NOMBRE DEL DIA + DD/MES/AAAA, EN WS-FORMATO-FECHA-DIA
+       02-08-FORMATO.
+           COMPUTE WS-JULIANO = FUNCTION INTEGER-OF-DATE(WS-FECHA-ACT)
+           COMPUTE WS-DOW = FUNCTION MOD(WS-JULIANO, 7) + 1
+           MOVE WS-FECHA-ACT(5:2)         TO WS-M
+           MOVE NOM-DIA(WS-DOW)           TO WS-FORMATO-FECHA-DIA(1:9)
+           MOVE SPACE                     TO WS-FORMATO-FECHA-DIA(10:1)
+           MOVE WS-FECHA-ACT(7:2)         TO WS-FORMATO-FECHA-DIA(11:2)
+           MOVE '/'                       TO WS-FORMATO-FECHA-DIA(13:1)
+           MOVE MES(WS-M)                 TO WS-FORMATO-FECHA-DIA(14:3)
+           MOVE '/'                       TO WS-FORMATO-FECHA-DIA(17:1)
+           MOVE WS-FECHA-ACT(1:4)    TO WS-FORMATO-FECHA-DIA(18:4).
 
        999-HORAS.
            ACCEPT WS-HORA-ACT            FROM TIME
