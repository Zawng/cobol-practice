@@ -0,0 +1,380 @@
+      *----------------------------------------------------------------*
+      *                           IDENTIFICATION                       *
+      * OBJETIVO: RESUMEN DIARIO DE OPERACIONES - LEE LOS ARCHIVOS DE
+      * CADA SISTEMA (EMPLEADOS, SERVICIOS DE LA PARROQUIA, CALENDARIO
+      * DE CUPOS Y TRANSACCIONES DE LA CASA DE CAMBIO) Y ARMA UN UNICO
+      * REPORTE DE UNA PAGINA CON EL ESTADO DEL DIA, PARA QUE EL
+      * SUPERVISOR DE TURNO NO TENGA QUE ABRIR CADA PROGRAMA POR
+      * SEPARADO PARA SABER COMO VA EL DIA.
+      *----------------------------------------------------------------*
+       ID DIVISION.
+       PROGRAM-ID.                       NO7CRESU.
+       AUTHOR.                           NOVATEC SOLUTIONS (EDWIN PAEZ).
+       INSTALLATION.                     PARROQUIA SAN MIGUEL.
+       DATE-WRITTEN.                     09-AGO-26.
+
+      *----------------------------------------------------------------*
+      *                           ENVIRONMENT                          *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * MAESTRO DE EMPLEADOS
+           SELECT OPTIONAL EMPLEADOS
+           ASSIGN TO '../COBOL/GENERADOS/EMPLEADOS.data'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-EMP.
+      * SERVICIOS DE LA PARROQUIA
+           SELECT OPTIONAL SERVICIO
+           ASSIGN TO './FILES/SANMIGUEL/SANMSERV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-SER.
+      * CUPOS DEL CALENDARIO
+           SELECT OPTIONAL DATOSCAL
+           ASSIGN TO './FILES/CALENDARIO/DATOSCAL'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-CAL.
+      * LIBRO DE TRANSACCIONES DE LA CASA DE CAMBIO
+           SELECT OPTIONAL TRANSDIV ASSIGN TO './FILES/MONEY/TRANSDIV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-TRA.
+      * DIGESTO IMPRESO DEL DIA
+           SELECT IMPRESOR ASSIGN TO './FILES/RESUMEN/RESUMEN'
+           FILE STATUS IS WS-ESTADO-IMP.
+
+      *----------------------------------------------------------------*
+      *                           DATA                                 *
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS.
+       COPY '../COPYS/EMPLEADOS.cpy'.
+
+       FD  SERVICIO LABEL RECORD STANDARD
+           RECORDING MODE IS FIXED
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-SERVICIO.
+           02 ASER-NUM-SERVICIO    PIC 9(04).
+           02 ASER-COD-SERVICIO    PIC 9(01).
+           02 ASER-FECHA           PIC X(10).
+           02 ASER-HORA            PIC X(05).
+           02 ASER-NOMBRE          PIC X(20).
+           02 ASER-TELEFONO        PIC 9(10).
+           02 ASER-AGREGADOS       PIC A(01).
+           02 ASER-VALOR           PIC 9(07).
+           02 ASER-ESTADO          PIC A(01).
+
+       FD  DATOSCAL LABEL RECORD STANDARD
+           RECORDING MODE IS FIXED
+           BLOCK CONTAINS 0 RECORDS.
+       COPY './COPYS/CALENDARIO.cpy'.
+
+       FD  TRANSDIV LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       COPY './COPYS/TRANSDIV.cpy'.
+
+       FD  IMPRESOR LABEL RECORD OMITTED
+           RECORDING MODE IS FIXED
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-IMPRESOR            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ESTADO-EMP           PIC X(02) VALUE SPACES.
+       01  WS-ESTADO-SER           PIC X(02) VALUE SPACES.
+       01  WS-ESTADO-CAL           PIC X(02) VALUE SPACES.
+       01  WS-ESTADO-TRA           PIC X(02) VALUE SPACES.
+       01  WS-ESTADO-IMP           PIC X(02) VALUE SPACES.
+
+       01  SW-FDA-EMP              PIC 9 VALUE ZEROS.
+       01  SW-FDA-SER              PIC 9 VALUE ZEROS.
+       01  SW-FDA-CAL              PIC 9 VALUE ZEROS.
+       01  SW-FDA-TRA              PIC 9 VALUE ZEROS.
+
+       01  WS-FEC-SIS              PIC 9(06) VALUE ZEROS.
+       01  WS-HOR-SIS              PIC 9(08) VALUE ZEROS.
+       01  WS-HOY-DDMMAA.
+           02 WS-HOY-DIA           PIC 9(02) VALUE ZEROS.
+           02 WS-HOY-MES           PIC 9(02) VALUE ZEROS.
+           02 WS-HOY-ANO           PIC 9(02) VALUE ZEROS.
+       01  WS-FEC-EDI.
+           02 WS-FEC-EDI-DIA       PIC 9(02) VALUE ZEROS.
+           02 FILLER               PIC X VALUE '/'.
+           02 WS-FEC-EDI-MES       PIC 9(02) VALUE ZEROS.
+           02 FILLER               PIC X VALUE '/'.
+           02 WS-FEC-EDI-ANO       PIC 9(02) VALUE ZEROS.
+
+      * CONTADORES - EMPLEADOS
+       01  WS-TOT-EMPLEADOS        PIC 9(06) VALUE ZEROS.
+
+      * CONTADORES - SERVICIOS DE HOY
+       01  WS-SER-PENDIENTES       PIC 9(04) VALUE ZEROS.
+       01  WS-SER-REALIZADOS       PIC 9(04) VALUE ZEROS.
+       01  WS-SER-CANCELADOS       PIC 9(04) VALUE ZEROS.
+
+      * CONTADORES - CUPOS DE CALENDARIO DE HOY
+       01  WS-CUPOS-OCUPADOS       PIC 9(04) VALUE ZEROS.
+       01  WS-CUPOS-LIBRES         PIC 9(04) VALUE ZEROS.
+       01  WS-CUPOS-INHABILITADOS  PIC 9(04) VALUE ZEROS.
+
+      * POSICION NETA DE LA CASA DE CAMBIO DE HOY, POR DIVISA
+       01  WS-NUM-DIVI-NETA        PIC 9(02) VALUE ZEROS.
+       01  TABLA-NETA.
+           02 TAB-NETA OCCURS 1 TO 20 TIMES
+                       DEPENDING ON WS-NUM-DIVI-NETA
+                       INDEXED BY IX-NETA.
+              03 TAB-NETA-DIVISA   PIC X(03) VALUE SPACES.
+              03 TAB-NETA-CANTIDAD PIC S9(09) VALUE ZEROS.
+       01  WS-SUB                  PIC 9(02) VALUE ZEROS.
+       01  SW-ENCONTRO             PIC 9 VALUE ZEROS.
+
+       01  WS-MASCARA              PIC $$$$,$$9 VALUE ZEROS.
+       01  WS-MASCARA-NETA         PIC -$$$,$$$,$$9 VALUE ZEROS.
+
+      * ENCABEZADO DEL DIGESTO
+       01  REG-RES-ENC-01.
+           02 FILLER               PIC X(20) VALUE SPACES.
+           02 FILLER               PIC X(30) VALUE
+              'RESUMEN DIARIO DE OPERACIONES'.
+       01  REG-RES-ENC-02.
+           02 FILLER               PIC X(09) VALUE 'FECHA:   '.
+           02 RRES-01-FEC-SIS      PIC X(08) VALUE SPACES.
+           02 FILLER               PIC X(10) VALUE SPACES.
+           02 FILLER               PIC X(06) VALUE 'HORA: '.
+           02 RRES-01-HOR-SIS      PIC X(08) VALUE SPACES.
+       01  REG-RES-LINEA.
+           02 FILLER               PIC X(80) VALUE ALL '-'.
+       01  REG-RES-DET.
+           02 RRES-DET-ETIQUETA    PIC X(40) VALUE SPACES.
+           02 RRES-DET-VALOR       PIC X(20) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *                           PROCEDURE                            *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-CONTAR-EMPLEADOS
+           PERFORM 3000-CONTAR-SERVICIOS-HOY
+           PERFORM 4000-CONTAR-CUPOS-HOY
+           PERFORM 5000-NETA-CASA-DE-CAMBIO-HOY
+           PERFORM 6000-IMPRIMIR-DIGESTO
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           ACCEPT WS-FEC-SIS       FROM DATE
+           MOVE WS-FEC-SIS(5:2)    TO WS-HOY-DIA WS-FEC-EDI-DIA
+           MOVE WS-FEC-SIS(3:2)    TO WS-HOY-MES WS-FEC-EDI-MES
+           MOVE WS-FEC-SIS(1:2)    TO WS-HOY-ANO WS-FEC-EDI-ANO
+           ACCEPT WS-HOR-SIS       FROM TIME.
+
+      *----------------------------------------------------------------*
+      * EMPLEADOS EN NOMINA (MAESTRO COMPLETO, NO SOLO LOS DE HOY)
+      *----------------------------------------------------------------*
+       2000-CONTAR-EMPLEADOS.
+           MOVE ZEROS TO WS-TOT-EMPLEADOS
+           MOVE 0 TO SW-FDA-EMP
+           OPEN INPUT EMPLEADOS
+           IF WS-ESTADO-EMP = '00'
+               PERFORM 2010-LEER-EMPLEADO UNTIL SW-FDA-EMP = 1
+               CLOSE EMPLEADOS
+           END-IF.
+
+       2010-LEER-EMPLEADO.
+           READ EMPLEADOS
+               AT END MOVE 1 TO SW-FDA-EMP
+               NOT AT END ADD 1 TO WS-TOT-EMPLEADOS
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * SERVICIOS DE LA PARROQUIA CON FECHA DE HOY, POR ESTADO
+      *----------------------------------------------------------------*
+       3000-CONTAR-SERVICIOS-HOY.
+           MOVE ZEROS TO WS-SER-PENDIENTES WS-SER-REALIZADOS
+                         WS-SER-CANCELADOS
+           MOVE 0 TO SW-FDA-SER
+           OPEN INPUT SERVICIO
+           IF WS-ESTADO-SER = '00'
+               PERFORM 3010-LEER-SERVICIO UNTIL SW-FDA-SER = 1
+               CLOSE SERVICIO
+           END-IF.
+
+       3010-LEER-SERVICIO.
+           READ SERVICIO
+               AT END MOVE 1 TO SW-FDA-SER
+               NOT AT END PERFORM 3011-ACUMULAR-SERVICIO
+           END-READ.
+
+       3011-ACUMULAR-SERVICIO.
+           IF ASER-FECHA(1:2) = WS-HOY-DIA
+              AND ASER-FECHA(4:2) = WS-HOY-MES
+              AND ASER-FECHA(9:2) = WS-HOY-ANO
+               EVALUATE TRUE
+                   WHEN ASER-ESTADO = 'P' ADD 1 TO WS-SER-PENDIENTES
+                   WHEN ASER-ESTADO = 'R' ADD 1 TO WS-SER-REALIZADOS
+                   WHEN ASER-ESTADO = 'C' ADD 1 TO WS-SER-CANCELADOS
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CUPOS DEL CALENDARIO DE HOY: OCUPADOS VS LIBRES VS INHABILITADOS
+      *----------------------------------------------------------------*
+       4000-CONTAR-CUPOS-HOY.
+           MOVE ZEROS TO WS-CUPOS-OCUPADOS WS-CUPOS-LIBRES
+                         WS-CUPOS-INHABILITADOS
+           MOVE 0 TO SW-FDA-CAL
+           OPEN INPUT DATOSCAL
+           IF WS-ESTADO-CAL = '00'
+               PERFORM 4010-LEER-CUPO UNTIL SW-FDA-CAL = 1
+               CLOSE DATOSCAL
+           END-IF.
+
+       4010-LEER-CUPO.
+           READ DATOSCAL
+               AT END MOVE 1 TO SW-FDA-CAL
+               NOT AT END PERFORM 4011-ACUMULAR-CUPO
+           END-READ.
+
+       4011-ACUMULAR-CUPO.
+           IF REG-FECHA(1:2) = WS-HOY-DIA
+              AND REG-FECHA(3:2) = WS-HOY-MES
+              AND REG-FECHA(5:2) = WS-HOY-ANO
+               EVALUATE TRUE
+                   WHEN REG-ESTADO = 'O' ADD 1 TO WS-CUPOS-OCUPADOS
+                   WHEN REG-ESTADO = 'I' ADD 1 TO WS-CUPOS-INHABILITADOS
+                   WHEN OTHER             ADD 1 TO WS-CUPOS-LIBRES
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * POSICION NETA DE LA CASA DE CAMBIO POR DIVISA (COMPRAS - VENTAS
+      * DEL LIBRO DE TRANSACCIONES, SOLO LAS DE HOY)
+      *----------------------------------------------------------------*
+       5000-NETA-CASA-DE-CAMBIO-HOY.
+           MOVE ZEROS TO WS-NUM-DIVI-NETA
+           MOVE 0 TO SW-FDA-TRA
+           OPEN INPUT TRANSDIV
+           IF WS-ESTADO-TRA = '00'
+               PERFORM 5010-LEER-TRANSACCION UNTIL SW-FDA-TRA = 1
+               CLOSE TRANSDIV
+           END-IF.
+
+       5010-LEER-TRANSACCION.
+           READ TRANSDIV
+               AT END MOVE 1 TO SW-FDA-TRA
+               NOT AT END PERFORM 5011-ACUMULAR-TRANSACCION
+           END-READ.
+
+       5011-ACUMULAR-TRANSACCION.
+           IF RTRA-FECHA(1:2) = WS-HOY-DIA
+              AND RTRA-FECHA(3:2) = WS-HOY-MES
+              AND RTRA-FECHA(5:2) = WS-HOY-ANO
+               PERFORM 5012-UBICAR-DIVISA
+               EVALUATE RTRA-OPERA
+                   WHEN 'C'
+                       ADD RTRA-CANTIDAD
+                           TO TAB-NETA-CANTIDAD(IX-NETA)
+                   WHEN 'V'
+                       SUBTRACT RTRA-CANTIDAD
+                           FROM TAB-NETA-CANTIDAD(IX-NETA)
+                   WHEN 'T'
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       5012-UBICAR-DIVISA.
+           MOVE 0 TO SW-ENCONTRO
+           PERFORM VARYING IX-NETA FROM 1 BY 1
+                   UNTIL IX-NETA > WS-NUM-DIVI-NETA OR SW-ENCONTRO = 1
+               IF TAB-NETA-DIVISA(IX-NETA) = RTRA-DIVISA
+                   MOVE 1 TO SW-ENCONTRO
+               END-IF
+           END-PERFORM
+           IF SW-ENCONTRO = 0
+               ADD 1 TO WS-NUM-DIVI-NETA
+               MOVE WS-NUM-DIVI-NETA TO IX-NETA
+               MOVE RTRA-DIVISA      TO TAB-NETA-DIVISA(IX-NETA)
+               MOVE ZEROS            TO TAB-NETA-CANTIDAD(IX-NETA)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * IMPRIME EL DIGESTO DE UNA PAGINA CON LOS CUATRO BLOQUES
+      *----------------------------------------------------------------*
+       6000-IMPRIMIR-DIGESTO.
+           OPEN OUTPUT IMPRESOR
+           IF WS-ESTADO-IMP = '00'
+               PERFORM 6001-ESCRIBIR-DIGESTO
+               CLOSE IMPRESOR
+               DISPLAY 'RESUMEN DIARIO GENERADO EN ./FILES/RESUMEN/RES
+      -                'UMEN'
+           ELSE
+               DISPLAY 'ERROR GENERANDO EL RESUMEN DIARIO, ESTADO: '
+                       WS-ESTADO-IMP
+           END-IF.
+
+       6001-ESCRIBIR-DIGESTO.
+           MOVE WS-FEC-EDI         TO RRES-01-FEC-SIS
+           MOVE WS-HOR-SIS(1:2)    TO RRES-01-HOR-SIS(1:2)
+           MOVE ':'                TO RRES-01-HOR-SIS(3:1)
+           MOVE WS-HOR-SIS(3:2)    TO RRES-01-HOR-SIS(4:2)
+           MOVE ':'                TO RRES-01-HOR-SIS(6:1)
+           MOVE WS-HOR-SIS(5:2)    TO RRES-01-HOR-SIS(7:2)
+           WRITE REG-IMPRESOR FROM REG-RES-ENC-01 END-WRITE
+           WRITE REG-IMPRESOR FROM REG-RES-ENC-02 AFTER 1 END-WRITE
+           WRITE REG-IMPRESOR FROM REG-RES-LINEA  AFTER 1 END-WRITE
+
+           MOVE 'EMPLEADOS EN NOMINA'            TO RRES-DET-ETIQUETA
+           MOVE WS-TOT-EMPLEADOS                 TO WS-MASCARA
+           MOVE WS-MASCARA                       TO RRES-DET-VALOR
+           WRITE REG-IMPRESOR FROM REG-RES-DET AFTER 2 END-WRITE
+
+           MOVE 'SERVICIOS PENDIENTES HOY'       TO RRES-DET-ETIQUETA
+           MOVE WS-SER-PENDIENTES                TO WS-MASCARA
+           MOVE WS-MASCARA                       TO RRES-DET-VALOR
+           WRITE REG-IMPRESOR FROM REG-RES-DET AFTER 2 END-WRITE
+           MOVE 'SERVICIOS REALIZADOS HOY'       TO RRES-DET-ETIQUETA
+           MOVE WS-SER-REALIZADOS                TO WS-MASCARA
+           MOVE WS-MASCARA                       TO RRES-DET-VALOR
+           WRITE REG-IMPRESOR FROM REG-RES-DET AFTER 1 END-WRITE
+           MOVE 'SERVICIOS CANCELADOS HOY'       TO RRES-DET-ETIQUETA
+           MOVE WS-SER-CANCELADOS                TO WS-MASCARA
+           MOVE WS-MASCARA                       TO RRES-DET-VALOR
+           WRITE REG-IMPRESOR FROM REG-RES-DET AFTER 1 END-WRITE
+
+           MOVE 'CUPOS DE CALENDARIO OCUPADOS HOY' TO RRES-DET-ETIQUETA
+           MOVE WS-CUPOS-OCUPADOS                   TO WS-MASCARA
+           MOVE WS-MASCARA                          TO RRES-DET-VALOR
+           WRITE REG-IMPRESOR FROM REG-RES-DET AFTER 2 END-WRITE
+           MOVE 'CUPOS DE CALENDARIO LIBRES HOY' TO RRES-DET-ETIQUETA
+           MOVE WS-CUPOS-LIBRES                      TO WS-MASCARA
+           MOVE WS-MASCARA                           TO RRES-DET-VALOR
+           WRITE REG-IMPRESOR FROM REG-RES-DET AFTER 1 END-WRITE
+           MOVE 'CUPOS INHABILITADOS HOY'        TO RRES-DET-ETIQUETA
+           MOVE WS-CUPOS-INHABILITADOS                TO WS-MASCARA
+           MOVE WS-MASCARA                           TO RRES-DET-VALOR
+           WRITE REG-IMPRESOR FROM REG-RES-DET AFTER 1 END-WRITE
+
+           MOVE 'POSICION NETA CASA DE CAMBIO HOY:' TO RRES-DET-ETIQUETA
+           MOVE SPACES                               TO RRES-DET-VALOR
+           WRITE REG-IMPRESOR FROM REG-RES-DET AFTER 2 END-WRITE
+           IF WS-NUM-DIVI-NETA = 0
+               MOVE '  (SIN TRANSACCIONES HOY)'  TO RRES-DET-ETIQUETA
+               MOVE SPACES                       TO RRES-DET-VALOR
+               WRITE REG-IMPRESOR FROM REG-RES-DET AFTER 1 END-WRITE
+           ELSE
+               PERFORM 6010-IMPRIMIR-NETA-DIVISA
+                   VARYING IX-NETA FROM 1 BY 1
+                   UNTIL IX-NETA > WS-NUM-DIVI-NETA
+           END-IF.
+
+       6010-IMPRIMIR-NETA-DIVISA.
+           MOVE SPACES              TO RRES-DET-ETIQUETA
+           STRING '  ' TAB-NETA-DIVISA(IX-NETA)
+               DELIMITED BY SIZE INTO RRES-DET-ETIQUETA
+           MOVE TAB-NETA-CANTIDAD(IX-NETA) TO WS-MASCARA-NETA
+           MOVE WS-MASCARA-NETA      TO RRES-DET-VALOR
+           WRITE REG-IMPRESOR FROM REG-RES-DET AFTER 1 END-WRITE.
+
+       END PROGRAM NO7CRESU.
