@@ -0,0 +1,12 @@
+      ******************************************************************
+      * EDAD-RANGOS - Rangos de edad estandar (ninos/jovenes/adultos/
+      * mayores/ancianos) compartidos por los programas que clasifican
+      * personas por edad, para que todos usen los mismos limites de
+      * rango.
+      ******************************************************************
+       01  WS-EDAD                   PIC 999 VALUE ZEROS.
+           88 WS-NINOS               VALUE 0 THRU 17.
+           88 WS-JOVENES             VALUE 18 THRU 29.
+           88 WS-ADULTOS             VALUE 30 THRU 45.
+           88 WS-MAYORES             VALUE 46 THRU 65.
+           88 WS-ANCIANOS            VALUE 66 THRU 999.
