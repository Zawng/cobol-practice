@@ -0,0 +1,14 @@
+      ******************************************************************
+      * EMPLEADOS-REGISTRO - Layout unico del maestro de empleados.
+      * Compartido por todos los programas de PRACTICAS que leen o
+      * escriben el archivo EMPLEADOS.data, para que dejen de declarar
+      * copias propias (y divergentes) del mismo registro.
+      ******************************************************************
+       01  EMPLEADOS-REGISTRO.
+           05 EMPLEADOS-ID            PIC 9(6).
+           05 EMPLEADOS-NOMBRE        PIC X(25).
+           05 EMPLEADOS-APELLIDOS     PIC X(35).
+           05 EMPLEADOS-EDAD          PIC 9(3).
+           05 EMPLEADOS-TELEFONO      PIC X(9).
+           05 EMPLEADOS-DIRECCION     PIC X(35).
+           05 EMPLEADOS-SALARIO       PIC 9(9)V99.
