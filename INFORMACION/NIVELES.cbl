@@ -10,20 +10,21 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01 EDAD PIC 999.
-           88 JOVEN   VALUE 1 THRU 40.
-           88 MADURO  VALUE 41 THRU 65.
-           88 ANCIANO VALUE 66 THRU 100.
+       COPY '../COPYS/EDAD-RANGOS.cpy'.
 
        PROCEDURE DIVISION.
        010-MAIN.
            DISPLAY "INGRESA TU EDAD.".
-           ACCEPT EDAD.
-           IF JOVEN
+           ACCEPT WS-EDAD.
+           IF WS-NINOS
+               DISPLAY "ERES NINO".
+           IF WS-JOVENES
                DISPLAY "ERES JOVEN.".
-           IF MADURO
-               DISPLAY "ERES MADURO".
-           IF ANCIANO
+           IF WS-ADULTOS
+               DISPLAY "ERES ADULTO".
+           IF WS-MAYORES
+               DISPLAY "ERES MAYOR".
+           IF WS-ANCIANOS
                DISPLAY "ERES ANCIANO"
            PERFORM 0100-STOP.
 
