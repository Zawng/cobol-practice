@@ -6,13 +6,31 @@
        INSTALLATION.                     BBVA.
        DATE-WRITTEN.                     06-06-22.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * REGISTRO DE CADA INGRESO A LA PANTALLA, PARA TENER UN HISTORICO
+      * DE QUIEN USO EL SISTEMA Y CUANDO
+           SELECT LOGSESION ASSIGN TO './FILES/USUARIOS/LOGSESION'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-LOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOGSESION LABEL RECORD STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-LOGSESION.
+           02 RLOG-NOMBRE              PIC X(30).
+           02 RLOG-FECHA               PIC X(10).
+           02 RLOG-HORA                PIC X(08).
+
        WORKING-STORAGE SECTION.
+       01  WS-ESTADO-LOG              PIC X(02) VALUE SPACES.
       * VARIABLES DE ENTRADA 
        01  WS-VARIABLES.
            02 WS-NOMBRE                  PIC X(30) VALUE SPACES.
            02 WS-PAUSA                   PIC X     VALUE SPACE.
-           02 WS-FECHA                   PIC 9(6)  VALUE ZEROES.
+           02 WS-FECHA                   PIC 9(8)  VALUE ZEROES.
            02 WS-HORA                    PIC 9(8)  VALUE ZEROES.
       
       * VARIABLES DE SALIDA
@@ -20,10 +38,9 @@
            02 WS-FECHA-SAL.
               03 WS-DIA-SAL              PIC 9(2) VALUE ZEROES.  
               03 WS-SEPA-01              PIC X    VALUE '/'.
-              03 WS-MES-SAL              PIC 9(2) VALUE ZEROES.  
+              03 WS-MES-SAL              PIC 9(2) VALUE ZEROES.
               03 WS-SEPA-02              PIC X    VALUE '/'.
-              03 WS-SIGLO-SAL            PIC 9(2) VALUE 20.  
-              03 WS-ANO-SAL              PIC 9(2) VALUE ZEROES.  
+              03 WS-ANO-SAL              PIC 9(4) VALUE ZEROES.
 
            02 WS-HORA-SAL.
               03 WS-HOR-SAL              PIC 9(2) VALUE ZEROES.
@@ -36,11 +53,11 @@
        INICIO.
            DISPLAY ERASE
       * OBTENGO LAS ENTRADAS
-      *    FORMATO: 220606     
-           ACCEPT WS-FECHA FROM DATE
-           MOVE WS-FECHA(5:2) TO WS-DIA-SAL
-           MOVE WS-FECHA(3:2) TO WS-MES-SAL
-           MOVE WS-FECHA(1:2) TO WS-ANO-SAL
+      *    FORMATO: 20260606
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD
+           MOVE WS-FECHA(7:2) TO WS-DIA-SAL
+           MOVE WS-FECHA(5:2) TO WS-MES-SAL
+           MOVE WS-FECHA(1:4) TO WS-ANO-SAL
 
       *    FORMATO: 09012856     
            ACCEPT WS-HORA FROM TIME
@@ -50,8 +67,9 @@
 
       * SOLICITAR INFORMACION DEL USUARIO
            DISPLAY 'SISTEMA DE USUARIOS' LINE 01 POSITION 30
-           DISPLAY 'INGRESE SU NOMBRE: ' LINE 02 POSITION 01              
+           DISPLAY 'INGRESE SU NOMBRE: ' LINE 02 POSITION 01
            ACCEPT WS-NOMBRE              LINE 02 POSITION 20
+           PERFORM 2000-GRABAR-LOGSESION
            DISPLAY ERASE
        
       * MOSTRAR LA FECHA Y HORA EN PANTALLA
@@ -67,3 +85,18 @@
            DISPLAY '<OPRIMA ENTER>'      LINE 24 POSITION 33
            ACCEPT WS-PAUSA               LINE 24 POSITION 48
            STOP RUN.
+
+      * DEJA CONSTANCIA EN EL LOG DE SESION DE QUIEN ENTRO Y CUANDO
+       2000-GRABAR-LOGSESION.
+           MOVE WS-NOMBRE                TO RLOG-NOMBRE
+           MOVE WS-FECHA-SAL             TO RLOG-FECHA
+           MOVE WS-HORA-SAL              TO RLOG-HORA
+           OPEN EXTEND LOGSESION
+           IF WS-ESTADO-LOG = '00'
+               WRITE REG-LOGSESION
+               CLOSE LOGSESION
+           ELSE
+               DISPLAY 'ERROR GRABANDO EL LOG DE SESION'
+                                         LINE 24 POSITION 01
+                       WS-ESTADO-LOG     LINE 24 POSITION 35
+           END-IF.
