@@ -1,6 +1,10 @@
       ******************************************************************
       * Author: EDWIN PAEZ
       * Purpose: PRACTICE COBOL
+      * Mod history:
+      * 09-08-26 - print a run-date/page-number header on every page
+      * 09-08-26 - write the roster and payroll total to a print file,
+      *            not just the console, so HR can hand someone a copy
       ******************************************************************
 
       *----------------------------------------------------------------*
@@ -28,7 +32,13 @@
        FILE-CONTROL.
        SELECT OPTIONAL EMPLEADOS-ARCHIVO
        ASSIGN TO "../GENERADOS/EMPLEADOS.data"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS VAR-ESTADO.
+      * COPIA IMPRESA DEL LISTADO, PARA ENTREGAR A RECURSOS HUMANOS
+       SELECT IMPRESOR
+       ASSIGN TO "../GENERADOS/EMPLEADOS-RPT.data"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS VAR-ESTADO-IMP.
 
       *----------------------------------------------------------------*
       *                          DATA DIVISION                         *
@@ -36,13 +46,12 @@
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADOS-ARCHIVO.
-       01 EMPLEADOS-REGISTRO.
-           05 EMPLEADOS-ID         PIC X(6).
-           05 EMPLEADOS-NOMBRE     PIC X(25).
-           05 EMPLEADOS-APELLIDOS  PIC X(35).
-           05 EMPLEADOS-EDAD       PIC X(3).
-           05 EMPLEADOS-TELEFONO   PIC X(9).
-           05 EMPLEADOS-DIRECCION  PIC X(35).
+       COPY '../COPYS/EMPLEADOS.cpy'.
+
+       FD IMPRESOR LABEL RECORD OMITTED
+       RECORDING MODE IS FIXED
+       BLOCK CONTAINS 0 RECORDS.
+       01  REG-IMPRESOR            PIC X(154).
 
        WORKING-STORAGE SECTION.
        01  PRESENTACION.
@@ -58,25 +67,60 @@
            05 MUESTRA-TELEFONO     PIC X(10).
            05 TEXTO-DIRECCION      PIC X(10) VALUE "Direccion:".
            05 MUESTRA-DIRECCION    PIC X(35).
+           05 TEXTO-SALARIO        PIC X(8) VALUE "Salario:".
+           05 MUESTRA-SALARIO      PIC ZZZ,ZZZ,ZZ9.99.
 
        01  FIN-DEL-ARCHIVO         PIC X VALUE "1".
        01  MAXIMO-REGISTROS        PIC 99 VALUE ZEROES.
        01  GUARDA-ENTER            PIC X.
+       01  WS-PAGINA               PIC 9(03) VALUE 1.
+       01  WS-TOTAL-NOMINA         PIC 9(11)V99 VALUE ZEROES.
+       01  WS-TOTAL-NOMINA-ED      PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  VAR-ESTADO              PIC X(02) VALUE SPACES.
+       01  VAR-ESTADO-IMP          PIC X(02) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * FECHA DEL SISTEMA (PARA EL ENCABEZADO DEL REPORTE)
+      *----------------------------------------------------------------*
+       01  WS-FECHA-ACT            PIC 9(08) VALUE ZEROES.
+       01  WS-FECHA-SIS.
+           05 WS-DIA-SIS           PIC 9(02) VALUE ZEROES.
+           05 FILLER               PIC X(01) VALUE '/'.
+           05 WS-MES-SIS           PIC 9(02) VALUE ZEROES.
+           05 FILLER               PIC X(01) VALUE '/'.
+           05 WS-ANO-SIS           PIC 9(04) VALUE ZEROES.
 
       *----------------------------------------------------------------*
       *                         PROCEDURE DIVISION                     *
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
        1000-PRINCIPAL.
+       PERFORM 2000-FECHAS
        PERFORM 2001-APERTURA-ARCHIVO
+       PERFORM 2006-ENCABEZADO
        PERFORM 2005-LEE-SIGUIENTE-REGISTRO
        PERFORM 2003-MUESTRA-REGISTROS UNTIL FIN-DEL-ARCHIVO = "0"
        PERFORM 2002-CIERRE-ARCHIVO
+       PERFORM 2007-TOTALES
        PERFORM 3000-FINAL.
 
        2000-PROCESOS.
+       2000-FECHAS.
+       ACCEPT WS-FECHA-ACT          FROM DATE YYYYMMDD
+       MOVE WS-FECHA-ACT(7:2)       TO WS-DIA-SIS
+       MOVE WS-FECHA-ACT(5:2)       TO WS-MES-SIS
+       MOVE WS-FECHA-ACT(1:4)       TO WS-ANO-SIS.
+
        2001-APERTURA-ARCHIVO.
-       OPEN INPUT EMPLEADOS-ARCHIVO.
+       OPEN INPUT EMPLEADOS-ARCHIVO
+       IF VAR-ESTADO NOT = "00" AND VAR-ESTADO NOT = "05"
+           DISPLAY "Error al abrir EMPLEADOS.data, estado: " VAR-ESTADO
+           PERFORM 3000-FINAL.
+       OPEN OUTPUT IMPRESOR
+       IF VAR-ESTADO-IMP NOT = "00"
+           DISPLAY "Error al abrir el reporte impreso, estado: "
+                   VAR-ESTADO-IMP
+           PERFORM 3000-FINAL.
 
        2002-CIERRE-ARCHIVO.
        CLOSE EMPLEADOS-ARCHIVO.
@@ -94,7 +138,11 @@
        MOVE EMPLEADOS-EDAD TO MUESTRA-EDAD
        MOVE EMPLEADOS-TELEFONO TO MUESTRA-TELEFONO
        MOVE EMPLEADOS-DIRECCION TO MUESTRA-DIRECCION
+       MOVE EMPLEADOS-SALARIO TO MUESTRA-SALARIO
        DISPLAY PRESENTACION
+       MOVE PRESENTACION TO REG-IMPRESOR
+       WRITE REG-IMPRESOR
+       ADD EMPLEADOS-SALARIO TO WS-TOTAL-NOMINA
        ADD 1 TO MAXIMO-REGISTROS.
 
        2005-LEE-SIGUIENTE-REGISTRO.
@@ -106,6 +154,53 @@
        "Presione la tecla ENTER para ver la siguiente pagina...".
        ACCEPT GUARDA-ENTER.
        MOVE ZEROES TO MAXIMO-REGISTROS.
+       ADD 1 TO WS-PAGINA
+       PERFORM 2006-ENCABEZADO.
+
+      *----------------------------------------------------------------*
+      * ENCABEZADO DEL REPORTE: FECHA DE CORRIDA Y NUMERO DE PAGINA
+      *----------------------------------------------------------------*
+       2006-ENCABEZADO.
+       DISPLAY " ".
+       DISPLAY "REPORTE DE EMPLEADOS".
+       DISPLAY "FECHA: " WS-FECHA-SIS "     PAGINA: " WS-PAGINA.
+       DISPLAY
+       "-----------------------------------------------------------".
+       DISPLAY
+       "ID:     Nombre:        Apellidos:          Edad: Telefono:".
+       DISPLAY
+       "-----------------------------------------------------------".
+       MOVE SPACES TO REG-IMPRESOR
+       WRITE REG-IMPRESOR
+       STRING "REPORTE DE EMPLEADOS" DELIMITED BY SIZE
+              INTO REG-IMPRESOR
+       WRITE REG-IMPRESOR
+       STRING "FECHA: " WS-FECHA-SIS "     PAGINA: " WS-PAGINA
+              DELIMITED BY SIZE INTO REG-IMPRESOR
+       WRITE REG-IMPRESOR
+       MOVE "----------------------------------------------------------"
+         &  "-"                                   TO REG-IMPRESOR
+       WRITE REG-IMPRESOR
+       MOVE "ID:     Nombre:        Apellidos:          Edad: Telefono:"
+            TO REG-IMPRESOR
+       WRITE REG-IMPRESOR
+       MOVE "----------------------------------------------------------"
+         &  "-"                                   TO REG-IMPRESOR
+       WRITE REG-IMPRESOR.
+
+      *----------------------------------------------------------------*
+      * TOTAL DE NOMINA DE TODOS LOS EMPLEADOS LEIDOS
+      *----------------------------------------------------------------*
+       2007-TOTALES.
+       MOVE WS-TOTAL-NOMINA TO WS-TOTAL-NOMINA-ED.
+       DISPLAY " ".
+       DISPLAY "TOTAL NOMINA: " WS-TOTAL-NOMINA-ED.
+       MOVE SPACES TO REG-IMPRESOR
+       WRITE REG-IMPRESOR
+       STRING "TOTAL NOMINA: " WS-TOTAL-NOMINA-ED DELIMITED BY SIZE
+              INTO REG-IMPRESOR
+       WRITE REG-IMPRESOR
+       CLOSE IMPRESOR.
 
        3000-FINAL.
            STOP RUN.
