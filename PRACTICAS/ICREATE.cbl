@@ -2,6 +2,10 @@
       ******************************************************************
       * Author: EDWIN PAEZ
       * Purpose: PRACTICE COBOL
+      * Mod history:
+      * 09-08-26 - add MODIFICAR/BORRAR options to the main menu
+      * 09-08-26 - add an alternate key on EMPLEADOS-TELEFONO so
+      *            support staff can search by phone number
       ******************************************************************
 
       *----------------------------------------------------------------*
@@ -22,7 +26,10 @@
        ASSIGN TO "../GENERADOS/EMPLEADOS.data"
        ORGANIZATION IS INDEXED
        RECORD KEY IS EMPLEADOS-ID
-       ACCESS MODE IS DYNAMIC.
+       ALTERNATE RECORD KEY IS EMPLEADOS-TELEFONO
+           WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS VAR-ESTADO.
 
       *----------------------------------------------------------------*
       *                          DATA DIVISION                         *
@@ -30,16 +37,15 @@
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADOS-ARCHIVO.
-       01  EMPLEADOS-REGISTRO.
-           05 EMPLEADOS-ID        PIC 9(6).
-           05 EMPLEADOS-NOMBRE    PIC X(25).
-           05 EMPLEADOS-APELLIDOS PIC X(35).
-           05 EMPLEADOS-EDAD      PIC 9(3).
-           05 EMPLEADOS-TELEFONO  PIC X(9).
-           05 EMPLEADOS-DIRECCION PIC X(35).
+       COPY '../COPYS/EMPLEADOS.cpy'.
 
        WORKING-STORAGE SECTION.
        77  LEE-TODO               PIC X(1) VALUE "0".
+       77  WS-OPC                 PIC 9(1) VALUE ZERO.
+       77  WS-ID-BUSCA            PIC 9(6) VALUE ZERO.
+       77  WS-CONFIRMA            PIC X(1) VALUE SPACE.
+       77  WS-TEL-BUSCA           PIC X(9) VALUE SPACE.
+       01  VAR-ESTADO             PIC X(02) VALUE SPACES.
 
       *----------------------------------------------------------------*
       *                         PROCEDURE DIVISION                     *
@@ -47,17 +53,17 @@
        PROCEDURE DIVISION.
        1000-PRINCIPAL.
        PERFORM 2001-ABRIR-ARCHIVO
-       PERFORM 2004-LEE-SIGUIENTE-REGISTRO
-       IF LEE-TODO = "1" THEN
-           DISPLAY "No se encontraron registos en el archivo"
-       ELSE
-           PERFORM 2003-MUESTRA-CAMPOS UNTIL LEE-TODO = "1"
-           PERFORM 2002-CERRAR-ARCHIVO.
+       PERFORM 2010-MENU-PRINCIPAL UNTIL WS-OPC = 6
+       PERFORM 2002-CERRAR-ARCHIVO
        PERFORM 3000-FINAL.
 
        2000-PROCESOS.
        2001-ABRIR-ARCHIVO.
-           OPEN I-O EMPLEADOS-ARCHIVO.
+           OPEN I-O EMPLEADOS-ARCHIVO
+           IF VAR-ESTADO NOT = "00"
+               DISPLAY "Error al abrir EMPLEADOS.data, estado: "
+                       VAR-ESTADO
+               PERFORM 3000-FINAL.
 
        2002-CERRAR-ARCHIVO.
            CLOSE EMPLEADOS-ARCHIVO.
@@ -69,12 +75,153 @@
        "APELLIDO: "  EMPLEADOS-APELLIDOS
        "EDAD: "      EMPLEADOS-EDAD
        "TELEFONO: "  EMPLEADOS-TELEFONO
-       "DIRECCION: " EMPLEADOS-TELEFONO.
+       "DIRECCION: " EMPLEADOS-DIRECCION
+       "SALARIO: "   EMPLEADOS-SALARIO.
 
        2004-LEE-SIGUIENTE-REGISTRO.
            READ EMPLEADOS-ARCHIVO NEXT RECORD AT END MOVE "1"
                                   TO LEE-TODO.
 
+      *----------------------------------------------------------------*
+      * MENU PRINCIPAL: LISTAR, BUSCAR, MODIFICAR O BORRAR UN EMPLEADO
+      *----------------------------------------------------------------*
+       2010-MENU-PRINCIPAL.
+           DISPLAY " "
+           DISPLAY "1. Listar empleados"
+           DISPLAY "2. Buscar un empleado por ID"
+           DISPLAY "3. Modificar un empleado"
+           DISPLAY "4. Borrar un empleado"
+           DISPLAY "5. Buscar empleados por telefono"
+           DISPLAY "6. Salir"
+           DISPLAY "Seleccione una opcion: " WITH NO ADVANCING
+           ACCEPT WS-OPC
+           EVALUATE WS-OPC
+               WHEN 1 PERFORM 2020-LISTAR-REGISTROS
+               WHEN 2 PERFORM 2025-BUSCA-POR-ID
+               WHEN 3 PERFORM 2030-MODIFICA-REGISTRO
+               WHEN 4 PERFORM 2040-BORRA-REGISTRO
+               WHEN 5 PERFORM 2026-BUSCA-POR-TELEFONO
+               WHEN 6 CONTINUE
+               WHEN OTHER DISPLAY "Opcion invalida"
+           END-EVALUATE.
+
+       2020-LISTAR-REGISTROS.
+           MOVE ZEROES TO EMPLEADOS-ID
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+               INVALID KEY MOVE "1" TO LEE-TODO
+               NOT INVALID KEY MOVE "0" TO LEE-TODO
+           END-START
+           IF LEE-TODO = "1"
+               DISPLAY "No se encontraron registros en el archivo"
+           ELSE
+               PERFORM 2004-LEE-SIGUIENTE-REGISTRO
+               PERFORM 2003-MUESTRA-CAMPOS UNTIL LEE-TODO = "1".
+
+      *----------------------------------------------------------------*
+      * BUSCAR: LOCALIZA UN EMPLEADO POR SU ID (ACCESO ALEATORIO)
+      *----------------------------------------------------------------*
+       2025-BUSCA-POR-ID.
+           DISPLAY "ID del empleado a buscar: " WITH NO ADVANCING
+           ACCEPT WS-ID-BUSCA
+           MOVE WS-ID-BUSCA TO EMPLEADOS-ID
+           READ EMPLEADOS-ARCHIVO KEY IS EMPLEADOS-ID
+               INVALID KEY
+                   DISPLAY "No existe un empleado con ese ID"
+               NOT INVALID KEY
+                   PERFORM 2003-MUESTRA-CAMPOS
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * BUSCAR POR TELEFONO: PUEDE HABER VARIOS EMPLEADOS CON EL MISMO
+      * NUMERO (HOGARES QUE COMPARTEN LINEA), ASI QUE SE POSICIONA CON
+      * START SOBRE LA CLAVE ALTERNA Y SE LEEN TODOS LOS DUPLICADOS
+      *----------------------------------------------------------------*
+       2026-BUSCA-POR-TELEFONO.
+           DISPLAY "Telefono a buscar: " WITH NO ADVANCING
+           ACCEPT WS-TEL-BUSCA
+           MOVE WS-TEL-BUSCA TO EMPLEADOS-TELEFONO
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN
+                 EMPLEADOS-TELEFONO
+               INVALID KEY
+                   MOVE "1" TO LEE-TODO
+               NOT INVALID KEY
+                   MOVE "0" TO LEE-TODO
+           END-START
+           IF LEE-TODO = "1"
+               DISPLAY "No existe un empleado con ese telefono"
+           ELSE
+               PERFORM 2004-LEE-SIGUIENTE-REGISTRO
+               PERFORM 2027-MUESTRA-SI-COINCIDE
+                   UNTIL LEE-TODO = "1".
+
+       2027-MUESTRA-SI-COINCIDE.
+           IF EMPLEADOS-TELEFONO = WS-TEL-BUSCA
+               PERFORM 2003-MUESTRA-CAMPOS
+               PERFORM 2004-LEE-SIGUIENTE-REGISTRO
+           ELSE
+               MOVE "1" TO LEE-TODO.
+
+      *----------------------------------------------------------------*
+      * MODIFICAR: BUSCA POR ID Y REESCRIBE LOS CAMPOS
+      *----------------------------------------------------------------*
+       2030-MODIFICA-REGISTRO.
+           DISPLAY "ID del empleado a modificar: " WITH NO ADVANCING
+           ACCEPT WS-ID-BUSCA
+           MOVE WS-ID-BUSCA TO EMPLEADOS-ID
+           READ EMPLEADOS-ARCHIVO KEY IS EMPLEADOS-ID
+               INVALID KEY
+                   DISPLAY "No existe un empleado con ese ID"
+               NOT INVALID KEY
+                   PERFORM 2003-MUESTRA-CAMPOS
+                   PERFORM 2031-CAPTURA-CAMBIOS
+                   REWRITE EMPLEADOS-REGISTRO
+                       INVALID KEY
+                           DISPLAY "No se pudo actualizar el registro"
+                       NOT INVALID KEY
+                           DISPLAY "Registro actualizado"
+                   END-REWRITE
+           END-READ.
+
+       2031-CAPTURA-CAMBIOS.
+           DISPLAY "Nuevos nombres: " WITH NO ADVANCING
+           ACCEPT EMPLEADOS-NOMBRE
+           DISPLAY "Nuevos apellidos: " WITH NO ADVANCING
+           ACCEPT EMPLEADOS-APELLIDOS
+           DISPLAY "Nueva edad: " WITH NO ADVANCING
+           ACCEPT EMPLEADOS-EDAD
+           DISPLAY "Nuevo telefono: " WITH NO ADVANCING
+           ACCEPT EMPLEADOS-TELEFONO
+           DISPLAY "Nueva direccion: " WITH NO ADVANCING
+           ACCEPT EMPLEADOS-DIRECCION
+           DISPLAY "Nuevo salario: " WITH NO ADVANCING
+           ACCEPT EMPLEADOS-SALARIO.
+
+      *----------------------------------------------------------------*
+      * BORRAR: BUSCA POR ID, CONFIRMA Y ELIMINA EL REGISTRO
+      *----------------------------------------------------------------*
+       2040-BORRA-REGISTRO.
+           DISPLAY "ID del empleado a borrar: " WITH NO ADVANCING
+           ACCEPT WS-ID-BUSCA
+           MOVE WS-ID-BUSCA TO EMPLEADOS-ID
+           READ EMPLEADOS-ARCHIVO KEY IS EMPLEADOS-ID
+               INVALID KEY
+                   DISPLAY "No existe un empleado con ese ID"
+               NOT INVALID KEY
+                   PERFORM 2003-MUESTRA-CAMPOS
+                   DISPLAY "Confirma la eliminacion? S/N: "
+                           WITH NO ADVANCING
+                   ACCEPT WS-CONFIRMA
+                   IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                       DELETE EMPLEADOS-ARCHIVO
+                           INVALID KEY
+                               DISPLAY "No se pudo borrar el registro"
+                           NOT INVALID KEY
+                               DISPLAY "Registro eliminado"
+                       END-DELETE
+                   ELSE
+                       DISPLAY "Operacion cancelada"
+           END-READ.
+
        3000-FINAL.
            STOP RUN.
            END PROGRAM INDEXADOS.
